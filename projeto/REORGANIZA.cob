@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:14/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  UTILITARIO DE REORGANIZACAO DO ARQUIVO CLIENTES.DAT
+      *     LE O ARQUIVO INDEXADO EM USO SEQUENCIALMENTE E REESCREVE
+      *     TODOS OS REGISTROS EM UM ARQUIVO NOVO, RECUPERANDO O
+      *     ESPACO DEIXADO POR ANOS DE EXCLUSOES (DELETE) E SUBSTITUI
+      *     O ARQUIVO ORIGINAL PELO REORGANIZADO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. REORGANIZA.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS SEQUENTIAL
+               RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF
+                                       WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES.
+      *
+      *---> ARQUIVO NOVO, RECEBE OS REGISTROS REORGANIZADOS ANTES DE
+      *     SUBSTITUIR O CLIENTES.DAT ORIGINAL.
+           SELECT CLIENTES-NOVO ASSIGN TO WK-CLIENTES-NOVO-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS SEQUENTIAL
+               RECORD KEY      IS CHAVE-CLIENTES-NOVO
+               ALTERNATE RECORD KEY IS REG-NOME-NOVO
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF-NOVO
+                                       WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES-NOVO.
+      ******************************************************************
+       DATA                    DIVISION.
+       FILE                    SECTION.
+       FD  CLIENTES.
+           COPY "CLIENTE.cpy".
+      *
+       FD  CLIENTES-NOVO.
+           COPY "CLIENTE.cpy"
+               REPLACING ==REG-CLIENTES== BY
+                         ==REG-CLIENTES-NOVO==
+                         ==CHAVE-CLIENTES== BY
+                         ==CHAVE-CLIENTES-NOVO==
+                         ==REG-TELEFONE== BY
+                         ==REG-TELEFONE-NOVO==
+                         ==REG-NOME== BY
+                         ==REG-NOME-NOVO==
+                         ==REG-EMAIL== BY
+                         ==REG-EMAIL-NOVO==
+                         ==REG-CPF== BY
+                         ==REG-CPF-NOVO==
+                         ==REG-DATA-CADASTRO== BY
+                         ==REG-DATA-CADASTRO-NOVO==
+                         ==REG-STATUS== BY
+                         ==REG-STATUS-NOVO==
+                         ==CLIENTE-ATIVO== BY
+                         ==CLIENTE-ATIVO-NOVO==
+                         ==CLIENTE-INATIVO== BY
+                         ==CLIENTE-INATIVO-NOVO==
+                         ==REG-QTD-TEL-ADIC== BY
+                         ==REG-QTD-TEL-ADIC-NOVO==
+                         ==REG-TELEFONES-ADIC== BY
+                         ==REG-TELEFONES-ADIC-NOVO==
+                         ==REG-OBSERVACOES== BY
+                         ==REG-OBSERVACOES-NOVO==
+                         ==REG-ULT-OPERADOR== BY
+                         ==REG-ULT-OPERADOR-NOVO==.
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> STATUS ARQUIVO
+       01  FS-CLIENTES              PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-PATH         PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+       01  FS-CLIENTES-NOVO         PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-NOVO-PATH    PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.reorg".
+       77  WK-RETCODE               PIC S9(09) COMP-5 VALUE ZEROS.
+
+      *---> ABENDS
+       77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
+
+      *---> CONTAGEM DE REGISTROS REORGANIZADOS
+       77  WK-QTD-LIDOS             PIC 9(06) VALUE ZEROS.
+       77  WK-QTD-GRAVADOS          PIC 9(06) VALUE ZEROS.
+       77  WK-TECLA                 PIC X     VALUE SPACES.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-REORGANIZAR.
+           PERFORM 1000-FINALIZAR.
+
+           GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+           IF WK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                               TO WK-CLIENTES-PATH
+           END-IF.
+
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT = "00"
+               MOVE "CLIENTES.DAT NAO ENCONTRADO PARA REORGANIZAR"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ERRO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+
+           OPEN OUTPUT CLIENTES-NOVO.
+           IF FS-CLIENTES-NOVO NOT = "00"
+               MOVE "ERRO AO CRIAR ARQUIVO DE REORGANIZACAO"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ERRO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+      *---> VARRE O ARQUIVO EM USO DO PRIMEIRO AO ULTIMO REGISTRO E
+      *     GRAVA CADA UM NO ARQUIVO NOVO, NA MESMA ORDEM DE CHAVE,
+      *     DESCARTANDO O ESPACO LIVRE DEIXADO PELOS DELETES.
+       0200-REORGANIZAR        SECTION.
+           IF FS-CLIENTES NOT = "00" OR FS-CLIENTES-NOVO NOT = "00"
+               EXIT SECTION
+           END-IF.
+
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   ADD 1 TO WK-QTD-LIDOS
+                   MOVE REG-CLIENTES TO REG-CLIENTES-NOVO
+                   WRITE REG-CLIENTES-NOVO
+                       INVALID KEY
+                           MOVE "REGISTRO DUPLICADO NA REORGANIZACAO"
+                                               TO WK-ABEND-MESSAGE
+                           SET SEVERIDADE-ATENCAO TO TRUE
+                           CALL "ERROLOG" USING WK-ABEND-MESSAGE
+                                                WK-SEVERIDADE
+                       NOT INVALID KEY
+                           ADD 1 TO WK-QTD-GRAVADOS
+                   END-WRITE
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+       0200-REORGANIZAR-FIM.   EXIT.
+      ******************************************************************
+      *---> FECHA OS DOIS ARQUIVOS E, SE A CONTAGEM CONFEREM, SUBSTITUI
+      *     O CLIENTES.DAT ORIGINAL PELO REORGANIZADO -- MESMA TECNICA
+      *     DE CBL_DELETE_FILE/CBL_RENAME_FILE JA USADA POR NOTURNO.cob
+      *     E RESTAURAR.cob PARA TROCAR UM ARQUIVO PELO OUTRO.
+       1000-FINALIZAR          SECTION.
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-NOVO.
+
+           IF WK-QTD-GRAVADOS NOT EQUAL WK-QTD-LIDOS
+               MOVE "REORGANIZACAO INCOMPLETA, CLIENTES.DAT MANTIDO"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ERRO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               DISPLAY WK-ABEND-MESSAGE
+               EXIT SECTION
+           END-IF.
+
+           CALL "CBL_DELETE_FILE" USING WK-CLIENTES-PATH
+               RETURNING WK-RETCODE
+           END-CALL.
+           CALL "CBL_RENAME_FILE" USING WK-CLIENTES-NOVO-PATH
+                                        WK-CLIENTES-PATH
+               RETURNING WK-RETCODE
+           END-CALL.
+
+           IF WK-RETCODE NOT = ZEROS
+               MOVE "ERRO AO SUBSTITUIR CLIENTES.DAT REORGANIZADO"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ERRO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               DISPLAY WK-ABEND-MESSAGE
+           ELSE
+               MOVE "CLIENTES.DAT REORGANIZADO" TO WK-ABEND-MESSAGE
+               MOVE WK-QTD-GRAVADOS TO WK-ABEND-MESSAGE(27:06)
+               SET SEVERIDADE-INFO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               DISPLAY WK-ABEND-MESSAGE
+           END-IF.
+       1000-FINALIZAR-FIM.     EXIT.
