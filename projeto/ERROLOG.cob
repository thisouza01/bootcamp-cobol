@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:11/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  SUBPROGRAMA DE GRAVACAO DO LOG DE ERROS/MENSAGENS
+      *     Recebe a mensagem exibida em MOSTRA-ERRO (ver ERROR.cpy)
+      *     e a severidade (ver SEVERIDADE.cpy) e grava uma linha no
+      *     arquivo de log, para que todo modulo que usa o padrao
+      *     ERROR.cpy tenha suas mensagens persistidas da mesma forma.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. ERROLOG.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT LOGERRO ASSIGN TO "C:/projeto-bootcamp/erros.log"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-LOGERRO.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  LOGERRO.
+       01  REG-LOGERRO                 PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> STATUS ARQUIVO
+       01  FS-LOGERRO               PIC X(02) VALUE SPACES.
+
+      *---> DATA/HORA DO REGISTRO DE LOG
+       01  WK-DATA-HORA-LOG.
+           05 WK-LOG-ANO            PIC 9(04).
+           05 WK-LOG-MES            PIC 9(02).
+           05 WK-LOG-DIA            PIC 9(02).
+           05 WK-LOG-HORA           PIC 9(02).
+           05 WK-LOG-MIN            PIC 9(02).
+           05 WK-LOG-SEG            PIC 9(02).
+
+      *---> DESCRICAO DA SEVERIDADE GRAVADA
+       77  WK-LOG-SEVERIDADE-DESC   PIC X(08) VALUE SPACES.
+      ******************************************************************
+       LINKAGE                 SECTION.
+       01  LK-MENSAGEM              PIC X(40).
+       01  LK-SEVERIDADE            PIC X(01).
+           88 LK-SEVERIDADE-INFO    VALUE "I".
+           88 LK-SEVERIDADE-ATENCAO VALUE "A".
+           88 LK-SEVERIDADE-ERRO    VALUE "E".
+      ******************************************************************
+       PROCEDURE               DIVISION USING LK-MENSAGEM LK-SEVERIDADE.
+       0000-PRINCIPAL          SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-GRAVAR-LOG.
+           PERFORM 1000-FINALIZAR.
+
+           GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           OPEN EXTEND LOGERRO.
+           IF FS-LOGERRO EQUAL "35"
+               OPEN OUTPUT LOGERRO
+               CLOSE LOGERRO
+               OPEN EXTEND LOGERRO
+           END-IF.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+       0200-GRAVAR-LOG          SECTION.
+           EVALUATE TRUE
+               WHEN LK-SEVERIDADE-INFO
+                   MOVE "INFO"    TO WK-LOG-SEVERIDADE-DESC
+               WHEN LK-SEVERIDADE-ATENCAO
+                   MOVE "ATENCAO" TO WK-LOG-SEVERIDADE-DESC
+               WHEN OTHER
+                   MOVE "ERRO"    TO WK-LOG-SEVERIDADE-DESC
+           END-EVALUATE.
+
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-LOG.
+           STRING
+               WK-LOG-ANO  "-" WK-LOG-MES "-" WK-LOG-DIA " "
+               WK-LOG-HORA ":" WK-LOG-MIN ":" WK-LOG-SEG
+               " [" WK-LOG-SEVERIDADE-DESC "] "
+               LK-MENSAGEM
+               DELIMITED BY SIZE INTO REG-LOGERRO
+           END-STRING.
+           WRITE REG-LOGERRO.
+       0200-GRAVAR-LOG-FIM.     EXIT.
+      ******************************************************************
+       1000-FINALIZAR          SECTION.
+           CLOSE LOGERRO.
+       1000-FINALIZAR-FIM.     EXIT.
