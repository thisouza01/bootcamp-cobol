@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------*
+      * COPYBOOK: OPERADOR.cpy                                        *
+      * Descricao: Identificacao do operador autenticado no MAIN,    *
+      *            compartilhada com os modulos chamados por ele      *
+      *            (WORKING-STORAGE EXTERNAL -- mesma area de memoria *
+      *            para todos os programas do run unit) para estampar*
+      *            REG-ULT-OPERADOR nas inclusoes/alteracoes/exclusoes*
+      *---------------------------------------------------------------*
+       01  WK-OPERADOR-LOGADO      PIC X(10) EXTERNAL.
+      *---------------------------------------------------------------*
\ No newline at end of file
