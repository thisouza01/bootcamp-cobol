@@ -0,0 +1,305 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:09/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  MODULO DE ALTERACAO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. ALTERAR.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF
+                                       WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  CLIENTES.
+           COPY "CLIENTE.cpy".
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> STATUS ARQUIVO
+       01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-PATH         PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+
+      *---> ABENDS
+       77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
+
+      *---> OPERADOR LOGADO NO MAIN (PARA ESTAMPAR O REGISTRO)
+           COPY "OPERADOR.cpy".
+
+      *---> TELA
+       77  WK-OPCAO                PIC X     VALUE SPACES.
+       77  WK-TECLA                PIC X     VALUE SPACES.
+       77  WK-MODULO               PIC X(25) VALUE SPACES.
+       77  WK-CONTINUAR            PIC X     VALUE "S".
+       77  WK-QTD-CLIENTES         PIC 9(06) VALUE ZEROS.
+
+      *---> VALIDACAO DE EMAIL
+       77  WK-EMAIL-VALIDO         PIC X     VALUE "N".
+       77  WK-QT-ARROBA            PIC 9     VALUE ZEROS.
+       77  WK-QT-PONTO             PIC 9     VALUE ZEROS.
+       01  WK-EMAIL-LOCAL          PIC X(40) VALUE SPACES.
+       01  WK-EMAIL-DOMINIO        PIC X(40) VALUE SPACES.
+
+      *---> CONTAGEM DE TELEFONES ADICIONAIS INFORMADOS
+       77  WK-IDX-TEL              PIC 9     VALUE ZEROS.
+
+      *---> DADOS ORIGINAIS, GUARDADOS PARA A TELA DE CONFIRMACAO
+       01  WK-NOME-ANTIGO          PIC A(30) VALUE SPACES.
+       01  WK-EMAIL-ANTIGO         PIC X(40) VALUE SPACES.
+      ******************************************************************
+       SCREEN                  SECTION.
+       01  TELA-ALTERA.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+               BACKGROUND-COLOR 5 FROM WK-MODULO.
+           05 LINE 04 COLUMN 10 VALUE "CLIENTES CADASTRADOS: ".
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CLIENTES.
+           05 LINE 08 COLUMN 10 VALUE "INSIRA CHAVE PARA ALTERAR".
+           05 CHAVE FOREGROUND-COLOR 3.
+               10 LINE 10 COLUMN 10 VALUE "TELEFONE ".
+               10 COLUMN PLUS 2 PIC 9(09) USING REG-TELEFONE
+                   BLANK WHEN ZEROS.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE "NOME.... ".
+               10 COLUMN PLUS 2 PIC X(30) USING REG-NOME.
+               10 LINE 12 COLUMN 10 VALUE "EMAIL... ".
+               10 COLUMN PLUS 2 PIC X(40) USING REG-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE "CPF..... ".
+               10 COLUMN PLUS 2 PIC 9(11) USING REG-CPF
+                   BLANK WHEN ZEROS.
+           05 SS-OBS.
+               10 LINE 18 COLUMN 10 VALUE "OBS..... ".
+               10 COLUMN PLUS 2 PIC X(60) USING REG-OBSERVACOES.
+           05 SS-TEL-ADIC.
+               10 LINE 14 COLUMN 10 VALUE "TEL. 2 (OPCIONAL) ... ".
+               10 COLUMN PLUS 1 PIC 9(09) USING REG-TELEFONES-ADIC(1)
+                   BLANK WHEN ZEROS.
+               10 LINE 15 COLUMN 10 VALUE "TEL. 3 (OPCIONAL) ... ".
+               10 COLUMN PLUS 1 PIC 9(09) USING REG-TELEFONES-ADIC(2)
+                   BLANK WHEN ZEROS.
+               10 LINE 16 COLUMN 10 VALUE "TEL. 4 (OPCIONAL) ... ".
+               10 COLUMN PLUS 1 PIC 9(09) USING REG-TELEFONES-ADIC(3)
+                   BLANK WHEN ZEROS.
+               10 LINE 17 COLUMN 10 VALUE "TEL. 5 (OPCIONAL) ... ".
+               10 COLUMN PLUS 1 PIC 9(09) USING REG-TELEFONES-ADIC(4)
+                   BLANK WHEN ZEROS.
+      *
+       01  TELA-CONFIRMA-ALTERACAO.
+           05 LINE 19 COLUMN 10 VALUE "--- CONFIRMAR ALTERACAO ---"
+               FOREGROUND-COLOR 3.
+           05 LINE 20 COLUMN 10 VALUE "NOME  ANTES.. ".
+           05 COLUMN PLUS 1 PIC X(30) FROM WK-NOME-ANTIGO.
+           05 LINE 21 COLUMN 10 VALUE "NOME  DEPOIS. ".
+           05 COLUMN PLUS 1 PIC X(30) FROM REG-NOME.
+           05 LINE 22 COLUMN 10 VALUE "EMAIL ANTES.. ".
+           05 COLUMN PLUS 1 PIC X(40) FROM WK-EMAIL-ANTIGO.
+           05 LINE 23 COLUMN 10 VALUE "EMAIL DEPOIS. ".
+           05 COLUMN PLUS 1 PIC X(40) FROM REG-EMAIL.
+      *
+           COPY "ERROR.cpy".
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WK-CONTINUAR = "N".
+           PERFORM 1000-FINALIZAR.
+           GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+           IF WK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                               TO WK-CLIENTES-PATH
+           END-IF.
+
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES = "35"
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+
+           MOVE "MODULO - ALTERACAO" TO WK-MODULO.
+           PERFORM 0120-CONTAR-CLIENTES.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+      *---> CONFERE A INTEGRIDADE DO ARQUIVO NA ABERTURA, CONTANDO OS
+      *     REGISTROS PARA EXIBIR NA TELA INICIAL DO MODULO.
+       0120-CONTAR-CLIENTES    SECTION.
+           MOVE ZEROS TO WK-QTD-CLIENTES.
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   ADD 1 TO WK-QTD-CLIENTES
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+
+           IF WK-QTD-CLIENTES EQUAL ZEROS
+               MOVE "ARQUIVO CLIENTES VAZIO OU NAO ENCONTRADO!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0120-CONTAR-CLIENTES-FIM. EXIT.
+      ******************************************************************
+       0200-PROCESSAR          SECTION.
+           DISPLAY TELA-ALTERA.
+           ACCEPT CHAVE.
+
+           IF REG-TELEFONE = ZEROS
+               MOVE "N" TO WK-CONTINUAR
+               EXIT SECTION
+           END-IF.
+
+           PERFORM 0300-LER-REGISTRO.
+           IF FS-CLIENTES EQUAL "00"
+               PERFORM 0400-ALTERAR-REGISTRO
+           END-IF.
+
+      *---> LIMPA CAMPOS
+           MOVE ZEROS TO CHAVE-CLIENTES.
+           MOVE SPACES TO REG-NOME REG-EMAIL REG-OBSERVACOES.
+           MOVE ZEROS TO REG-CPF.
+           MOVE ZEROS TO REG-TELEFONES-ADIC(1) REG-TELEFONES-ADIC(2)
+                         REG-TELEFONES-ADIC(3) REG-TELEFONES-ADIC(4).
+       0200-PROCESSAR-FIM.     EXIT.
+      ******************************************************************
+       0300-LER-REGISTRO       SECTION.
+           READ CLIENTES.
+           EVALUATE TRUE
+               WHEN FS-CLIENTES = "00"
+                   DISPLAY SS-DADOS
+                   DISPLAY SS-OBS
+                   MOVE REG-NOME  TO WK-NOME-ANTIGO
+                   MOVE REG-EMAIL TO WK-EMAIL-ANTIGO
+                   IF REG-QTD-TEL-ADIC GREATER THAN ZEROS
+                       DISPLAY SS-TEL-ADIC
+                   END-IF
+               WHEN FS-CLIENTES = "23"
+                   MOVE "CLIENTE NAO ENCONTRADO!" TO WK-ABEND-MESSAGE
+               WHEN OTHER
+                   MOVE "ERRO AO LER ARQUIVO" TO WK-ABEND-MESSAGE
+           END-EVALUATE.
+
+           IF FS-CLIENTES NOT = "00"
+               SET SEVERIDADE-ERRO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+       0300-LER-REGISTRO-FIM.  EXIT.
+      ******************************************************************
+       0400-ALTERAR-REGISTRO   SECTION.
+           ACCEPT SS-DADOS.
+           PERFORM 0215-VALIDA-EMAIL.
+           IF WK-EMAIL-VALIDO EQUAL "N"
+               MOVE "EMAIL INVALIDO!" TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+               EXIT SECTION
+           END-IF.
+
+           ACCEPT SS-OBS.
+           ACCEPT SS-TEL-ADIC.
+           PERFORM 0225-CONTAR-TEL-ADIC.
+
+           PERFORM 0410-CONFIRMAR-ALTERACAO.
+       0400-ALTERAR-REGISTRO-FIM. EXIT.
+      ******************************************************************
+      *---> MOSTRA OS DADOS ANTES/DEPOIS E SO REGRAVA O REGISTRO SE
+      *     O OPERADOR CONFIRMAR A ALTERACAO.
+       0410-CONFIRMAR-ALTERACAO SECTION.
+           DISPLAY TELA-CONFIRMA-ALTERACAO.
+           DISPLAY "CONFIRMA ALTERACAO? (S/N): " FOREGROUND-COLOR 2
+               AT 2410.
+           ACCEPT WK-OPCAO AT 2438.
+
+           IF FUNCTION UPPER-CASE(WK-OPCAO) EQUAL "S"
+      *---> REGRAVA REGISTRO
+               MOVE WK-OPERADOR-LOGADO TO REG-ULT-OPERADOR
+               REWRITE REG-CLIENTES
+               IF FS-CLIENTES EQUAL "00"
+                   DISPLAY "REGISTRO ALTERADO!" FOREGROUND-COLOR 2
+                       AT 2410
+                   ACCEPT WK-TECLA AT 2445
+               ELSE
+                   MOVE "REGISTRO NAO ALTERADO" TO WK-ABEND-MESSAGE
+                   SET SEVERIDADE-ERRO TO TRUE
+                   CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+                   ACCEPT MOSTRA-ERRO
+               END-IF
+           ELSE
+               MOVE "ALTERACAO CANCELADA" TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+       0410-CONFIRMAR-ALTERACAO-FIM. EXIT.
+      ******************************************************************
+      *---> VALIDA O FORMATO DO E-MAIL (UM "@" E AO MENOS UM "."
+      *     APOS O "@", COM PARTES LOCAL E DOMINIO PREENCHIDAS).
+       0215-VALIDA-EMAIL       SECTION.
+           MOVE "N" TO WK-EMAIL-VALIDO.
+           MOVE SPACES TO WK-EMAIL-LOCAL WK-EMAIL-DOMINIO.
+           MOVE ZEROS TO WK-QT-ARROBA.
+           INSPECT REG-EMAIL TALLYING WK-QT-ARROBA FOR ALL "@".
+
+           IF WK-QT-ARROBA EQUAL 1 AND REG-EMAIL NOT EQUAL SPACES
+               UNSTRING REG-EMAIL DELIMITED BY "@"
+                   INTO WK-EMAIL-LOCAL WK-EMAIL-DOMINIO
+               END-UNSTRING
+
+               MOVE ZEROS TO WK-QT-PONTO
+               INSPECT WK-EMAIL-DOMINIO TALLYING WK-QT-PONTO
+                                                        FOR ALL "."
+
+               IF FUNCTION TRIM(WK-EMAIL-LOCAL)   NOT EQUAL SPACES
+                  AND WK-QT-PONTO GREATER THAN ZEROS
+                  AND FUNCTION TRIM(WK-EMAIL-DOMINIO) NOT EQUAL SPACES
+                   MOVE "S" TO WK-EMAIL-VALIDO
+               END-IF
+           END-IF.
+       0215-VALIDA-EMAIL-FIM.  EXIT.
+      ******************************************************************
+      *---> CONTA QUANTOS TELEFONES ADICIONAIS FORAM DE FATO
+      *     INFORMADOS, PARA GRAVAR JUNTO COM O REGISTRO.
+       0225-CONTAR-TEL-ADIC    SECTION.
+           MOVE ZEROS TO REG-QTD-TEL-ADIC.
+           PERFORM VARYING WK-IDX-TEL FROM 1 BY 1
+                   UNTIL WK-IDX-TEL GREATER THAN 4
+               IF REG-TELEFONES-ADIC(WK-IDX-TEL) NOT EQUAL ZEROS
+                   ADD 1 TO REG-QTD-TEL-ADIC
+               END-IF
+           END-PERFORM.
+       0225-CONTAR-TEL-ADIC-FIM. EXIT.
+      ******************************************************************
+       1000-FINALIZAR          SECTION.
+           CLOSE CLIENTES.
+       1000-FINALIZAR-FIM.     EXIT.
