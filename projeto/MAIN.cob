@@ -15,10 +15,14 @@
       *
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\projeto-bootcamp\clientes.dat"
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF
+                                       WITH DUPLICATES
                FILE STATUS     IS FS-CLIENTES.
       *
            SELECT RELATO ASSIGN TO "C:/projeto-bootcamp/relato.txt"
@@ -29,11 +33,7 @@
       *
        FILE                    SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 CHAVE-CLIENTES.
-               10 REG-TELEFONE     PIC 9(09).
-           05 REG-NOME             PIC A(30).
-           05 REG-EMAIL            PIC X(40).
+           COPY "CLIENTE.cpy".
 
        FD  RELATO.
        01  REG-RELATO.
@@ -42,15 +42,53 @@
        WORKING-STORAGE         SECTION.
       *---> STATUS ARQUIVO
        01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-PATH         PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
        01  FS-RELATO               PIC X(02) VALUE SPACES.
 
       *---> ABENDS
        77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
+
+      *---> OPERADOR LOGADO (COMPARTILHADO COM OS MODULOS CHAMADOS)
+           COPY "OPERADOR.cpy".
 
       *---> TELA
        77  WK-OPCAO                PIC X     VALUE SPACES.
        77  WK-TECLA                PIC X     VALUE SPACES.
+       77  WK-QTD-CLIENTES         PIC 9(06) VALUE ZEROS.
+
+      *---> ESTATISTICAS DO DASHBOARD (OPCAO 9)
+       77  WK-QTD-ATIVOS           PIC 9(06) VALUE ZEROS.
+       77  WK-QTD-INATIVOS         PIC 9(06) VALUE ZEROS.
+       77  WK-QTD-CADASTRADOS-HOJE PIC 9(06) VALUE ZEROS.
+       77  WK-QTD-COM-TEL-ADIC     PIC 9(06) VALUE ZEROS.
+       77  WK-DATA-HOJE            PIC 9(08) VALUE ZEROS.
 
+      *---> DATA/HORA DA ULTIMA ALTERACAO DO CLIENTES.DAT, VIA
+      *     CBL_CHECK_FILE_EXIST (EXTENSAO GNUCOBOL)
+       01  WK-CLIENTES-INFO.
+           05 WK-CLIENTES-TAMANHO   PIC 9(08) COMP-X.
+           05 WK-CLIENTES-MOD-DIA   PIC 9(02) COMP-X.
+           05 WK-CLIENTES-MOD-MES   PIC 9(02) COMP-X.
+           05 WK-CLIENTES-MOD-ANO   PIC 9(04) COMP-X.
+           05 WK-CLIENTES-MOD-HORA  PIC 9(02) COMP-X.
+           05 WK-CLIENTES-MOD-MIN   PIC 9(02) COMP-X.
+           05 WK-CLIENTES-MOD-SEG   PIC 9(02) COMP-X.
+           05 FILLER                PIC X(03).
+       77  WK-CLIENTES-INFO-RC      PIC 9(02) COMP-X VALUE ZEROS.
+       01  WK-CLIENTES-MOD-EDT.
+           05 WK-CMOD-DIA-EDT       PIC 99.
+           05 FILLER                PIC X     VALUE "/".
+           05 WK-CMOD-MES-EDT       PIC 99.
+           05 FILLER                PIC X     VALUE "/".
+           05 WK-CMOD-ANO-EDT       PIC 9999.
+           05 FILLER                PIC X     VALUE SPACE.
+           05 WK-CMOD-HORA-EDT      PIC 99.
+           05 FILLER                PIC X     VALUE ":".
+           05 WK-CMOD-MIN-EDT       PIC 99.
+           05 FILLER                PIC X     VALUE ":".
+           05 WK-CMOD-SEG-EDT       PIC 99.
 
       *---> DATA
        01  DATA-ATUAL.
@@ -73,6 +111,26 @@
                    FOREGROUND-COLOR 7.
                10 LINE 03 COLUMN 08 PIC X(10) USING DATA-ATUAL
                    FOREGROUND-COLOR 7.
+               10 LINE 04 COLUMN 02 VALUE "CLIENTES CADASTRADOS: "
+                   FOREGROUND-COLOR 7.
+               10 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CLIENTES
+                   FOREGROUND-COLOR 7.
+               10 LINE 02 COLUMN 02 VALUE "OPERADOR: "
+                   FOREGROUND-COLOR 7.
+               10 COLUMN PLUS 1 PIC X(10) FROM WK-OPERADOR-LOGADO
+                   FOREGROUND-COLOR 7.
+      *
+       01  TELA-LOGIN.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+               BACKGROUND-COLOR 5.
+           05 LINE 01 COLUMN 15 PIC X(20)
+               BACKGROUND-COLOR 5
+               FROM "SISTEMA DE CLIENTES".
+           05 LINE 08 COLUMN 10 VALUE "IDENTIFIQUE-SE PARA ENTRAR"
+               FOREGROUND-COLOR 3.
+           05 LINE 10 COLUMN 10 VALUE "LOGIN DO OPERADOR: ".
+           05 COLUMN PLUS 1 PIC X(10) USING WK-OPERADOR-LOGADO.
       *
        01  MENU-PRINCIPAL.
            05 LINE 07 COLUMN 15 VALUE "1 - INCLUIR".
@@ -81,9 +139,41 @@
            05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
            05 LINE 11 COLUMN 15 VALUE "5 - RELATORIO EM TELA".
            05 LINE 12 COLUMN 15 VALUE "6 - RELATORIO EM DISCO".
-           05 LINE 13 COLUMN 15 VALUE "X - SAIDA".
-           05 LINE 16 COLUMN 15 VALUE "OPCAO........: ".
-           05 LINE 16 COLUMN 28 USING WK-OPCAO.
+           05 LINE 13 COLUMN 15 VALUE "7 - IMPORTAR CLIENTES".
+           05 LINE 14 COLUMN 15 VALUE "8 - RESTAURAR CLIENTE EXCLUIDO".
+           05 LINE 15 COLUMN 15 VALUE "9 - ESTATISTICAS (DASHBOARD)".
+           05 LINE 16 COLUMN 15 VALUE "X - SAIDA".
+           05 LINE 18 COLUMN 15 VALUE "OPCAO........: ".
+           05 LINE 18 COLUMN 28 USING WK-OPCAO.
+      *
+       01  TELA-DASHBOARD.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+               BACKGROUND-COLOR 5.
+           05 LINE 01 COLUMN 15 PIC X(20)
+               BACKGROUND-COLOR 5
+               FROM "ESTATISTICAS RAPIDAS".
+           05 LINE 04 COLUMN 10 VALUE "TOTAL DE CLIENTES......: "
+               FOREGROUND-COLOR 3.
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CLIENTES.
+           05 LINE 05 COLUMN 10 VALUE "CLIENTES ATIVOS........: "
+               FOREGROUND-COLOR 3.
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-ATIVOS.
+           05 LINE 06 COLUMN 10 VALUE "CLIENTES INATIVOS......: "
+               FOREGROUND-COLOR 3.
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-INATIVOS.
+           05 LINE 07 COLUMN 10 VALUE "CADASTRADOS HOJE.......: "
+               FOREGROUND-COLOR 3.
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CADASTRADOS-HOJE.
+           05 LINE 08 COLUMN 10 VALUE "COM TELEFONE ADICIONAL.: "
+               FOREGROUND-COLOR 3.
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-COM-TEL-ADIC.
+           05 LINE 09 COLUMN 10 VALUE "ULTIMA ATUALIZACAO.....: "
+               FOREGROUND-COLOR 3.
+           05 COLUMN PLUS 1 PIC X(19) FROM WK-CLIENTES-MOD-EDT.
+           05 LINE 11 COLUMN 10 VALUE
+               "PRESSIONE ALGUMA TECLA PARA VOLTAR" FOREGROUND-COLOR 7.
+           05 COLUMN PLUS 2 PIC X(01) USING WK-TECLA.
       *
        01  MOSTRA-ERRO.
            05 MSG-ERRO.
@@ -102,14 +192,114 @@
        0000-PRINCIPAL-FIM.     EXIT.
       ******************************************************************
        0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+           IF WK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                               TO WK-CLIENTES-PATH
+           END-IF.
+
            OPEN I-O CLIENTES.
            IF FS-CLIENTES EQUAL "35"
                OPEN OUTPUT CLIENTES
                CLOSE CLIENTES
                OPEN I-O CLIENTES
            END-IF.
+
+           PERFORM 0120-CONTAR-CLIENTES.
+           PERFORM 0105-LOGIN-OPERADOR.
        0100-INICIALIZAR-FIM.   EXIT.
-      *
+      ******************************************************************
+      *---> EXIGE O LOGIN DO OPERADOR ANTES DE LIBERAR O MENU; O VALOR
+      *     FICA EM WK-OPERADOR-LOGADO (OPERADOR.cpy), COMPARTILHADO
+      *     COM INCLUIR/ALTERAR/EXCLUIR PARA ESTAMPAR AS ALTERACOES.
+       0105-LOGIN-OPERADOR     SECTION.
+           MOVE SPACES TO WK-OPERADOR-LOGADO.
+           PERFORM UNTIL FUNCTION TRIM(WK-OPERADOR-LOGADO) NOT = SPACES
+               DISPLAY TELA-LOGIN
+               ACCEPT TELA-LOGIN
+           END-PERFORM.
+           MOVE FUNCTION UPPER-CASE(WK-OPERADOR-LOGADO)
+                                               TO WK-OPERADOR-LOGADO.
+       0105-LOGIN-OPERADOR-FIM. EXIT.
+      ******************************************************************
+      *---> CONFERE A INTEGRIDADE DO ARQUIVO NA ABERTURA, CONTANDO OS
+      *     REGISTROS PARA EXIBIR NA TELA INICIAL DO SISTEMA.
+       0120-CONTAR-CLIENTES    SECTION.
+           MOVE ZEROS TO WK-QTD-CLIENTES.
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   ADD 1 TO WK-QTD-CLIENTES
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+
+           IF WK-QTD-CLIENTES EQUAL ZEROS
+               MOVE "ARQUIVO CLIENTES VAZIO OU NAO ENCONTRADO!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0120-CONTAR-CLIENTES-FIM. EXIT.
+      ******************************************************************
+      *---> PERCORRE CLIENTES.DAT CALCULANDO OS TOTAIS DO DASHBOARD
+      *     DE ESTATISTICAS RAPIDAS (OPCAO 9).
+       0130-CALCULAR-ESTATISTICAS SECTION.
+           MOVE ZEROS TO WK-QTD-ATIVOS, WK-QTD-INATIVOS.
+           MOVE ZEROS TO WK-QTD-CADASTRADOS-HOJE, WK-QTD-COM-TEL-ADIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATA-HOJE.
+
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   IF CLIENTE-ATIVO
+                       ADD 1 TO WK-QTD-ATIVOS
+                   ELSE
+                       ADD 1 TO WK-QTD-INATIVOS
+                   END-IF
+                   IF REG-DATA-CADASTRO EQUAL WK-DATA-HOJE
+                       ADD 1 TO WK-QTD-CADASTRADOS-HOJE
+                   END-IF
+                   IF REG-QTD-TEL-ADIC GREATER THAN ZEROS
+                       ADD 1 TO WK-QTD-COM-TEL-ADIC
+                   END-IF
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+       0130-CALCULAR-ESTATISTICAS-FIM. EXIT.
+      ******************************************************************
+      *---> CONSULTA A DATA/HORA DA ULTIMA GRAVACAO NO CLIENTES.DAT
+      *     PARA EXIBIR NO DASHBOARD (OPCAO 9).
+       0135-OBTER-DATA-ARQUIVO SECTION.
+           CALL "CBL_CHECK_FILE_EXIST" USING WK-CLIENTES-PATH
+                                             WK-CLIENTES-INFO
+               RETURNING WK-CLIENTES-INFO-RC
+           END-CALL.
+
+           IF WK-CLIENTES-INFO-RC EQUAL ZEROS
+               MOVE WK-CLIENTES-MOD-DIA  TO WK-CMOD-DIA-EDT
+               MOVE WK-CLIENTES-MOD-MES  TO WK-CMOD-MES-EDT
+               MOVE WK-CLIENTES-MOD-ANO  TO WK-CMOD-ANO-EDT
+               MOVE WK-CLIENTES-MOD-HORA TO WK-CMOD-HORA-EDT
+               MOVE WK-CLIENTES-MOD-MIN  TO WK-CMOD-MIN-EDT
+               MOVE WK-CLIENTES-MOD-SEG  TO WK-CMOD-SEG-EDT
+           ELSE
+               MOVE "-- SEM DADOS --" TO WK-CLIENTES-MOD-EDT
+           END-IF.
+       0135-OBTER-DATA-ARQUIVO-FIM. EXIT.
+      ******************************************************************
        0110-MOSTRA-TELA-INICIAL.
            MOVE FUNCTION CURRENT-DATE(1:4) TO ANO
            MOVE FUNCTION CURRENT-DATE(5:2) TO MES
@@ -138,6 +328,18 @@
                    WHEN 6
                        CALL "RELDISK"
                        PERFORM 0110-MOSTRA-TELA-INICIAL
+                   WHEN 7
+                       CALL "IMPORTACAO"
+                       PERFORM 0110-MOSTRA-TELA-INICIAL
+                   WHEN 8
+                       CALL "RESTAURAR"
+                       PERFORM 0110-MOSTRA-TELA-INICIAL
+                   WHEN 9
+                       PERFORM 0130-CALCULAR-ESTATISTICAS
+                       PERFORM 0135-OBTER-DATA-ARQUIVO
+                       DISPLAY TELA-DASHBOARD
+                       ACCEPT TELA-DASHBOARD
+                       PERFORM 0110-MOSTRA-TELA-INICIAL
                    WHEN OTHER
                        IF FUNCTION UPPER-CASE(WK-OPCAO) NOT EQUAL "X"
                            DISPLAY "OPCAO INVALIDA!!" AT 1631
