@@ -16,10 +16,14 @@
       *
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:/projeto-bootcamp/clientes.dat"
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS SEQUENTIAL
                RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF
+                                       WITH DUPLICATES
                FILE STATUS     IS FS-CLIENTES.
       *
            SELECT RELATO ASSIGN TO "C:/projeto-bootcamp/relato.txt"
@@ -30,11 +34,7 @@
       *
        FILE                    SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 CHAVE-CLIENTES.
-               10 REG-TELEFONE     PIC 9(09).
-           05 REG-NOME             PIC A(30).
-           05 REG-EMAIL            PIC X(40).
+           COPY "CLIENTE.cpy".
 
        FD  RELATO.
        01  REG-RELATO.
@@ -43,18 +43,34 @@
        WORKING-STORAGE         SECTION.
       *---> STATUS ARQUIVO
        01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-PATH         PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
        01  FS-RELATO               PIC X(02) VALUE SPACES.
 
       *---> ABENDS
        77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
 
       *---> TELA
        77  WK-OPCAO                PIC X     VALUE SPACES.
        77  WK-TECLA                PIC X     VALUE SPACES.
        77  WK-MODULO               PIC X(25) VALUE SPACES.
-       77  WK-CONTALINHA           PIC 99    VALUE ZEROS.
-       77  WK-QTREGISTROS          PIC 99    VALUE ZEROS.
-       77  WK-LINHA                PIC 99    VALUE ZEROS.
+       77  WK-CONTALINHA           PIC 99      VALUE ZEROS.
+       77  WK-QTREGISTROS          PIC 9(06)   VALUE ZEROS.
+       77  WK-TOTREGISTROS         PIC 9(06)   VALUE ZEROS.
+       77  WK-LINHA                PIC 99      VALUE ZEROS.
+       77  WK-RODAPE                PIC X(40)  VALUE SPACES.
+       77  WK-ACHOU-REL             PIC X      VALUE "N".
+       77  WK-QTD-CLIENTES          PIC 9(06)  VALUE ZEROS.
+
+      *---> CRITERIO DE SELECAO DO RELATORIO
+       77  WK-TIPO-FILTRO          PIC 9     VALUE ZEROS.
+       77  WK-TEL-INICIAL          PIC 9(09) VALUE ZEROS.
+       77  WK-TEL-FINAL            PIC 9(09) VALUE 999999999.
+       77  WK-NOME-FILTRO          PIC X(30) VALUE SPACES.
+       77  WK-TAM-FILTRO           PIC 99    VALUE ZEROS.
+       77  WK-GRAVA-REGISTRO       PIC X     VALUE "S".
+       77  WK-DATA-HOJE            PIC 9(08) VALUE ZEROS.
 
       *---> DATA
        01  DATA-ATUAL.
@@ -77,6 +93,27 @@
                    FOREGROUND-COLOR 7.
                10 LINE 03 COLUMN 08 PIC X(10) USING DATA-ATUAL
                    FOREGROUND-COLOR 7.
+           05 LINE 04 COLUMN 02 VALUE "CLIENTES CADASTRADOS: ".
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CLIENTES.
+      *
+       01  TELA-FILTRO.
+           05 LINE 06 COLUMN 10 VALUE
+               "FILTRO: (1)TODOS (2)FAIXA DE TELEFONE (3)NOME ".
+           05 LINE 07 COLUMN 10 VALUE
+               "        (4)CADASTRADOS HOJE (5)SOMENTE ATIVOS: ".
+           05 COLUMN PLUS 1 PIC 9 USING WK-TIPO-FILTRO.
+      *
+       01  TELA-FILTRO-FAIXA.
+           05 LINE 08 COLUMN 10 VALUE "TELEFONE INICIAL ".
+           05 COLUMN PLUS 2 PIC 9(09) USING WK-TEL-INICIAL
+               BLANK WHEN ZEROS.
+           05 LINE 09 COLUMN 10 VALUE "TELEFONE FINAL... ".
+           05 COLUMN PLUS 2 PIC 9(09) USING WK-TEL-FINAL
+               BLANK WHEN ZEROS.
+      *
+       01  TELA-FILTRO-NOME.
+           05 LINE 08 COLUMN 10 VALUE "NOME (OU INICIO DO NOME) ".
+           05 COLUMN PLUS 2 PIC X(30) USING WK-NOME-FILTRO.
       *
        01  TELA-RELATORIO.
            05 BLANK SCREEN.
@@ -88,6 +125,10 @@
             "----------  ------------------------".
            05 LINE 11 COLUMN 10 VALUE "---------  --------------------"&
             "----------  ------------------------".
+      *
+       01  MOSTRA-RODAPE.
+           05 LINE 13 COLUMN 10 PIC X(40) FROM WK-RODAPE
+               FOREGROUND-COLOR 3.
       *
        01  LINHA-RELATORIO.
            05 FILLER LINE WK-LINHA COLUMN 10  PIC 9(09)
@@ -113,34 +154,104 @@
        0000-PRINCIPAL-FIM.     EXIT.
       ******************************************************************
        0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+           IF WK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                               TO WK-CLIENTES-PATH
+           END-IF.
+
            OPEN I-O CLIENTES.
            IF FS-CLIENTES EQUAL "35"
                OPEN OUTPUT CLIENTES
                CLOSE CLIENTES
                OPEN I-O CLIENTES
            END-IF.
+
+           PERFORM 0120-CONTAR-CLIENTES.
        0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+      *---> CONFERE A INTEGRIDADE DO ARQUIVO NA ABERTURA, CONTANDO OS
+      *     REGISTROS PARA EXIBIR NA TELA INICIAL DO MODULO.
+       0120-CONTAR-CLIENTES    SECTION.
+           MOVE ZEROS TO WK-QTD-CLIENTES.
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   ADD 1 TO WK-QTD-CLIENTES
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+
+           IF WK-QTD-CLIENTES EQUAL ZEROS
+               MOVE "ARQUIVO CLIENTES VAZIO OU NAO ENCONTRADO!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0120-CONTAR-CLIENTES-FIM. EXIT.
       ******************************************************************
        0200-RELATORIO-TELA.
            MOVE "MODULO - RELATORIO TELA" TO WK-MODULO.
            DISPLAY TELA.
-           MOVE 000000001 TO REG-TELEFONE.
-           MOVE ZEROS TO WK-QTREGISTROS, WK-CONTALINHA
-      *---> POSICIONA CHAVE
-           START CLIENTES KEY EQUAL REG-TELEFONE.
-      *---> LE REGISTRO
-           READ CLIENTES
-               INVALID KEY
-                   MOVE "NAO ENCONTRADO!" TO WK-ABEND-MESSAGE
-                   ACCEPT MOSTRA-ERRO
-               NOT INVALID KEY
-                   DISPLAY TELA-RELATORIO
-                   MOVE 06 TO WK-LINHA
-                   PERFORM UNTIL FS-CLIENTES EQUAL "10"
+           PERFORM 0210-SOLICITAR-FILTRO.
+           PERFORM 0205-CONTAR-REGISTROS.
+
+           MOVE ZEROS TO WK-QTREGISTROS, WK-CONTALINHA.
+           MOVE "N" TO WK-ACHOU-REL.
+      *---> POSICIONA CHAVE -- POR NOME (CHAVE ALTERNATIVA REG-NOME)
+      *     QUANDO O FILTRO FOR ALFABETICO, PARA QUE O RELATORIO
+      *     REALMENTE PERCORRA O ARQUIVO EM ORDEM ALFABETICA E NAO
+      *     APENAS FILTRE UM SUBCONJUNTO EM ORDEM DE TELEFONE.
+           IF WK-TIPO-FILTRO EQUAL 3
+               MOVE WK-NOME-FILTRO TO REG-NOME
+               START CLIENTES KEY IS NOT LESS THAN REG-NOME
+                   INVALID KEY
+                       MOVE "NAO ENCONTRADO!" TO WK-ABEND-MESSAGE
+                       SET SEVERIDADE-ERRO TO TRUE
+                       CALL "ERROLOG" USING WK-ABEND-MESSAGE
+                                            WK-SEVERIDADE
+                       ACCEPT MOSTRA-ERRO
+               END-START
+           ELSE
+               MOVE WK-TEL-INICIAL TO REG-TELEFONE
+               START CLIENTES KEY NOT LESS THAN REG-TELEFONE
+                   INVALID KEY
+                       MOVE "NAO ENCONTRADO!" TO WK-ABEND-MESSAGE
+                       SET SEVERIDADE-ERRO TO TRUE
+                       CALL "ERROLOG" USING WK-ABEND-MESSAGE
+                                            WK-SEVERIDADE
+                       ACCEPT MOSTRA-ERRO
+               END-START
+           END-IF.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                           OR (WK-TIPO-FILTRO EQUAL 2 AND
+                               REG-TELEFONE GREATER THAN WK-TEL-FINAL)
+                           OR (WK-TIPO-FILTRO EQUAL 3 AND
+                               WK-TAM-FILTRO GREATER THAN ZEROS AND
+                               FUNCTION UPPER-CASE(REG-NOME
+                                   (1:WK-TAM-FILTRO)) NOT EQUAL
+                               FUNCTION UPPER-CASE(WK-NOME-FILTRO
+                                   (1:WK-TAM-FILTRO)))
+                   PERFORM 0220-REGISTRO-ATENDE-FILTRO
+                   IF WK-GRAVA-REGISTRO EQUAL "S"
+                       IF WK-ACHOU-REL EQUAL "N"
+                           DISPLAY TELA-RELATORIO
+                           MOVE 06 TO WK-LINHA
+                           MOVE "S" TO WK-ACHOU-REL
+                       END-IF
                        ADD 1 TO WK-QTREGISTROS
                        DISPLAY LINHA-RELATORIO
-      *---> LE PROXIMO REGISTRO
-                       READ CLIENTES NEXT
+                       PERFORM 0206-MONTA-RODAPE
+                       DISPLAY MOSTRA-RODAPE
                        ADD 1 TO WK-LINHA
                        ADD 1 TO WK-CONTALINHA
                        IF WK-CONTALINHA GREATER THAN 5
@@ -149,16 +260,121 @@
                            ACCEPT MOSTRA-ERRO
                            MOVE ZEROS TO WK-CONTALINHA
                            MOVE 6 TO WK-LINHA
-                           MOVE "MODULO - RELATORIO " TO WK-MODULO
+                           MOVE "MODULO - RELATORIO TELA" TO WK-MODULO
                            DISPLAY TELA
                            DISPLAY TELA-RELATORIO
+                           PERFORM 0206-MONTA-RODAPE
+                           DISPLAY MOSTRA-RODAPE
                        END-IF
-                   END-PERFORM
-           END-READ.
-           MOVE "REGISTROS LIDOS" TO WK-ABEND-MESSAGE.
-           MOVE WK-QTREGISTROS TO WK-ABEND-MESSAGE(17:05)
-           ACCEPT MOSTRA-ERRO.
+                   END-IF
+      *---> LE PROXIMO REGISTRO
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+
+           IF WK-ACHOU-REL EQUAL "N"
+               MOVE "NENHUM REGISTRO ENCONTRADO!" TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               MOVE "REGISTROS LIDOS" TO WK-ABEND-MESSAGE
+               MOVE WK-QTREGISTROS TO WK-ABEND-MESSAGE(17:06)
+               SET SEVERIDADE-INFO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+           END-IF.
            GOBACK.
+      *
+       0205-CONTAR-REGISTROS.
+           MOVE ZEROS TO WK-TOTREGISTROS.
+      *---> POSICIONA CHAVE -- POR NOME (CHAVE ALTERNATIVA REG-NOME)
+      *     QUANDO O FILTRO FOR ALFABETICO, ESPELHANDO A POSICAO
+      *     UTILIZADA PELO LACO DE EXIBICAO EM 0200-RELATORIO-TELA.
+           IF WK-TIPO-FILTRO EQUAL 3
+               MOVE WK-NOME-FILTRO TO REG-NOME
+               START CLIENTES KEY IS NOT LESS THAN REG-NOME
+                   INVALID KEY
+                       CONTINUE
+               END-START
+           ELSE
+               MOVE WK-TEL-INICIAL TO REG-TELEFONE
+               START CLIENTES KEY NOT LESS THAN REG-TELEFONE
+                   INVALID KEY
+                       CONTINUE
+               END-START
+           END-IF.
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                           OR (WK-TIPO-FILTRO EQUAL 2 AND
+                               REG-TELEFONE GREATER THAN WK-TEL-FINAL)
+                           OR (WK-TIPO-FILTRO EQUAL 3 AND
+                               WK-TAM-FILTRO GREATER THAN ZEROS AND
+                               FUNCTION UPPER-CASE(REG-NOME
+                                   (1:WK-TAM-FILTRO)) NOT EQUAL
+                               FUNCTION UPPER-CASE(WK-NOME-FILTRO
+                                   (1:WK-TAM-FILTRO)))
+                   PERFORM 0220-REGISTRO-ATENDE-FILTRO
+                   IF WK-GRAVA-REGISTRO EQUAL "S"
+                       ADD 1 TO WK-TOTREGISTROS
+                   END-IF
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+      *
+       0206-MONTA-RODAPE.
+           MOVE SPACES TO WK-RODAPE.
+           STRING "MOSTRANDO " WK-QTREGISTROS " DE " WK-TOTREGISTROS
+               DELIMITED BY SIZE INTO WK-RODAPE
+           END-STRING.
+      *
+       0210-SOLICITAR-FILTRO.
+           MOVE ZEROS TO WK-TIPO-FILTRO.
+           MOVE ZEROS TO WK-TEL-INICIAL.
+           MOVE 999999999 TO WK-TEL-FINAL.
+           MOVE SPACES TO WK-NOME-FILTRO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATA-HOJE.
+
+           DISPLAY TELA-FILTRO.
+           ACCEPT TELA-FILTRO.
+
+           EVALUATE WK-TIPO-FILTRO
+               WHEN 2
+                   DISPLAY TELA-FILTRO-FAIXA
+                   ACCEPT TELA-FILTRO-FAIXA
+               WHEN 3
+                   DISPLAY TELA-FILTRO-NOME
+                   ACCEPT TELA-FILTRO-NOME
+                   MOVE FUNCTION TRIM(WK-NOME-FILTRO) TO WK-NOME-FILTRO
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WK-NOME-FILTRO))
+                                                   TO WK-TAM-FILTRO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *
+       0220-REGISTRO-ATENDE-FILTRO.
+           MOVE "S" TO WK-GRAVA-REGISTRO.
+           EVALUATE WK-TIPO-FILTRO
+               WHEN 3
+                   IF WK-TAM-FILTRO EQUAL ZEROS OR
+                      FUNCTION UPPER-CASE(REG-NOME(1:WK-TAM-FILTRO))
+                           NOT EQUAL
+                           FUNCTION UPPER-CASE(WK-NOME-FILTRO
+                                                  (1:WK-TAM-FILTRO))
+                       MOVE "N" TO WK-GRAVA-REGISTRO
+                   END-IF
+               WHEN 4
+                   IF REG-DATA-CADASTRO NOT EQUAL WK-DATA-HOJE
+                       MOVE "N" TO WK-GRAVA-REGISTRO
+                   END-IF
+               WHEN 5
+                   IF NOT CLIENTE-ATIVO
+                       MOVE "N" TO WK-GRAVA-REGISTRO
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
       ******************************************************************
        1000-FINALIZAR          SECTION.
            CLOSE CLIENTES.
