@@ -0,0 +1,32 @@
+      *---------------------------------------------------------------*
+      * COPYBOOK: CLIENTE.cpy                                         *
+      * Descricao: Layout do registro de clientes, compartilhado por  *
+      *            todos os modulos que acessam o arquivo CLIENTES.   *
+      * Historico de alteracoes:                                      *
+      *   09/06/2025 TS  Criacao (layout original em cada programa)   *
+      *   10/06/2025 TS  Extraido para copybook unico + REG-STATUS    *
+      *   11/06/2025 TS  Inclusos telefones adicionais do cliente     *
+      *   12/06/2025 TS  Incluso REG-CPF -- identidade do cliente nao *
+      *                  deve depender do telefone, que pode mudar   *
+      *   13/06/2025 TS  Incluso REG-DATA-CADASTRO (AAAAMMDD)        *
+      *   14/06/2025 TS  Incluso REG-OBSERVACOES (anotacoes livres   *
+      *                  do atendimento sobre o cliente)             *
+      *   14/06/2025 TS  Incluso REG-ULT-OPERADOR (login do operador *
+      *                  responsavel pela ultima alteracao)          *
+      *---------------------------------------------------------------*
+       01  REG-CLIENTES.
+           05 CHAVE-CLIENTES.
+               10 REG-TELEFONE         PIC 9(09).
+           05 REG-NOME                 PIC A(30).
+           05 REG-EMAIL                PIC X(40).
+           05 REG-CPF                  PIC 9(11) VALUE ZEROS.
+           05 REG-DATA-CADASTRO        PIC 9(08) VALUE ZEROS.
+           05 REG-STATUS               PIC X(01) VALUE "A".
+               88 CLIENTE-ATIVO        VALUE "A".
+               88 CLIENTE-INATIVO      VALUE "I".
+           05 REG-QTD-TEL-ADIC         PIC 9(01) VALUE ZEROS.
+           05 REG-TELEFONES-ADIC      OCCURS 4 TIMES
+                                       PIC 9(09).
+           05 REG-OBSERVACOES          PIC X(60) VALUE SPACES.
+           05 REG-ULT-OPERADOR         PIC X(10) VALUE SPACES.
+      *---------------------------------------------------------------*
