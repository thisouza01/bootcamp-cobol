@@ -16,35 +16,59 @@
       *
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:/projeto-bootcamp/clientes.dat"
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF
+                                       WITH DUPLICATES
                FILE STATUS     IS FS-CLIENTES.
       ******************************************************************
        DATA                    DIVISION.
       *
        FILE                    SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 CHAVE-CLIENTES.
-               10 REG-TELEFONE     PIC 9(09).
-           05 REG-NOME             PIC A(30).
-           05 REG-EMAIL            PIC X(40).
+           COPY "CLIENTE.cpy".
       ******************************************************************
        WORKING-STORAGE         SECTION.
       *---> STATUS ARQUIVO
        01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-PATH         PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
 
       *---> ABENDS
        77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
 
       *---> TELA
        77  WK-OPCAO                PIC X     VALUE SPACES.
        77  WK-TECLA                PIC X     VALUE SPACES.
        77  WK-MODULO               PIC X(25) VALUE SPACES.
+       77  WK-STATUS-DESC          PIC X(08) VALUE SPACES.
+       77  WK-TIPO-BUSCA           PIC 9     VALUE ZEROS.
+       77  WK-NOME-BUSCA           PIC X(30) VALUE SPACES.
+       77  WK-TAM-BUSCA            PIC 99    VALUE ZEROS.
+       77  WK-TEL-BUSCA            PIC X(09) VALUE SPACES.
+       77  WK-TAM-TEL-BUSCA        PIC 99    VALUE ZEROS.
+       77  WK-ACHOU                PIC X     VALUE "N".
+       77  WK-QTD-CLIENTES         PIC 9(06) VALUE ZEROS.
+       01  WK-CHAVE-BUSCA-ALPHA    PIC X(09) VALUE SPACES.
+       01  WK-CHAVE-BUSCA REDEFINES WK-CHAVE-BUSCA-ALPHA
+                                   PIC 9(09).
       ******************************************************************
        SCREEN                  SECTION.
+       01  TELA-TIPO-BUSCA.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+               BACKGROUND-COLOR 5 FROM WK-MODULO.
+           05 LINE 04 COLUMN 10 VALUE "CLIENTES CADASTRADOS: ".
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CLIENTES.
+           05 LINE 08 COLUMN 10
+               VALUE "BUSCAR POR (1) TELEFONE OU (2) NOME: ".
+           05 COLUMN PLUS 1 PIC 9 USING WK-TIPO-BUSCA.
+      *
        01  TELA-CONSULTA.
            05 BLANK SCREEN.
            05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
@@ -59,6 +83,44 @@
                10 COLUMN PLUS 2 PIC X(30) USING REG-NOME.
                10 LINE 12 COLUMN 10 VALUE "EMAIL... ".
                10 COLUMN PLUS 2 PIC X(40) USING REG-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE "CPF..... ".
+               10 COLUMN PLUS 2 PIC 9(11) USING REG-CPF
+                   BLANK WHEN ZEROS.
+               10 LINE 14 COLUMN 10 VALUE "STATUS.. ".
+               10 COLUMN PLUS 2 PIC X(08) USING WK-STATUS-DESC.
+               10 LINE 15 COLUMN 10 VALUE "OBS..... ".
+               10 COLUMN PLUS 2 PIC X(60) USING REG-OBSERVACOES.
+               10 LINE 16 COLUMN 10 VALUE "ULT. OPERADOR... ".
+               10 COLUMN PLUS 2 PIC X(10) USING REG-ULT-OPERADOR.
+           05 SS-TEL-ADIC.
+               10 LINE 18 COLUMN 10 VALUE "TEL. 2... ".
+               10 COLUMN PLUS 2 PIC 9(09) USING REG-TELEFONES-ADIC(1)
+                   BLANK WHEN ZEROS.
+               10 LINE 19 COLUMN 10 VALUE "TEL. 3... ".
+               10 COLUMN PLUS 2 PIC 9(09) USING REG-TELEFONES-ADIC(2)
+                   BLANK WHEN ZEROS.
+               10 LINE 20 COLUMN 10 VALUE "TEL. 4... ".
+               10 COLUMN PLUS 2 PIC 9(09) USING REG-TELEFONES-ADIC(3)
+                   BLANK WHEN ZEROS.
+               10 LINE 21 COLUMN 10 VALUE "TEL. 5... ".
+               10 COLUMN PLUS 2 PIC 9(09) USING REG-TELEFONES-ADIC(4)
+                   BLANK WHEN ZEROS.
+      *
+       01  TELA-BUSCA-TELEFONE.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+               BACKGROUND-COLOR 5 FROM WK-MODULO.
+           05 LINE 08 COLUMN 10 VALUE "INSIRA O TELEFONE (OU O DDD)".
+           05 LINE 10 COLUMN 10 VALUE "TELEFONE. " FOREGROUND-COLOR 3.
+           05 COLUMN PLUS 2 PIC X(09) USING WK-TEL-BUSCA.
+      *
+       01  TELA-BUSCA-NOME.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+               BACKGROUND-COLOR 5 FROM WK-MODULO.
+           05 LINE 08 COLUMN 10 VALUE "INSIRA O NOME (OU INICIO)".
+           05 LINE 10 COLUMN 10 VALUE "NOME..... " FOREGROUND-COLOR 3.
+           05 COLUMN PLUS 2 PIC X(30) USING WK-NOME-BUSCA.
       *
            COPY "ERROR.cpy".
       ******************************************************************
@@ -73,33 +135,200 @@
        0000-PRINCIPAL-FIM.     EXIT.
       ******************************************************************
        0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+           IF WK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                               TO WK-CLIENTES-PATH
+           END-IF.
+
            OPEN I-O CLIENTES.
            IF FS-CLIENTES EQUAL "35"
                OPEN OUTPUT CLIENTES
                CLOSE CLIENTES
                OPEN I-O CLIENTES
            END-IF.
+
+           PERFORM 0120-CONTAR-CLIENTES.
        0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+      *---> CONFERE A INTEGRIDADE DO ARQUIVO NA ABERTURA, CONTANDO OS
+      *     REGISTROS PARA EXIBIR NA TELA INICIAL DO MODULO.
+       0120-CONTAR-CLIENTES    SECTION.
+           MOVE ZEROS TO WK-QTD-CLIENTES.
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   ADD 1 TO WK-QTD-CLIENTES
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+
+           IF WK-QTD-CLIENTES EQUAL ZEROS
+               MOVE "ARQUIVO CLIENTES VAZIO OU NAO ENCONTRADO!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0120-CONTAR-CLIENTES-FIM. EXIT.
       ******************************************************************
        0220-CONSULTAR.
            MOVE "MODULO - CONSULTA " TO WK-MODULO.
-           DISPLAY TELA-CONSULTA.
-           ACCEPT CHAVE
-      *---> LE REGISTRO
-           READ CLIENTES
+           MOVE ZEROS TO WK-TIPO-BUSCA.
+           DISPLAY TELA-TIPO-BUSCA.
+           ACCEPT TELA-TIPO-BUSCA.
+
+           EVALUATE WK-TIPO-BUSCA
+               WHEN 1
+                   PERFORM 0221-CONSULTAR-TELEFONE
+               WHEN 2
+                   PERFORM 0222-CONSULTAR-NOME
+               WHEN OTHER
+                   MOVE "OPCAO DE BUSCA INVALIDA!" TO WK-ABEND-MESSAGE
+                   SET SEVERIDADE-ERRO TO TRUE
+                   CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+                   ACCEPT MOSTRA-ERRO
+           END-EVALUATE.
+      *
+      *---> BUSCA POR PREFIXO/DDD DE TELEFONE, POSICIONANDO DIRETO NO
+      *     PONTO DO ARQUIVO PELA CHAVE PRIMARIA REG-TELEFONE EM VEZ
+      *     DE EXIGIR O NUMERO COMPLETO NUMA LEITURA EXATA.
+       0221-CONSULTAR-TELEFONE.
+           DISPLAY TELA-BUSCA-TELEFONE.
+           ACCEPT TELA-BUSCA-TELEFONE.
+           MOVE FUNCTION TRIM(WK-TEL-BUSCA) TO WK-TEL-BUSCA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WK-TEL-BUSCA))
+                                                   TO WK-TAM-TEL-BUSCA.
+           MOVE "N" TO WK-ACHOU.
+
+      *---> MONTA A CHAVE MINIMA PARA O START: O PREFIXO INFORMADO
+      *     SEGUIDO DE ZEROS, POSICIONANDO NO PRIMEIRO TELEFONE QUE
+      *     PODE COMECAR COM ELE.
+           STRING WK-TEL-BUSCA DELIMITED BY SPACE
+                  "000000000"  DELIMITED BY SIZE
+               INTO WK-CHAVE-BUSCA-ALPHA.
+           MOVE WK-CHAVE-BUSCA TO REG-TELEFONE.
+
+           START CLIENTES KEY IS NOT LESS THAN REG-TELEFONE
                INVALID KEY
-                   MOVE "CLIENTE NAO ENCONTRADO!"
-                                               TO WK-ABEND-MESSAGE
+                   MOVE "ARQUIVO VAZIO!" TO WK-ABEND-MESSAGE
+                   SET SEVERIDADE-ERRO TO TRUE
+                   CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
                    ACCEPT MOSTRA-ERRO
-                   DISPLAY TELA-CONSULTA
-               NOT INVALID KEY
-                   DISPLAY SS-DADOS
-                   DISPLAY "PARA VER OUTRO APERTE 'ENTER' SENAO 'X': "
-                   FOREGROUND-COLOR 2 AT 1420
-                   ACCEPT WK-TECLA AT 1462
-                   MOVE SPACES TO REG-NOME REG-EMAIL
-                   MOVE ZEROS TO CHAVE-CLIENTES
-           END-READ.
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00" AND WK-TAM-TEL-BUSCA GREATER THAN
+                                                                 ZEROS
+               READ CLIENTES NEXT
+      *---> O ARQUIVO ESTA EM ORDEM NUMERICA POR REG-TELEFONE (CHAVE
+      *     PRIMARIA), ENTAO O PRIMEIRO REGISTRO QUE NAO BATER MAIS O
+      *     PREFIXO ENCERRA A BUSCA.
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                      OR REG-TELEFONE(1:WK-TAM-TEL-BUSCA)
+                             NOT EQUAL WK-TEL-BUSCA(1:WK-TAM-TEL-BUSCA)
+                      OR FUNCTION UPPER-CASE(WK-TECLA) EQUAL "X"
+                   MOVE "S" TO WK-ACHOU
+                   PERFORM 0223-MOSTRA-REGISTRO
+                   IF FS-CLIENTES NOT EQUAL "10"
+                       READ CLIENTES NEXT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WK-ACHOU EQUAL "N"
+               MOVE "CLIENTE NAO ENCONTRADO!" TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
+           MOVE SPACES TO REG-NOME REG-EMAIL REG-OBSERVACOES.
+           MOVE ZEROS TO REG-CPF.
+           MOVE ZEROS TO CHAVE-CLIENTES.
+      *
+      *---> BUSCA POR PREFIXO DE NOME, POSICIONANDO DIRETO NO PONTO DO
+      *     ARQUIVO PELA CHAVE ALTERNATIVA REG-NOME (008) EM VEZ DE
+      *     VARRER O ARQUIVO TODO DESDE O PRIMEIRO TELEFONE.
+       0222-CONSULTAR-NOME.
+           DISPLAY TELA-BUSCA-NOME.
+           ACCEPT TELA-BUSCA-NOME.
+           MOVE FUNCTION TRIM(WK-NOME-BUSCA) TO WK-NOME-BUSCA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WK-NOME-BUSCA))
+                                                   TO WK-TAM-BUSCA.
+           MOVE "N" TO WK-ACHOU.
+
+      *---> POSICIONA PELA CHAVE ALTERNATIVA REG-NOME NO PRIMEIRO
+      *     REGISTRO CUJO NOME NAO SEJA MENOR QUE O PREFIXO BUSCADO
+           MOVE WK-NOME-BUSCA TO REG-NOME.
+           START CLIENTES KEY IS NOT LESS THAN REG-NOME
+               INVALID KEY
+                   MOVE "ARQUIVO VAZIO!" TO WK-ABEND-MESSAGE
+                   SET SEVERIDADE-ERRO TO TRUE
+                   CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+                   ACCEPT MOSTRA-ERRO
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00" AND WK-TAM-BUSCA GREATER THAN ZEROS
+               READ CLIENTES NEXT
+      *---> O ARQUIVO ESTA EM ORDEM ALFABETICA POR REG-NOME, ENTAO O
+      *     PRIMEIRO REGISTRO QUE NAO BATER MAIS O PREFIXO ENCERRA A
+      *     BUSCA -- NAO HA NECESSIDADE DE VARRER O RESTANTE DO ARQUIVO.
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                      OR FUNCTION UPPER-CASE(REG-NOME(1:WK-TAM-BUSCA))
+                             NOT EQUAL FUNCTION UPPER-CASE(WK-NOME-BUSCA
+                                                    (1:WK-TAM-BUSCA))
+                      OR FUNCTION UPPER-CASE(WK-TECLA) EQUAL "X"
+                   MOVE "S" TO WK-ACHOU
+                   PERFORM 0223-MOSTRA-REGISTRO
+                   IF FS-CLIENTES NOT EQUAL "10"
+                       READ CLIENTES NEXT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WK-ACHOU EQUAL "N"
+               MOVE "NENHUM CLIENTE ENCONTRADO!" TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
+           MOVE SPACES TO REG-NOME REG-EMAIL REG-OBSERVACOES.
+           MOVE ZEROS TO REG-CPF.
+           MOVE ZEROS TO CHAVE-CLIENTES.
+      *
+       0223-MOSTRA-REGISTRO.
+           EVALUATE TRUE
+               WHEN CLIENTE-ATIVO
+                   MOVE "ATIVO"   TO WK-STATUS-DESC
+               WHEN CLIENTE-INATIVO
+                   MOVE "INATIVO" TO WK-STATUS-DESC
+           END-EVALUATE.
+           DISPLAY SS-DADOS.
+           IF REG-QTD-TEL-ADIC GREATER THAN ZEROS
+               DISPLAY SS-TEL-ADIC
+           END-IF.
+           IF CLIENTE-INATIVO
+               DISPLAY "CLIENTE INATIVO. REATIVAR? (S/N): "
+                   FOREGROUND-COLOR 2 AT 1520
+               ACCEPT WK-TECLA AT 1555
+               IF FUNCTION UPPER-CASE(WK-TECLA) EQUAL "S"
+                   SET CLIENTE-ATIVO TO TRUE
+                   REWRITE REG-CLIENTES
+                   MOVE "CLIENTE REATIVADO!" TO WK-ABEND-MESSAGE
+                   SET SEVERIDADE-INFO TO TRUE
+                   CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+                   ACCEPT MOSTRA-ERRO
+               END-IF
+           END-IF.
+           DISPLAY "PARA VER OUTRO APERTE 'ENTER' SENAO 'X': "
+           FOREGROUND-COLOR 2 AT 1420.
+           ACCEPT WK-TECLA AT 1462.
       ******************************************************************
        1000-FINALIZAR          SECTION.
            CLOSE CLIENTES.
