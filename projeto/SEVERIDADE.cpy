@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------*
+      * COPYBOOK: SEVERIDADE.cpy                                      *
+      * Descricao: Severidade associada a mensagem corrente de        *
+      *            WK-ABEND-MESSAGE, usada ao grava-la no log de      *
+      *            erros pelo subprograma ERROLOG.                    *
+      * Variavel requerida: WK-ABEND-MESSAGE PIC X(40) (ver ERROR.cpy)*
+      *---------------------------------------------------------------*
+       77  WK-SEVERIDADE           PIC X(01) VALUE "E".
+           88 SEVERIDADE-INFO      VALUE "I".
+           88 SEVERIDADE-ATENCAO   VALUE "A".
+           88 SEVERIDADE-ERRO      VALUE "E".
+      *---------------------------------------------------------------*
