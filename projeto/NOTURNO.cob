@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:12/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  CADEIA NOTURNA: RELATORIO EM DISCO + ARQUIVAMENTO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. NOTURNO.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       WORKING-STORAGE         SECTION.
+      *---> ABENDS
+       77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
+
+      *---> VARIAVEL DE AMBIENTE QUE AVISA O RELDISK DE QUE ESTA
+      *     RODADA E' EM LOTE, SEM OPERADOR NA TELA
+       77  WK-ENV-NOME              PIC X(12) VALUE "RELDISK_MODO".
+       77  WK-ENV-VALOR             PIC X(04) VALUE "LOTE".
+
+      *---> NOMES DE ARQUIVO DO RELATORIO DO DIA
+       01  WK-RELATO-PATH           PIC X(100)
+           VALUE "C:/projeto-bootcamp/relato.txt".
+       01  WK-ARCHIVE-PATH          PIC X(100) VALUE SPACES.
+       01  WK-PURGA-PATH            PIC X(100) VALUE SPACES.
+       77  WK-RETCODE               PIC S9(09) COMP-5 VALUE ZEROS.
+
+      *---> DATA DA RODADA
+       01  WK-DATA-HORA-ATUAL.
+           05 WK-ATUAL-ANO          PIC 9(04).
+           05 WK-ATUAL-MES          PIC 9(02).
+           05 WK-ATUAL-DIA          PIC 9(02).
+           05 WK-ATUAL-HORA         PIC 9(02).
+           05 WK-ATUAL-MIN          PIC 9(02).
+           05 WK-ATUAL-SEG          PIC 9(02).
+       77  WK-DATA-ATUAL-AAMMDD     PIC 9(08) VALUE ZEROS.
+       77  WK-DIAS-BASE             PIC S9(09) VALUE ZEROS.
+
+      *---> JANELA DE RETENCAO DOS RELATORIOS ARQUIVADOS
+       77  WK-RETENCAO-DIAS         PIC 9(03) VALUE 030.
+       77  WK-JANELA-PURGA          PIC 9(03) VALUE 007.
+       77  WK-IDX-PURGA             PIC 9(03) VALUE ZEROS.
+       77  WK-DIAS-PURGA            PIC S9(09) VALUE ZEROS.
+       77  WK-DATA-PURGA-AAMMDD     PIC 9(08) VALUE ZEROS.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-EXECUTAR-RELATORIO.
+           PERFORM 0300-ARQUIVAR-RELATORIO.
+           PERFORM 0400-PURGAR-RELATORIOS-ANTIGOS.
+
+           GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-ATUAL.
+           COMPUTE WK-DATA-ATUAL-AAMMDD =
+                   WK-ATUAL-ANO * 10000 + WK-ATUAL-MES * 100
+                                                         + WK-ATUAL-DIA.
+           COMPUTE WK-DIAS-BASE =
+                   FUNCTION INTEGER-OF-DATE(WK-DATA-ATUAL-AAMMDD).
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+      *---> DISPARA O RELATORIO EM DISCO DA MESMA FORMA QUE O OPERADOR
+      *     FARIA PELO MENU (MAIN.cob, OPCAO 6), SO QUE DESACOMPANHADO.
+      *     RELDISK_MODO=LOTE FAZ O RELDISK ASSUMIR OS PADROES DE
+      *     FORMATO/FILTRO E PULAR AS PAUSAS DE "APERTE UMA TECLA" EM
+      *     VEZ DE ESPERAR UM OPERADOR QUE NUNCA VAI RESPONDER.
+       0200-EXECUTAR-RELATORIO SECTION.
+           DISPLAY WK-ENV-NOME  UPON ENVIRONMENT-NAME.
+           DISPLAY WK-ENV-VALOR UPON ENVIRONMENT-VALUE.
+           CALL "RELDISK".
+       0200-EXECUTAR-RELATORIO-FIM. EXIT.
+      ******************************************************************
+      *---> RENOMEIA O RELATO.TXT DO DIA PARA UM NOME COM A DATA DA
+      *     RODADA, PARA NAO SER SOBRESCRITO NA PROXIMA EXECUCAO.
+       0300-ARQUIVAR-RELATORIO SECTION.
+           STRING "C:/projeto-bootcamp/archive/relato_"
+                   WK-ATUAL-ANO WK-ATUAL-MES WK-ATUAL-DIA
+                   ".txt"
+               DELIMITED BY SIZE INTO WK-ARCHIVE-PATH
+           END-STRING.
+
+           CALL "CBL_RENAME_FILE" USING WK-RELATO-PATH WK-ARCHIVE-PATH
+               RETURNING WK-RETCODE
+           END-CALL.
+
+           IF WK-RETCODE NOT = ZEROS
+               MOVE "ERRO AO ARQUIVAR RELATORIO NOTURNO"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ERRO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0300-ARQUIVAR-RELATORIO-FIM. EXIT.
+      ******************************************************************
+      *---> PURGA OS RELATORIOS ARQUIVADOS QUE JA PASSARAM DA JANELA DE
+      *     RETENCAO. SEM LEITURA DE DIRETORIO DISPONIVEL EM COBOL
+      *     PADRAO, A RODADA TENTA EXCLUIR CADA DATA DE UMA PEQUENA
+      *     JANELA LOGO APOS O LIMITE DE RETENCAO -- SUFICIENTE PARA
+      *     ESVAZIAR O BACKLOG DESDE QUE A CADEIA RODE TODA NOITE.
+      *     CBL_DELETE_FILE RETORNA ERRO QUANDO O ARQUIVO NAO EXISTE,
+      *     O QUE E O CASO ESPERADO NA MAIORIA DOS DIAS E E IGNORADO.
+       0400-PURGAR-RELATORIOS-ANTIGOS SECTION.
+           PERFORM VARYING WK-IDX-PURGA FROM 1 BY 1
+                   UNTIL WK-IDX-PURGA GREATER THAN WK-JANELA-PURGA
+               COMPUTE WK-DIAS-PURGA =
+                       WK-DIAS-BASE
+                       - WK-RETENCAO-DIAS - WK-IDX-PURGA
+               COMPUTE WK-DATA-PURGA-AAMMDD =
+                       FUNCTION DATE-OF-INTEGER(WK-DIAS-PURGA)
+
+               STRING "C:/projeto-bootcamp/archive/relato_"
+                       WK-DATA-PURGA-AAMMDD
+                       ".txt"
+                   DELIMITED BY SIZE INTO WK-PURGA-PATH
+               END-STRING
+
+               CALL "CBL_DELETE_FILE" USING WK-PURGA-PATH
+                   RETURNING WK-RETCODE
+               END-CALL
+           END-PERFORM.
+       0400-PURGAR-RELATORIOS-ANTIGOS-FIM. EXIT.
