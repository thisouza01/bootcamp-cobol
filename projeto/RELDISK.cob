@@ -16,37 +16,75 @@
       *
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:/projeto-bootcamp/clientes.dat"
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS SEQUENTIAL
                RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF
+                                       WITH DUPLICATES
                FILE STATUS     IS FS-CLIENTES.
       *
            SELECT RELATO ASSIGN TO "C:/projeto-bootcamp/relato.txt"
                ORGANIZATION    IS LINE SEQUENTIAL
                FILE STATUS     IS FS-RELATO.
+      *
+           SELECT BACKUP-CLIENTES ASSIGN TO WK-BACKUP-PATH
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-BACKUP.
+      *
+           SELECT RELATO-CSV ASSIGN TO "C:/projeto-bootcamp/relato.csv"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-RELATO-CSV.
       ******************************************************************
        DATA                    DIVISION.
       *
        FILE                    SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 CHAVE-CLIENTES.
-               10 REG-TELEFONE     PIC 9(09).
-           05 REG-NOME             PIC A(30).
-           05 REG-EMAIL            PIC X(40).
+           COPY "CLIENTE.cpy".
 
        FD  RELATO.
        01  REG-RELATO.
            05 RELATO-DADOS         PIC X(79).
+
+       FD  BACKUP-CLIENTES.
+       01  REG-BACKUP               PIC X(206).
+
+       FD  RELATO-CSV.
+       01  REG-RELATO-CSV           PIC X(150).
       ******************************************************************
        WORKING-STORAGE         SECTION.
       *---> STATUS ARQUIVO
        01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-PATH         PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
        01  FS-RELATO               PIC X(02) VALUE SPACES.
+       01  FS-BACKUP                PIC X(02) VALUE SPACES.
+       01  FS-RELATO-CSV            PIC X(02) VALUE SPACES.
+
+      *---> FORMATO DE SAIDA DO RELATORIO
+       77  WK-FORMATO-SAIDA         PIC 9     VALUE 1.
+       01  WK-LINHA-CSV             PIC X(150) VALUE SPACES.
+
+      *---> BACKUP DE CLIENTES.DAT ANTES DO RELATORIO
+       01  WK-BACKUP-PATH            PIC X(100) VALUE SPACES.
+       01  WK-DATA-HORA-BACKUP.
+           05 WK-BACKUP-ANO          PIC 9(04).
+           05 WK-BACKUP-MES          PIC 9(02).
+           05 WK-BACKUP-DIA          PIC 9(02).
+           05 WK-BACKUP-HORA         PIC 9(02).
+           05 WK-BACKUP-MIN          PIC 9(02).
+           05 WK-BACKUP-SEG          PIC 9(02).
 
       *---> ABENDS
        77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
+
+      *---> MODO DE EXECUCAO: "LOTE" QUANDO CHAMADO POR UMA CADEIA
+      *     DESACOMPANHADA (NOTURNO.cob), PARA PULAR AS TELAS DE
+      *     FORMATO/FILTRO E AS PAUSAS DE "APERTE UMA TECLA".
+       77  WK-MODO-EXECUCAO         PIC X(10) VALUE SPACES.
 
       *---> TELA
        77  WK-OPCAO                PIC X     VALUE SPACES.
@@ -54,8 +92,17 @@
        77  WK-MODULO               PIC X(25) VALUE SPACES.
        77  WK-CONTALINHA           PIC 99    VALUE ZEROS.
        77  WK-QTREGISTROS          PIC 99    VALUE ZEROS.
+       77  WK-QTD-CLIENTES         PIC 9(06) VALUE ZEROS.
        77  WK-LINHA                PIC 99    VALUE ZEROS.
 
+      *---> CRITERIO DE SELECAO DO RELATORIO
+       77  WK-TIPO-FILTRO          PIC 9     VALUE ZEROS.
+       77  WK-TEL-INICIAL          PIC 9(09) VALUE ZEROS.
+       77  WK-TEL-FINAL            PIC 9(09) VALUE 999999999.
+       77  WK-NOME-FILTRO          PIC X(30) VALUE SPACES.
+       77  WK-TAM-FILTRO           PIC 99    VALUE ZEROS.
+       77  WK-GRAVA-REGISTRO       PIC X     VALUE "S".
+
       *---> DATA
        01  DATA-ATUAL.
            05 DIA                  PIC 99    VALUE ZEROS.
@@ -73,6 +120,32 @@
                10 LINE 01 COLUMN 15 PIC X(20)
                   BACKGROUND-COLOR 5
                   FROM "SISTEMA DE CLIENTES".
+           05 LINE 03 COLUMN 10 VALUE "CLIENTES CADASTRADOS: ".
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CLIENTES.
+      *
+       01  TELA-FORMATO.
+           05 LINE 05 COLUMN 10 VALUE
+               "FORMATO DE SAIDA: (1)TEXTO FIXO (2)CSV: ".
+           05 COLUMN PLUS 1 PIC 9 USING WK-FORMATO-SAIDA.
+      *
+       01  TELA-FILTRO.
+           05 LINE 06 COLUMN 10 VALUE
+               "FILTRO: (1)TODOS (2)FAIXA DE TELEFONE (3)NOME ".
+           05 LINE 07 COLUMN 10 VALUE
+               "        (4)SOMENTE ATIVOS: ".
+           05 COLUMN PLUS 1 PIC 9 USING WK-TIPO-FILTRO.
+      *
+       01  TELA-FILTRO-FAIXA.
+           05 LINE 08 COLUMN 10 VALUE "TELEFONE INICIAL ".
+           05 COLUMN PLUS 2 PIC 9(09) USING WK-TEL-INICIAL
+               BLANK WHEN ZEROS.
+           05 LINE 09 COLUMN 10 VALUE "TELEFONE FINAL... ".
+           05 COLUMN PLUS 2 PIC 9(09) USING WK-TEL-FINAL
+               BLANK WHEN ZEROS.
+      *
+       01  TELA-FILTRO-NOME.
+           05 LINE 08 COLUMN 10 VALUE "NOME (OU INICIO DO NOME) ".
+           05 COLUMN PLUS 2 PIC X(30) USING WK-NOME-FILTRO.
       *
            COPY "ERROR.cpy".
       ******************************************************************
@@ -86,62 +159,282 @@
        0000-PRINCIPAL-FIM.     EXIT.
       ******************************************************************
        0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+           IF WK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                               TO WK-CLIENTES-PATH
+           END-IF.
+
+           ACCEPT WK-MODO-EXECUCAO FROM ENVIRONMENT "RELDISK_MODO".
+
            OPEN I-O CLIENTES.
            IF FS-CLIENTES EQUAL "35"
                OPEN OUTPUT CLIENTES
                CLOSE CLIENTES
                OPEN I-O CLIENTES
            END-IF.
+
+           PERFORM 0120-CONTAR-CLIENTES.
+           PERFORM 0150-BACKUP-CLIENTES.
        0100-INICIALIZAR-FIM.   EXIT.
       ******************************************************************
+      *---> CONFERE A INTEGRIDADE DO ARQUIVO NA ABERTURA, CONTANDO OS
+      *     REGISTROS PARA EXIBIR NA TELA INICIAL DO MODULO.
+       0120-CONTAR-CLIENTES    SECTION.
+           MOVE ZEROS TO WK-QTD-CLIENTES.
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   ADD 1 TO WK-QTD-CLIENTES
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+
+           IF WK-QTD-CLIENTES EQUAL ZEROS
+               MOVE "ARQUIVO CLIENTES VAZIO OU NAO ENCONTRADO!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0120-CONTAR-CLIENTES-FIM. EXIT.
+      ******************************************************************
+       0150-BACKUP-CLIENTES    SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-BACKUP.
+           STRING "C:/projeto-bootcamp/backup/clientes_"
+                   WK-BACKUP-ANO WK-BACKUP-MES WK-BACKUP-DIA
+                   WK-BACKUP-HORA WK-BACKUP-MIN WK-BACKUP-SEG
+                   ".dat"
+               DELIMITED BY SIZE INTO WK-BACKUP-PATH
+           END-STRING.
+
+           OPEN OUTPUT BACKUP-CLIENTES.
+           IF FS-BACKUP NOT = "00"
+               MOVE "ERRO AO GERAR BACKUP DE CLIENTES.DAT"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           ELSE
+               MOVE ZEROS TO REG-TELEFONE
+               START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+                   INVALID KEY
+                       CONTINUE
+               END-START
+               IF FS-CLIENTES EQUAL "00"
+                   READ CLIENTES NEXT
+                   PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                       MOVE REG-CLIENTES TO REG-BACKUP
+                       WRITE REG-BACKUP
+                       READ CLIENTES NEXT
+                   END-PERFORM
+               END-IF
+               CLOSE BACKUP-CLIENTES
+           END-IF.
+       0150-BACKUP-CLIENTES-FIM. EXIT.
+      ******************************************************************
+       0205-SOLICITAR-FORMATO.
+           MOVE 1 TO WK-FORMATO-SAIDA.
+           DISPLAY TELA-FORMATO.
+           ACCEPT TELA-FORMATO.
+      *
+      *---> RODADA EM LOTE (CHAMADA PELA NOTURNO.cob): SEM OPERADOR NA
+      *     TELA PARA RESPONDER FORMATO/FILTRO, ASSUME OS PADROES.
+       0206-ASSUMIR-PADROES.
+           MOVE 1      TO WK-FORMATO-SAIDA.
+           MOVE 1      TO WK-TIPO-FILTRO.
+           MOVE ZEROS  TO WK-TEL-INICIAL.
+           MOVE 999999999 TO WK-TEL-FINAL.
+           MOVE SPACES TO WK-NOME-FILTRO.
+      *
        0200-RELATORIO-DISCO.
            MOVE "MODULO - RELATORIO DISCO" TO WK-MODULO.
            DISPLAY TELA.
-           MOVE 000000001 TO REG-TELEFONE.
+           IF WK-MODO-EXECUCAO EQUAL "LOTE"
+               PERFORM 0206-ASSUMIR-PADROES
+           ELSE
+               PERFORM 0205-SOLICITAR-FORMATO
+               PERFORM 0210-SOLICITAR-FILTRO
+           END-IF.
+
            MOVE ZEROS TO WK-QTREGISTROS, WK-CONTALINHA.
 
-      *---> POSICIONA CHAVE
-           START CLIENTES KEY EQUAL REG-TELEFONE.
+      *---> POSICIONA CHAVE -- POR NOME (CHAVE ALTERNATIVA REG-NOME,
+      *     008) QUANDO O FILTRO FOR ALFABETICO, PARA QUE O RELATORIO
+      *     REALMENTE PERCORRA O ARQUIVO EM ORDEM ALFABETICA E NAO
+      *     APENAS FILTRE UM SUBCONJUNTO EM ORDEM DE TELEFONE.
+           IF WK-TIPO-FILTRO EQUAL 3
+               MOVE WK-NOME-FILTRO TO REG-NOME
+               START CLIENTES KEY IS NOT LESS THAN REG-NOME
+           ELSE
+               MOVE WK-TEL-INICIAL TO REG-TELEFONE
+               START CLIENTES KEY NOT LESS THAN REG-TELEFONE
+           END-IF.
 
       *---> LE REGISTRO
            READ CLIENTES
                INVALID KEY
                    MOVE "NAO ENCONTRADO!" TO WK-ABEND-MESSAGE
-                   ACCEPT MOSTRA-ERRO
+                   SET SEVERIDADE-ERRO TO TRUE
+                   CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+                   PERFORM 0900-PAUSA
                NOT INVALID KEY
-                   OPEN OUTPUT RELATO
-                   IF FS-RELATO NOT = "00"
+                   IF WK-FORMATO-SAIDA EQUAL 2
+                       OPEN OUTPUT RELATO-CSV
+                   ELSE
+                       OPEN OUTPUT RELATO
+                   END-IF
+                   IF (WK-FORMATO-SAIDA EQUAL 2 AND FS-RELATO-CSV
+                                                         NOT = "00")
+                      OR (WK-FORMATO-SAIDA NOT EQUAL 2 AND FS-RELATO
+                                                         NOT = "00")
                        MOVE "ERRO AO ABRIR ARQUIVO RELATO"
                                                      TO WK-ABEND-MESSAGE
-                       ACCEPT MOSTRA-ERRO
+                       SET SEVERIDADE-ERRO TO TRUE
+                       CALL "ERROLOG" USING WK-ABEND-MESSAGE
+                                            WK-SEVERIDADE
+                       PERFORM 0900-PAUSA
                    ELSE
+                       IF WK-FORMATO-SAIDA EQUAL 2
+                           MOVE "TELEFONE,NOME,EMAIL,CPF"
+                                                   TO REG-RELATO-CSV
+                           WRITE REG-RELATO-CSV
+                       END-IF
                        PERFORM UNTIL FS-CLIENTES EQUAL "10"
-                           ADD 1 TO WK-QTREGISTROS
-                           MOVE REG-CLIENTES TO REG-RELATO
-                           WRITE REG-RELATO
-                           IF FS-RELATO NOT EQUAL "00"
-                               MOVE "ERRO AO GRAVAR RELATORIO"
-                                                     TO WK-ABEND-MESSAGE
-                               ACCEPT MOSTRA-ERRO
+                           IF WK-TIPO-FILTRO EQUAL 2 AND
+                              REG-TELEFONE GREATER THAN WK-TEL-FINAL
+                               EXIT PERFORM
+                           END-IF
+                           IF WK-TIPO-FILTRO EQUAL 3 AND
+                              WK-TAM-FILTRO GREATER THAN ZEROS AND
+                              FUNCTION UPPER-CASE(REG-NOME
+                                  (1:WK-TAM-FILTRO)) NOT EQUAL
+                              FUNCTION UPPER-CASE(WK-NOME-FILTRO
+                                  (1:WK-TAM-FILTRO))
                                EXIT PERFORM
                            END-IF
+                           PERFORM 0220-REGISTRO-ATENDE-FILTRO
+                           IF WK-GRAVA-REGISTRO EQUAL "S"
+                               ADD 1 TO WK-QTREGISTROS
+                               IF WK-FORMATO-SAIDA EQUAL 2
+                                   PERFORM 0225-MONTA-LINHA-CSV
+                                   WRITE REG-RELATO-CSV
+                                   IF FS-RELATO-CSV NOT EQUAL "00"
+                                       MOVE "ERRO AO GRAVAR RELATORIO"
+                                                     TO WK-ABEND-MESSAGE
+                                       SET SEVERIDADE-ERRO TO TRUE
+                                       CALL "ERROLOG" USING
+                                           WK-ABEND-MESSAGE
+                                           WK-SEVERIDADE
+                                       PERFORM 0900-PAUSA
+                                       EXIT PERFORM
+                                   END-IF
+                               ELSE
+                                   MOVE REG-CLIENTES TO REG-RELATO
+                                   WRITE REG-RELATO
+                                   IF FS-RELATO NOT EQUAL "00"
+                                       MOVE "ERRO AO GRAVAR RELATORIO"
+                                                     TO WK-ABEND-MESSAGE
+                                       SET SEVERIDADE-ERRO TO TRUE
+                                       CALL "ERROLOG" USING
+                                           WK-ABEND-MESSAGE
+                                           WK-SEVERIDADE
+                                       PERFORM 0900-PAUSA
+                                       EXIT PERFORM
+                                   END-IF
+                               END-IF
+                           END-IF
                            READ CLIENTES NEXT
                        END-PERFORM
 
-                       IF FS-RELATO = "00" AND FS-CLIENTES = "10"
+                       IF ((WK-FORMATO-SAIDA EQUAL 2 AND FS-RELATO-CSV
+                                                         EQUAL "00")
+                          OR (WK-FORMATO-SAIDA NOT EQUAL 2 AND FS-RELATO
+                                                         EQUAL "00"))
+                          AND FS-CLIENTES = "10"
                            DISPLAY "GRAVADO COM SUCESSO!"
                                    AT 1020 FOREGROUND-COLOR 2
                            MOVE "REGISTROS LIDOS" TO WK-ABEND-MESSAGE
                            MOVE WK-QTREGISTROS TO
                                                WK-ABEND-MESSAGE(17:05)
-                           ACCEPT MOSTRA-ERRO
+                           SET SEVERIDADE-INFO TO TRUE
+                           CALL "ERROLOG" USING WK-ABEND-MESSAGE
+                                                WK-SEVERIDADE
+                           PERFORM 0900-PAUSA
                        END-IF
                    END-IF
            END-READ.
 
            PERFORM 1000-FINALIZAR.
+      *
+      *---> MONTA UMA LINHA DO RELATORIO NO FORMATO CSV, SEPARANDO OS
+      *     CAMPOS POR VIRGULA -- NOME E EMAIL SAO LIMITADOS A PARTE
+      *     PREENCHIDA PARA NAO ENCHER A LINHA DE ESPACOS.
+       0225-MONTA-LINHA-CSV.
+           MOVE SPACES TO REG-RELATO-CSV.
+           STRING REG-TELEFONE ","
+                  FUNCTION TRIM(REG-NOME) ","
+                  FUNCTION TRIM(REG-EMAIL) ","
+                  REG-CPF
+               DELIMITED BY SIZE INTO REG-RELATO-CSV
+           END-STRING.
+      *
+       0210-SOLICITAR-FILTRO.
+           MOVE ZEROS TO WK-TIPO-FILTRO.
+           MOVE ZEROS TO WK-TEL-INICIAL.
+           MOVE 999999999 TO WK-TEL-FINAL.
+           MOVE SPACES TO WK-NOME-FILTRO.
+
+           DISPLAY TELA-FILTRO.
+           ACCEPT TELA-FILTRO.
+
+           EVALUATE WK-TIPO-FILTRO
+               WHEN 2
+                   DISPLAY TELA-FILTRO-FAIXA
+                   ACCEPT TELA-FILTRO-FAIXA
+               WHEN 3
+                   DISPLAY TELA-FILTRO-NOME
+                   ACCEPT TELA-FILTRO-NOME
+                   MOVE FUNCTION TRIM(WK-NOME-FILTRO) TO WK-NOME-FILTRO
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WK-NOME-FILTRO))
+                                                   TO WK-TAM-FILTRO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *
+       0220-REGISTRO-ATENDE-FILTRO.
+           MOVE "S" TO WK-GRAVA-REGISTRO.
+           EVALUATE WK-TIPO-FILTRO
+               WHEN 3
+                   IF WK-TAM-FILTRO EQUAL ZEROS OR
+                      FUNCTION UPPER-CASE(REG-NOME(1:WK-TAM-FILTRO))
+                           NOT EQUAL
+                           FUNCTION UPPER-CASE(WK-NOME-FILTRO
+                                                  (1:WK-TAM-FILTRO))
+                       MOVE "N" TO WK-GRAVA-REGISTRO
+                   END-IF
+               WHEN 4
+                   IF NOT CLIENTE-ATIVO
+                       MOVE "N" TO WK-GRAVA-REGISTRO
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      ******************************************************************
+      *---> PAUSA PARA O OPERADOR LER A MENSAGEM DE ERRO/AVISO E
+      *     APERTAR UMA TECLA -- PULADA NA RODADA EM LOTE, QUE NAO TEM
+      *     NINGUEM NA TELA PARA RESPONDER.
+       0900-PAUSA.
+           IF WK-MODO-EXECUCAO NOT EQUAL "LOTE"
+               ACCEPT MOSTRA-ERRO
+           END-IF.
       ******************************************************************
        1000-FINALIZAR          SECTION.
            CLOSE CLIENTES.
            CLOSE RELATO.
+           CLOSE RELATO-CSV.
        1000-FINALIZAR-FIM.     EXIT.
