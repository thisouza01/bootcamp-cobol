@@ -0,0 +1,289 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:14/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  MODULO DE RESTAURACAO (LIXEIRA)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. RESTAURAR.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF
+                                       WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES.
+      *
+           SELECT LIXEIRA ASSIGN TO WK-LIXEIRA-PATH
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-LIXEIRA.
+      *
+           SELECT LIXEIRA-NOVA ASSIGN TO WK-LIXEIRA-NOVA-PATH
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-LIXEIRA-NOVA.
+      ******************************************************************
+       DATA                    DIVISION.
+       FILE                    SECTION.
+       FD  CLIENTES.
+           COPY "CLIENTE.cpy".
+      *
+      *---> REGISTROS EXCLUIDOS, GRAVADOS PELO MODULO EXCLUIR
+       FD  LIXEIRA.
+       01  REG-LIXEIRA                 PIC X(206).
+      *
+      *---> USADA PARA REESCREVER A LIXEIRA SEM O REGISTRO RESTAURADO,
+      *     JA QUE ORGANIZATION LINE SEQUENTIAL NAO PERMITE DELETE DE
+      *     UMA LINHA ISOLADA -- MESMA TECNICA DE ARQUIVO TEMPORARIO +
+      *     CBL_RENAME_FILE JA USADA POR NOTURNO.cob.
+       FD  LIXEIRA-NOVA.
+       01  REG-LIXEIRA-NOVA            PIC X(206).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> STATUS ARQUIVO
+       01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-PATH         PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+       01  FS-LIXEIRA               PIC X(02) VALUE SPACES.
+       01  WK-LIXEIRA-PATH          PIC X(100)
+           VALUE "C:/projeto-bootcamp/lixeira.dat".
+       01  FS-LIXEIRA-NOVA          PIC X(02) VALUE SPACES.
+       01  WK-LIXEIRA-NOVA-PATH     PIC X(100)
+           VALUE "C:/projeto-bootcamp/lixeira.nova".
+       77  WK-RETCODE               PIC S9(09) COMP-5 VALUE ZEROS.
+
+      *---> ABENDS
+       77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
+
+      *---> TELA
+       77  WK-OPCAO                PIC X     VALUE SPACES.
+       77  WK-TECLA                PIC X     VALUE SPACES.
+       77  WK-MODULO               PIC X(25) VALUE SPACES.
+       77  WK-CONTINUAR            PIC X     VALUE "S".
+       77  WK-QTD-CLIENTES         PIC 9(06) VALUE ZEROS.
+
+      *---> BUSCA DO REGISTRO EXCLUIDO MAIS RECENTE NA LIXEIRA
+       77  WK-TELEFONE-BUSCA        PIC 9(09) VALUE ZEROS.
+       77  WK-ACHOU-LIXEIRA         PIC X     VALUE "N".
+
+      *---> POSICAO (NUMERO DA LINHA) DO REGISTRO ENCONTRADO NA
+      *     LIXEIRA, PARA QUE 0510-REMOVER-DA-LIXEIRA DESCARTE SO ESSA
+      *     LINHA E NAO TODA EXCLUSAO ANTERIOR COM O MESMO TELEFONE.
+       77  WK-LIXEIRA-LINHA         PIC 9(06) VALUE ZEROS.
+       77  WK-LIXEIRA-LINHA-ALVO    PIC 9(06) VALUE ZEROS.
+      ******************************************************************
+       SCREEN                  SECTION.
+       01  TELA-RESTAURA.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+               BACKGROUND-COLOR 5 FROM WK-MODULO.
+           05 LINE 04 COLUMN 10 VALUE "CLIENTES CADASTRADOS: ".
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CLIENTES.
+           05 LINE 08 COLUMN 10 VALUE
+               "INSIRA O TELEFONE DO CLIENTE EXCLUIDO A RESTAURAR".
+           05 CHAVE FOREGROUND-COLOR 3.
+               10 LINE 10 COLUMN 10 VALUE "TELEFONE ".
+               10 COLUMN PLUS 2 PIC 9(09) USING WK-TELEFONE-BUSCA
+                   BLANK WHEN ZEROS.
+      *
+       01  SS-DADOS-ACHADOS.
+           05 LINE 11 COLUMN 10 VALUE "NOME.... ".
+           05 COLUMN PLUS 2 PIC X(30) FROM REG-NOME.
+           05 LINE 12 COLUMN 10 VALUE "EMAIL... ".
+           05 COLUMN PLUS 2 PIC X(40) FROM REG-EMAIL.
+           05 LINE 13 COLUMN 10 VALUE "CPF..... ".
+           05 COLUMN PLUS 2 PIC 9(11) FROM REG-CPF
+               BLANK WHEN ZEROS.
+      *
+           COPY "ERROR.cpy".
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WK-CONTINUAR = "N".
+           PERFORM 1000-FINALIZAR.
+           GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+           IF WK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                               TO WK-CLIENTES-PATH
+           END-IF.
+
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES = "35"
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+
+           MOVE "MODULO - RESTAURACAO" TO WK-MODULO.
+           PERFORM 0120-CONTAR-CLIENTES.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+      *---> CONFERE A INTEGRIDADE DO ARQUIVO NA ABERTURA, CONTANDO OS
+      *     REGISTROS PARA EXIBIR NA TELA INICIAL DO MODULO.
+       0120-CONTAR-CLIENTES    SECTION.
+           MOVE ZEROS TO WK-QTD-CLIENTES.
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   ADD 1 TO WK-QTD-CLIENTES
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+
+           IF WK-QTD-CLIENTES EQUAL ZEROS
+               MOVE "ARQUIVO CLIENTES VAZIO OU NAO ENCONTRADO!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0120-CONTAR-CLIENTES-FIM. EXIT.
+      ******************************************************************
+       0200-PROCESSAR          SECTION.
+           MOVE ZEROS TO WK-TELEFONE-BUSCA.
+           MOVE SPACES TO REG-NOME REG-EMAIL.
+           MOVE ZEROS TO REG-CPF.
+           DISPLAY TELA-RESTAURA.
+           ACCEPT CHAVE.
+
+           IF WK-TELEFONE-BUSCA = ZEROS
+               MOVE "N" TO WK-CONTINUAR
+               EXIT SECTION
+           END-IF.
+
+           PERFORM 0300-LOCALIZAR-NA-LIXEIRA.
+           IF WK-ACHOU-LIXEIRA EQUAL "N"
+               MOVE "NAO HA REGISTRO EXCLUIDO COM ESSE TELEFONE!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+               EXIT SECTION
+           END-IF.
+
+           DISPLAY SS-DADOS-ACHADOS.
+           PERFORM 0400-CONFIRMAR-RESTAURACAO.
+       0200-PROCESSAR-FIM.     EXIT.
+      ******************************************************************
+      *---> PERCORRE A LIXEIRA TODA, GUARDANDO O ULTIMO REGISTRO COM O
+      *     TELEFONE INFORMADO (EXCLUSAO MAIS RECENTE) EM REG-CLIENTES.
+       0300-LOCALIZAR-NA-LIXEIRA SECTION.
+           MOVE "N" TO WK-ACHOU-LIXEIRA.
+           MOVE ZEROS TO WK-LIXEIRA-LINHA WK-LIXEIRA-LINHA-ALVO.
+           OPEN INPUT LIXEIRA.
+           IF FS-LIXEIRA NOT = "00"
+               MOVE "LIXEIRA VAZIA OU NAO ENCONTRADA!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               EXIT SECTION
+           END-IF.
+
+           READ LIXEIRA NEXT.
+           PERFORM UNTIL FS-LIXEIRA EQUAL "10"
+               ADD 1 TO WK-LIXEIRA-LINHA
+               IF REG-LIXEIRA(1:9) EQUAL WK-TELEFONE-BUSCA
+                   MOVE REG-LIXEIRA TO REG-CLIENTES
+                   MOVE "S" TO WK-ACHOU-LIXEIRA
+                   MOVE WK-LIXEIRA-LINHA TO WK-LIXEIRA-LINHA-ALVO
+               END-IF
+               READ LIXEIRA NEXT
+           END-PERFORM.
+
+           CLOSE LIXEIRA.
+       0300-LOCALIZAR-NA-LIXEIRA-FIM. EXIT.
+      ******************************************************************
+       0400-CONFIRMAR-RESTAURACAO SECTION.
+           DISPLAY "RESTAURAR ESTE CLIENTE? (S/N): "
+                   FOREGROUND-COLOR 2 AT 1410.
+           ACCEPT WK-OPCAO AT 1443.
+
+           IF FUNCTION UPPER-CASE(WK-OPCAO) = "S"
+               PERFORM 0500-EXECUTAR-RESTAURACAO
+           ELSE
+               MOVE "RESTAURACAO CANCELADA" TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+       0400-CONFIRMAR-RESTAURACAO-FIM. EXIT.
+      ******************************************************************
+       0500-EXECUTAR-RESTAURACAO SECTION.
+           WRITE REG-CLIENTES
+               INVALID KEY
+                   MOVE "CLIENTE JA CADASTRADO, NAO RESTAURADO!"
+                                               TO WK-ABEND-MESSAGE
+                   SET SEVERIDADE-ERRO TO TRUE
+                   CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+                   ACCEPT MOSTRA-ERRO
+               NOT INVALID KEY
+                   ADD 1 TO WK-QTD-CLIENTES
+                   PERFORM 0510-REMOVER-DA-LIXEIRA
+                   DISPLAY "CLIENTE RESTAURADO!" FOREGROUND-COLOR 2
+                       AT 1510
+                   ACCEPT WK-TECLA AT 1545
+           END-WRITE.
+       0500-EXECUTAR-RESTAURACAO-FIM. EXIT.
+      ******************************************************************
+      *---> REESCREVE A LIXEIRA SEM A LINHA ESPECIFICA QUE FOI
+      *     RESTAURADA (WK-LIXEIRA-LINHA-ALVO, LOCALIZADA EM
+      *     0300-LOCALIZAR-NA-LIXEIRA), PRESERVANDO EXCLUSOES
+      *     ANTERIORES E NAO RELACIONADAS COM O MESMO TELEFONE, E
+      *     SUBSTITUI O ARQUIVO ORIGINAL PELO NOVO.
+       0510-REMOVER-DA-LIXEIRA SECTION.
+           MOVE ZEROS TO WK-LIXEIRA-LINHA.
+           OPEN INPUT LIXEIRA.
+           OPEN OUTPUT LIXEIRA-NOVA.
+
+           READ LIXEIRA NEXT.
+           PERFORM UNTIL FS-LIXEIRA EQUAL "10"
+               ADD 1 TO WK-LIXEIRA-LINHA
+               MOVE REG-LIXEIRA TO REG-LIXEIRA-NOVA
+               IF WK-LIXEIRA-LINHA NOT EQUAL WK-LIXEIRA-LINHA-ALVO
+                   WRITE REG-LIXEIRA-NOVA
+               END-IF
+               READ LIXEIRA NEXT
+           END-PERFORM.
+
+           CLOSE LIXEIRA.
+           CLOSE LIXEIRA-NOVA.
+
+           CALL "CBL_DELETE_FILE" USING WK-LIXEIRA-PATH
+               RETURNING WK-RETCODE
+           END-CALL.
+           CALL "CBL_RENAME_FILE" USING WK-LIXEIRA-NOVA-PATH
+                                        WK-LIXEIRA-PATH
+               RETURNING WK-RETCODE
+           END-CALL.
+           IF WK-RETCODE NOT = ZEROS
+               MOVE "ERRO AO ATUALIZAR A LIXEIRA" TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0510-REMOVER-DA-LIXEIRA-FIM. EXIT.
+      ******************************************************************
+       1000-FINALIZAR          SECTION.
+           CLOSE CLIENTES.
+       1000-FINALIZAR-FIM.     EXIT.
