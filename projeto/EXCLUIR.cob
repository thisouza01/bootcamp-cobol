@@ -8,37 +8,72 @@
       *
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:/projeto-bootcamp/clientes.dat"
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF
+                                       WITH DUPLICATES
                FILE STATUS     IS FS-CLIENTES.
+      *
+           SELECT AUDITORIA ASSIGN TO "C:/projeto-bootcamp/auditlog.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-AUDITORIA.
+      *
+           SELECT LIXEIRA ASSIGN TO "C:/projeto-bootcamp/lixeira.dat"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-LIXEIRA.
       ******************************************************************
        DATA                    DIVISION.
        FILE                    SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 CHAVE-CLIENTES.
-               10 REG-TELEFONE     PIC 9(09).
-           05 REG-NOME             PIC A(30).
-           05 REG-EMAIL            PIC X(40).
+           COPY "CLIENTE.cpy".
+      *
+       FD  AUDITORIA.
+       01  REG-AUDITORIA               PIC X(141).
+      *
+      *---> COPIA DO REGISTRO EXCLUIDO, PARA PERMITIR RESTAURACAO
+      *     PELO MODULO RESTAURAR.
+       FD  LIXEIRA.
+       01  REG-LIXEIRA                 PIC X(206).
       ******************************************************************
        WORKING-STORAGE         SECTION.
       *---> STATUS
        01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-PATH         PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+       01  FS-AUDITORIA             PIC X(02) VALUE SPACES.
+       01  FS-LIXEIRA               PIC X(02) VALUE SPACES.
 
       *---> TELA
        77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
+      *---> OPERADOR LOGADO NO MAIN (PARA ESTAMPAR O REGISTRO)
+           COPY "OPERADOR.cpy".
        77  WK-OPCAO                PIC X     VALUE SPACES.
        77  WK-TECLA                PIC X     VALUE SPACES.
        77  WK-MODULO               PIC X(25) VALUE SPACES.
        77  WK-CONTINUAR            PIC X     VALUE "S".
+       77  WK-QTD-CLIENTES         PIC 9(06) VALUE ZEROS.
+
+      *---> DATA/HORA DA AUDITORIA
+       01  WK-DATA-HORA-AUDIT.
+           05 WK-AUDIT-ANO          PIC 9(04).
+           05 WK-AUDIT-MES          PIC 9(02).
+           05 WK-AUDIT-DIA          PIC 9(02).
+           05 WK-AUDIT-HORA         PIC 9(02).
+           05 WK-AUDIT-MIN          PIC 9(02).
+           05 WK-AUDIT-SEG          PIC 9(02).
       ******************************************************************
        SCREEN                  SECTION.
        01  TELA-EXCLUI.
            05 BLANK SCREEN.
            05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                BACKGROUND-COLOR 5 FROM WK-MODULO.
+           05 LINE 04 COLUMN 10 VALUE "CLIENTES CADASTRADOS: ".
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CLIENTES.
            05 LINE 08 COLUMN 10 VALUE "INSIRA CHAVE PARA EXCLUIR".
            05 CHAVE FOREGROUND-COLOR 3.
                10 LINE 10 COLUMN 10 VALUE "TELEFONE ".
@@ -49,6 +84,9 @@
                10 COLUMN PLUS 2 PIC X(30) USING REG-NOME.
                10 LINE 12 COLUMN 10 VALUE "EMAIL... ".
                10 COLUMN PLUS 2 PIC X(40) USING REG-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE "CPF..... ".
+               10 COLUMN PLUS 2 PIC 9(11) USING REG-CPF
+                   BLANK WHEN ZEROS.
       *
            COPY "ERROR.cpy".
       ******************************************************************
@@ -61,14 +99,62 @@
        0000-PRINCIPAL-FIM.     EXIT.
       ******************************************************************
        0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+           IF WK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                               TO WK-CLIENTES-PATH
+           END-IF.
+
            OPEN I-O CLIENTES.
            IF FS-CLIENTES = "35"
                OPEN OUTPUT CLIENTES
                CLOSE CLIENTES
                OPEN I-O CLIENTES
            END-IF.
+
+           OPEN EXTEND AUDITORIA.
+           IF FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA
+               CLOSE AUDITORIA
+               OPEN EXTEND AUDITORIA
+           END-IF.
+
+           OPEN EXTEND LIXEIRA.
+           IF FS-LIXEIRA = "35"
+               OPEN OUTPUT LIXEIRA
+               CLOSE LIXEIRA
+               OPEN EXTEND LIXEIRA
+           END-IF.
+
            MOVE "MODULO - EXCLUSAO" TO WK-MODULO.
+           PERFORM 0120-CONTAR-CLIENTES.
        0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+      *---> CONFERE A INTEGRIDADE DO ARQUIVO NA ABERTURA, CONTANDO OS
+      *     REGISTROS PARA EXIBIR NA TELA INICIAL DO MODULO.
+       0120-CONTAR-CLIENTES    SECTION.
+           MOVE ZEROS TO WK-QTD-CLIENTES.
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   ADD 1 TO WK-QTD-CLIENTES
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+
+           IF WK-QTD-CLIENTES EQUAL ZEROS
+               MOVE "ARQUIVO CLIENTES VAZIO OU NAO ENCONTRADO!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0120-CONTAR-CLIENTES-FIM. EXIT.
       ******************************************************************
        0200-PROCESSAR          SECTION.
            DISPLAY TELA-EXCLUI.
@@ -87,6 +173,7 @@
       *---> LIMPA CAMPOS
            MOVE ZEROS TO CHAVE-CLIENTES.
            MOVE SPACES TO REG-NOME, REG-EMAIL.
+           MOVE ZEROS TO REG-CPF.
        0200-PROCESSAR-FIM.     EXIT.
       ******************************************************************
        0300-LER-REGISTRO       SECTION.
@@ -101,36 +188,64 @@
            END-EVALUATE.
 
            IF FS-CLIENTES NOT = "00"
-               DISPLAY MOSTRA-ERRO
-               ACCEPT WK-TECLA
+               SET SEVERIDADE-ERRO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
            END-IF.
        0300-LER-REGISTRO-FIM.  EXIT.
       ******************************************************************
        0400-CONFIRMAR-EXCLUSAO SECTION.
-           DISPLAY "PARA EXCLUIR APERTE 'ENTER': "
-                   FOREGROUND-COLOR 2 AT 1420.
-           ACCEPT WK-TECLA AT 1462.
-
-           IF WK-TECLA = SPACE
-               DISPLAY "TEM CERTEZA? (S/N): "
-                       FOREGROUND-COLOR 2 AT 1520
-               ACCEPT WK-OPCAO AT 1543
-
-               IF FUNCTION UPPER-CASE(WK-OPCAO) = "S"
-                   PERFORM 0500-EXECUTAR-EXCLUSAO
-               ELSE
-                   MOVE "EXCLUSAO CANCELADA" TO WK-ABEND-MESSAGE
-                   DISPLAY MOSTRA-ERRO
-                   ACCEPT WK-TECLA
-               END-IF
-           ELSE
-               MOVE "OPERACAO CANCELADA" TO WK-ABEND-MESSAGE
-               DISPLAY MOSTRA-ERRO
-               ACCEPT WK-TECLA
-           END-IF.
+           DISPLAY "(D)ESATIVAR, (E)XCLUIR DEFINITIVO OU OUTRA P/ "&
+                   "CANCELAR: " FOREGROUND-COLOR 2 AT 1420.
+           ACCEPT WK-TECLA AT 1470.
+
+           EVALUATE FUNCTION UPPER-CASE(WK-TECLA)
+               WHEN "D"
+                   PERFORM 0450-EXECUTAR-DESATIVACAO
+               WHEN "E"
+                   DISPLAY "TEM CERTEZA? (S/N): "
+                           FOREGROUND-COLOR 2 AT 1520
+                   ACCEPT WK-OPCAO AT 1543
+
+                   IF FUNCTION UPPER-CASE(WK-OPCAO) = "S"
+                       PERFORM 0500-EXECUTAR-EXCLUSAO
+                   ELSE
+                       MOVE "EXCLUSAO CANCELADA" TO WK-ABEND-MESSAGE
+                       SET SEVERIDADE-ATENCAO TO TRUE
+                       CALL "ERROLOG" USING WK-ABEND-MESSAGE
+                                            WK-SEVERIDADE
+                       ACCEPT MOSTRA-ERRO
+                   END-IF
+               WHEN OTHER
+                   MOVE "OPERACAO CANCELADA" TO WK-ABEND-MESSAGE
+                   SET SEVERIDADE-ATENCAO TO TRUE
+                   CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+                   ACCEPT MOSTRA-ERRO
+           END-EVALUATE.
        0400-CONFIRMAR-EXCLUSAO-FIM. EXIT.
+      ******************************************************************
+       0450-EXECUTAR-DESATIVACAO SECTION.
+           SET CLIENTE-INATIVO TO TRUE.
+           MOVE WK-OPERADOR-LOGADO TO REG-ULT-OPERADOR.
+           REWRITE REG-CLIENTES.
+           EVALUATE TRUE
+               WHEN FS-CLIENTES = "00"
+                   DISPLAY "CLIENTE DESATIVADO!"
+                           FOREGROUND-COLOR 2 AT 1045
+               WHEN OTHER
+                   MOVE "ERRO AO DESATIVAR CLIENTE" TO WK-ABEND-MESSAGE
+                   SET SEVERIDADE-ERRO TO TRUE
+                   CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+                   DISPLAY MOSTRA-ERRO
+           END-EVALUATE.
+
+           ACCEPT WK-TECLA AT 1055.
+       0450-EXECUTAR-DESATIVACAO-FIM. EXIT.
       ******************************************************************
        0500-EXECUTAR-EXCLUSAO SECTION.
+           MOVE WK-OPERADOR-LOGADO TO REG-ULT-OPERADOR.
+           PERFORM 0510-GRAVAR-AUDITORIA.
+           PERFORM 0520-GRAVAR-LIXEIRA.
            DELETE CLIENTES.
            EVALUATE TRUE
                WHEN FS-CLIENTES = "00"
@@ -142,7 +257,35 @@
 
            ACCEPT WK-TECLA AT 1055.
        0500-EXECUTAR-EXCLUSAO-FIM. EXIT.
+      ******************************************************************
+       0510-GRAVAR-AUDITORIA   SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-AUDIT.
+           STRING
+               WK-AUDIT-ANO  "-" WK-AUDIT-MES "-" WK-AUDIT-DIA " "
+               WK-AUDIT-HORA ":" WK-AUDIT-MIN ":" WK-AUDIT-SEG
+               " TELEFONE=" REG-TELEFONE
+               " NOME="     REG-NOME
+               " EMAIL="    REG-EMAIL
+               " OPERADOR=" WK-OPERADOR-LOGADO
+               DELIMITED BY SIZE INTO REG-AUDITORIA
+           END-STRING.
+           WRITE REG-AUDITORIA.
+       0510-GRAVAR-AUDITORIA-FIM. EXIT.
+      ******************************************************************
+      *---> COPIA O REGISTRO PARA A LIXEIRA ANTES DA EXCLUSAO
+      *     DEFINITIVA, PARA QUE O MODULO RESTAURAR POSSA RECUPERA-LO.
+       0520-GRAVAR-LIXEIRA     SECTION.
+           MOVE REG-CLIENTES TO REG-LIXEIRA.
+           WRITE REG-LIXEIRA.
+           IF FS-LIXEIRA NOT = "00"
+               MOVE "ERRO AO GRAVAR NA LIXEIRA" TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0520-GRAVAR-LIXEIRA-FIM. EXIT.
       ******************************************************************
        1000-FINALIZAR          SECTION.
            CLOSE CLIENTES.
+           CLOSE AUDITORIA.
+           CLOSE LIXEIRA.
        1000-FINALIZAR-FIM.     EXIT.
