@@ -0,0 +1,311 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:10/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  MODULO DE IMPORTACAO EM LOTE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. IMPORTACAO.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                                       WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REG-CPF
+                                       WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES.
+      *
+           SELECT ARQ-IMPORT ASSIGN TO "C:/projeto-bootcamp/import.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-IMPORT.
+      *
+           SELECT BACKUP-CLIENTES ASSIGN TO WK-BACKUP-PATH
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-BACKUP.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  CLIENTES.
+           COPY "CLIENTE.cpy".
+      *
+       FD  ARQ-IMPORT.
+       01  REG-IMPORT                  PIC X(100).
+      *
+       FD  BACKUP-CLIENTES.
+       01  REG-BACKUP                  PIC X(206).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> STATUS ARQUIVO
+       01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  WK-CLIENTES-PATH         PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+       01  FS-IMPORT                PIC X(02) VALUE SPACES.
+       01  FS-BACKUP                PIC X(02) VALUE SPACES.
+
+      *---> BACKUP DE CLIENTES.DAT ANTES DA CARGA
+       01  WK-BACKUP-PATH            PIC X(100) VALUE SPACES.
+       01  WK-DATA-HORA-BACKUP.
+           05 WK-BACKUP-ANO          PIC 9(04).
+           05 WK-BACKUP-MES          PIC 9(02).
+           05 WK-BACKUP-DIA          PIC 9(02).
+           05 WK-BACKUP-HORA         PIC 9(02).
+           05 WK-BACKUP-MIN          PIC 9(02).
+           05 WK-BACKUP-SEG          PIC 9(02).
+
+      *---> ABENDS
+       77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           COPY "SEVERIDADE.cpy".
+
+      *---> TELA
+       77  WK-TECLA                PIC X     VALUE SPACES.
+       77  WK-MODULO               PIC X(25) VALUE SPACES.
+
+      *---> CONTADORES DA CARGA
+       77  WK-QT-LIDOS             PIC 9(06) VALUE ZEROS.
+       77  WK-QT-GRAVADOS          PIC 9(06) VALUE ZEROS.
+       77  WK-QT-REJEITADOS        PIC 9(06) VALUE ZEROS.
+       77  WK-QTD-CLIENTES         PIC 9(06) VALUE ZEROS.
+
+      *---> VALIDACAO DE EMAIL
+       77  WK-EMAIL-VALIDO         PIC X     VALUE "N".
+       77  WK-QT-ARROBA            PIC 9     VALUE ZEROS.
+       77  WK-QT-PONTO             PIC 9     VALUE ZEROS.
+       01  WK-EMAIL-LOCAL          PIC X(40) VALUE SPACES.
+       01  WK-EMAIL-DOMINIO        PIC X(40) VALUE SPACES.
+
+      *---> VALIDACAO DE DDD CONTRA TABELA DE CODIGOS DE AREA EM USO
+      *     NO BRASIL (EDITAVEL SEM ALTERAR A LOGICA DE BUSCA EM
+      *     0216-VALIDA-DDD)
+       77  WK-DDD                  PIC 9(02) VALUE ZEROS.
+       77  WK-DDD-VALIDO           PIC X     VALUE "N".
+       77  WK-IDX-DDD              PIC 9(02) VALUE ZEROS.
+
+       01  WK-TAB-DDD-VALORES.
+           05 FILLER               PIC X(20) VALUE
+              "11121314151617181921".
+           05 FILLER               PIC X(20) VALUE
+              "22242728313233343537".
+           05 FILLER               PIC X(20) VALUE
+              "38414243444546474849".
+           05 FILLER               PIC X(20) VALUE
+              "51535455616263646566".
+           05 FILLER               PIC X(20) VALUE
+              "67686971737475777981".
+           05 FILLER               PIC X(20) VALUE
+              "82838485868788899192".
+           05 FILLER               PIC X(14) VALUE
+              "93949596979899".
+
+       01  WK-TAB-DDD REDEFINES WK-TAB-DDD-VALORES.
+           05 WK-TAB-DDD-COD       PIC 9(02) OCCURS 67 TIMES.
+      ******************************************************************
+       SCREEN                  SECTION.
+       01  TELA.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(25) ERASE EOL
+               BACKGROUND-COLOR 5 FROM WK-MODULO.
+           05 LINE 03 COLUMN 01 VALUE "CLIENTES CADASTRADOS: ".
+           05 COLUMN PLUS 1 PIC ZZZZZ9 FROM WK-QTD-CLIENTES.
+      *
+           COPY "ERROR.cpy".
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+             MOVE "MODULO - IMPORTACAO" TO WK-MODULO.
+             PERFORM 0100-INICIALIZAR.
+             PERFORM 0200-IMPORTAR.
+             PERFORM 1000-FINALIZAR.
+
+             GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+           IF WK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                               TO WK-CLIENTES-PATH
+           END-IF.
+
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL "35"
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+
+           OPEN INPUT ARQ-IMPORT.
+
+           PERFORM 0120-CONTAR-CLIENTES.
+           PERFORM 0150-BACKUP-CLIENTES.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+      *---> CONFERE A INTEGRIDADE DO ARQUIVO NA ABERTURA, CONTANDO OS
+      *     REGISTROS PARA EXIBIR NA TELA INICIAL DO MODULO.
+       0120-CONTAR-CLIENTES    SECTION.
+           MOVE ZEROS TO WK-QTD-CLIENTES.
+           MOVE ZEROS TO REG-TELEFONE.
+           START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF FS-CLIENTES EQUAL "00"
+               READ CLIENTES NEXT
+               PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                   ADD 1 TO WK-QTD-CLIENTES
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+
+           IF WK-QTD-CLIENTES EQUAL ZEROS
+               MOVE "ARQUIVO CLIENTES VAZIO OU NAO ENCONTRADO!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           END-IF.
+       0120-CONTAR-CLIENTES-FIM. EXIT.
+      ******************************************************************
+       0150-BACKUP-CLIENTES    SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-BACKUP.
+           STRING "C:/projeto-bootcamp/backup/clientes_"
+                   WK-BACKUP-ANO WK-BACKUP-MES WK-BACKUP-DIA
+                   WK-BACKUP-HORA WK-BACKUP-MIN WK-BACKUP-SEG
+                   ".dat"
+               DELIMITED BY SIZE INTO WK-BACKUP-PATH
+           END-STRING.
+
+           OPEN OUTPUT BACKUP-CLIENTES.
+           IF FS-BACKUP NOT = "00"
+               MOVE "ERRO AO GERAR BACKUP DE CLIENTES.DAT"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ATENCAO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+           ELSE
+               MOVE ZEROS TO REG-TELEFONE
+               START CLIENTES KEY NOT LESS THAN CHAVE-CLIENTES
+                   INVALID KEY
+                       CONTINUE
+               END-START
+               IF FS-CLIENTES EQUAL "00"
+                   READ CLIENTES NEXT
+                   PERFORM UNTIL FS-CLIENTES EQUAL "10"
+                       MOVE REG-CLIENTES TO REG-BACKUP
+                       WRITE REG-BACKUP
+                       READ CLIENTES NEXT
+                   END-PERFORM
+               END-IF
+               CLOSE BACKUP-CLIENTES
+           END-IF.
+       0150-BACKUP-CLIENTES-FIM. EXIT.
+      ******************************************************************
+       0200-IMPORTAR            SECTION.
+           DISPLAY TELA.
+           IF FS-IMPORT NOT EQUAL "00"
+               MOVE "ARQUIVO DE IMPORTACAO NAO ENCONTRADO!"
+                                               TO WK-ABEND-MESSAGE
+               SET SEVERIDADE-ERRO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               READ ARQ-IMPORT
+               PERFORM UNTIL FS-IMPORT EQUAL "10"
+                   ADD 1 TO WK-QT-LIDOS
+                   PERFORM 0210-PROCESSA-LINHA
+                   READ ARQ-IMPORT
+               END-PERFORM
+
+               MOVE "CARGA CONCLUIDA - VER TELA" TO WK-ABEND-MESSAGE
+               DISPLAY "LIDOS: "       WK-QT-LIDOS      AT 0610
+               DISPLAY "GRAVADOS: "    WK-QT-GRAVADOS   AT 0710
+               DISPLAY "REJEITADOS: "  WK-QT-REJEITADOS AT 0810
+               SET SEVERIDADE-INFO TO TRUE
+               CALL "ERROLOG" USING WK-ABEND-MESSAGE WK-SEVERIDADE
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+       0200-IMPORTAR-FIM.      EXIT.
+      *
+       0210-PROCESSA-LINHA     SECTION.
+           MOVE ZEROS  TO CHAVE-CLIENTES.
+           MOVE SPACES TO REG-NOME REG-EMAIL REG-OBSERVACOES.
+           MOVE ZEROS  TO REG-CPF.
+           MOVE ZEROS  TO REG-QTD-TEL-ADIC.
+           MOVE ZEROS  TO REG-TELEFONES-ADIC(1) REG-TELEFONES-ADIC(2)
+                           REG-TELEFONES-ADIC(3) REG-TELEFONES-ADIC(4).
+           MOVE SPACES TO REG-ULT-OPERADOR.
+           SET CLIENTE-ATIVO TO TRUE.
+
+           UNSTRING REG-IMPORT DELIMITED BY ";"
+               INTO REG-TELEFONE REG-NOME REG-EMAIL REG-CPF
+           END-UNSTRING.
+
+           PERFORM 0215-VALIDA-EMAIL.
+           PERFORM 0216-VALIDA-DDD.
+
+           IF REG-TELEFONE EQUAL ZEROS OR WK-EMAIL-VALIDO EQUAL "N"
+                               OR WK-DDD-VALIDO EQUAL "N"
+               ADD 1 TO WK-QT-REJEITADOS
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO REG-DATA-CADASTRO
+               WRITE REG-CLIENTES
+                   INVALID KEY
+                       ADD 1 TO WK-QT-REJEITADOS
+                   NOT INVALID KEY
+                       ADD 1 TO WK-QT-GRAVADOS
+               END-WRITE
+           END-IF.
+       0210-PROCESSA-LINHA-FIM. EXIT.
+      *
+      *---> VALIDA O FORMATO DO E-MAIL (UM "@" E AO MENOS UM "."
+      *     APOS O "@", COM PARTES LOCAL E DOMINIO PREENCHIDAS).
+       0215-VALIDA-EMAIL       SECTION.
+           MOVE "N" TO WK-EMAIL-VALIDO.
+           MOVE SPACES TO WK-EMAIL-LOCAL WK-EMAIL-DOMINIO.
+           MOVE ZEROS TO WK-QT-ARROBA.
+           INSPECT REG-EMAIL TALLYING WK-QT-ARROBA FOR ALL "@".
+
+           IF WK-QT-ARROBA EQUAL 1 AND REG-EMAIL NOT EQUAL SPACES
+               UNSTRING REG-EMAIL DELIMITED BY "@"
+                   INTO WK-EMAIL-LOCAL WK-EMAIL-DOMINIO
+               END-UNSTRING
+
+               MOVE ZEROS TO WK-QT-PONTO
+               INSPECT WK-EMAIL-DOMINIO TALLYING WK-QT-PONTO
+                                                        FOR ALL "."
+
+               IF FUNCTION TRIM(WK-EMAIL-LOCAL)   NOT EQUAL SPACES
+                  AND WK-QT-PONTO GREATER THAN ZEROS
+                  AND FUNCTION TRIM(WK-EMAIL-DOMINIO) NOT EQUAL SPACES
+                   MOVE "S" TO WK-EMAIL-VALIDO
+               END-IF
+           END-IF.
+       0215-VALIDA-EMAIL-FIM.  EXIT.
+      ******************************************************************
+      *---> VALIDA O DDD (2 PRIMEIROS DIGITOS DO TELEFONE) CONTRA A
+      *     TABELA DE CODIGOS DE AREA REALMENTE EM USO NO BRASIL.
+       0216-VALIDA-DDD         SECTION.
+           MOVE "N" TO WK-DDD-VALIDO.
+           COMPUTE WK-DDD = REG-TELEFONE / 10000000.
+           PERFORM VARYING WK-IDX-DDD FROM 1 BY 1
+                   UNTIL WK-IDX-DDD GREATER THAN 67
+               IF WK-DDD EQUAL WK-TAB-DDD-COD(WK-IDX-DDD)
+                   MOVE "S" TO WK-DDD-VALIDO
+               END-IF
+           END-PERFORM.
+       0216-VALIDA-DDD-FIM.    EXIT.
+      ******************************************************************
+       1000-FINALIZAR          SECTION.
+           CLOSE CLIENTES.
+           CLOSE ARQ-IMPORT.
+       1000-FINALIZAR-FIM.     EXIT.
