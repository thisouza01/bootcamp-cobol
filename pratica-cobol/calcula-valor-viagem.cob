@@ -6,35 +6,129 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULA-VALOR-VIAGEM.
-      ******************************************************************      
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT VIAGENS ASSIGN TO "C:\teste\viagens.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-VIAGENS.
+
+           SELECT REEMBOLSO ASSIGN TO "C:\teste\reembolso.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-REEMBOLSO.
+      ******************************************************************
        DATA DIVISION.
+       FILE                    SECTION.
+       FD  VIAGENS.
+       01  REG-VIAGEM                  PIC X(100).
+      *
+       FD  REEMBOLSO.
+       01  REG-REEMBOLSO                PIC X(100).
+      ******************************************************************
        WORKING-STORAGE SECTION.
-       77  WS-NOME             PIC X(10)    VALUE SPACES.
-       77  WS-CIDADE           PIC 9        VALUE ZEROS.
-       77  WS-VALOR-GAS        PIC 9V99     VALUE ZEROS.
-       77  WS-VALOR-VIAGEM     PIC 9(05)V99 VALUE ZEROS.
+       77  FS-VIAGENS               PIC X(02)      VALUE SPACES.
+       77  FS-REEMBOLSO              PIC X(02)      VALUE SPACES.
+
+       77  WS-FIM-VIAGENS            PIC X          VALUE "N".
+           88 VIAGENS-FIM                           VALUE "S".
+
+       01  WS-TAB-DESTINOS-VALORES.
+           03 FILLER               PIC X(16)  VALUE
+              "PIRACICABA220130".
+           03 FILLER               PIC X(16)  VALUE
+              "CAMPINAS  180130".
+           03 FILLER               PIC X(16)  VALUE
+              "JUNDIAI   120130".
+
+       01  WS-TAB-DESTINOS REDEFINES WS-TAB-DESTINOS-VALORES.
+           03 WS-DESTINO OCCURS 3 TIMES.
+              05 WS-DEST-NOME       PIC X(10).
+              05 WS-DEST-DISTANCIA  PIC 9(03).
+              05 WS-DEST-MARKUP     PIC 9V99.
+
+       77  WS-IND-DESTINO            PIC 9          VALUE ZEROS.
+
+       77  WS-NOME                   PIC X(10)    VALUE SPACES.
+       77  WS-CIDADE                 PIC 9        VALUE ZEROS.
+       77  WS-VALOR-GAS               PIC 9V99     VALUE ZEROS.
+       77  WS-VALOR-VIAGEM             PIC 9(05)V99 VALUE ZEROS.
+
+       77  WS-QT-LIDOS                 PIC 9(06)    VALUE ZEROS.
       ******************************************************************
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "NOME: ".
-           ACCEPT WS-NOME.
-           DISPLAY "CIDADE 1-PIRACICABA, 2-CAMPINAS, 3-JUNDIAI: ".
-           ACCEPT WS-CIDADE.
-           DISPLAY "VALOR GASOLINA: ".
-           ACCEPT WS-VALOR-GAS.
-           
-           EVALUATE WS-CIDADE
-               WHEN 1
-                   COMPUTE WS-VALOR-VIAGEM = 
-                            ((220 / 10) * WS-VALOR-GAS) * 1.30
-               WHEN 2
-                   COMPUTE WS-VALOR-VIAGEM = 
-                            ((180 / 10) * WS-VALOR-GAS) * 1.30
-               WHEN 3
-                   COMPUTE WS-VALOR-VIAGEM = 
-                            ((120 / 10) * WS-VALOR-GAS) * 1.30
-           END-EVALUATE.
-           DISPLAY "VALOR VIAGEM: "WS-VALOR-VIAGEM.
-            STOP RUN.
-       END PROGRAM CALCULA-VALOR-VIAGEM.
+       0000-PRINCIPAL          SECTION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR UNTIL VIAGENS-FIM.
+           PERFORM 0400-FINALIZAR.
+           STOP RUN.
+      ******************************************************************
+       0100-INICIAR            SECTION.
+       0101-INICIAR.
+           OPEN INPUT VIAGENS.
+           IF FS-VIAGENS NOT EQUAL "00"
+               DISPLAY "ARQUIVO VIAGENS.TXT NAO FOI ABERTO"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REEMBOLSO.
+
+           READ VIAGENS
+               AT END MOVE "S" TO WS-FIM-VIAGENS
+           END-READ.
+       0100-INICIAR-FIM.       EXIT.
+      ******************************************************************
+       0200-PROCESSAR          SECTION.
+       0201-PROCESSAR.
+           PERFORM 0210-LER-VIAGEM.
+
+           IF WS-CIDADE > ZEROS AND WS-CIDADE NOT > 3
+               COMPUTE WS-VALOR-VIAGEM =
+                   ((WS-DEST-DISTANCIA(WS-CIDADE) / 10) * WS-VALOR-GAS)
+                   * WS-DEST-MARKUP(WS-CIDADE)
+               PERFORM 0220-GRAVAR-REEMBOLSO
+           ELSE
+               DISPLAY "CIDADE DESCONHECIDA PARA " WS-NOME
+           END-IF.
+
+           READ VIAGENS
+               AT END MOVE "S" TO WS-FIM-VIAGENS
+           END-READ.
+       0200-PROCESSAR-FIM.     EXIT.
+      *
+       0210-LER-VIAGEM.
+           ADD 1 TO WS-QT-LIDOS.
 
+           MOVE SPACES TO WS-NOME.
+           MOVE ZEROS  TO WS-CIDADE WS-VALOR-GAS.
+
+           UNSTRING REG-VIAGEM DELIMITED BY ";"
+               INTO WS-NOME WS-CIDADE WS-VALOR-GAS
+           END-UNSTRING.
+       0210-LER-VIAGEM-FIM.    EXIT.
+      *
+       0220-GRAVAR-REEMBOLSO.
+           STRING
+               "NOME="          WS-NOME
+               " DESTINO="      WS-DEST-NOME(WS-CIDADE)
+               " VALOR-GAS="    WS-VALOR-GAS
+               " VALOR-VIAGEM=" WS-VALOR-VIAGEM
+               DELIMITED BY SIZE INTO REG-REEMBOLSO
+           END-STRING.
+           WRITE REG-REEMBOLSO.
+       0220-GRAVAR-REEMBOLSO-FIM. EXIT.
+      ******************************************************************
+       0400-FINALIZAR          SECTION.
+       0401-FINALIZAR.
+           CLOSE VIAGENS REEMBOLSO.
+
+           DISPLAY "VIAGENS PROCESSADAS: " WS-QT-LIDOS.
+       0400-FINALIZAR-FIM.     EXIT.
+      ******************************************************************
+       END PROGRAM CALCULA-VALOR-VIAGEM.
