@@ -1,64 +1,133 @@
-      ******************************************************************
-      * Author:Thiago
-      * Date:19/05/2025
-      * Purpose: Calcular capital final
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION          DIVISION.
-      *
-       PROGRAM-ID. CALC-CAPITAL-FINAL.
-      ******************************************************************
-       ENVIRONMENT             DIVISION.
-      *
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      ******************************************************************
-       DATA                    DIVISION.
-      *
-       WORKING-STORAGE         SECTION.
-       77  WS-CAPITAL-INI      PIC 9(05)V99        VALUE ZEROS.
-       77  WS-CAPITAL-FIN      PIC 9(05)V99        VALUE ZEROS.
-       77  WS-TX-JUROS         PIC 99V99           VALUE ZEROS.
-       77  WS-MESES            PIC 99              VALUE ZEROS.
-       77  WS-CONT             PIC 99              VALUE 1.
-      ******************************************************************
-       PROCEDURE               DIVISION.
-       0000-PRINCIPAL          SECTION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIAR.
-           PERFORM 0200-PROCESSAR WS-MESES TIMES.
-           PERFORM 0400-FINALIZAR.
-           STOP RUN.
-      ******************************************************************
-       0100-INICIAR            SECTION.
-       0101-INICIAR.
-           DISPLAY "CAPITAL INICIAL: ".
-           ACCEPT WS-CAPITAL-INI.
-
-           DISPLAY "TAXA DE JUROS (EX: 0,XX) ".
-           ACCEPT WS-TX-JUROS.
-
-           DISPLAY "QUANTIDADE DE MESES: ".
-           ACCEPT WS-MESES.
-
-           MOVE WS-CAPITAL-INI TO WS-CAPITAL-FIN.
-       0100-INICIAR-FIM.       EXIT.
-      ******************************************************************
-       0200-PROCESSAR            SECTION.
-       0210-PROCESSAR.
-           COMPUTE WS-CAPITAL-FIN =
-                   (WS-CAPITAL-FIN * WS-TX-JUROS) + WS-CAPITAL-FIN.
-
-           ADD 1 TO WS-CONT.
-       0200-PROCESSAR-FIM.       EXIT.
-      ******************************************************************
-       0400-FINALIZAR            SECTION.
-       0410-FINALIZAR.
-           DISPLAY " ".
-           DISPLAY "CAPITAL INICIAL.........." WS-CAPITAL-INI.
-           DISPLAY "CAPITAL FINAL............" WS-CAPITAL-FIN.
-           DISPLAY "TAXA....................." WS-TX-JUROS.
-
-       0400-FINALIZAR-FIM.       EXIT.
-       END PROGRAM CALC-CAPITAL-FINAL.
+      ******************************************************************
+      * Author:Thiago
+      * Date:19/05/2025
+      * Purpose: Calcular capital final
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+      *
+       PROGRAM-ID. CALC-CAPITAL-FINAL.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO ASSIGN TO "C:\teste\simulacoes.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-HISTORICO.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  HISTORICO.
+       01  REG-HISTORICO               PIC X(100).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+       77  FS-HISTORICO            PIC X(02)           VALUE SPACES.
+
+       77  WS-CAPITAL-INI      PIC 9(05)V99        VALUE ZEROS.
+       77  WS-CAPITAL-FIN      PIC 9(05)V99        VALUE ZEROS.
+       77  WS-MESES            PIC 99              VALUE ZEROS.
+       77  WS-CONT             PIC 99              VALUE 1.
+
+       77  WS-QTD-TAXAS        PIC 9(01)           VALUE ZEROS.
+       77  WS-INDICE-TAXA      PIC 9(01)           VALUE ZEROS.
+       01  WS-TAXAS.
+           03 WS-TAXA          PIC 99V99           OCCURS 5 TIMES.
+       01  WS-CAPITAIS-FINAIS.
+           03 WS-CAPITAL-FIN-TAXA PIC 9(05)V99      OCCURS 5 TIMES.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR
+               VARYING WS-INDICE-TAXA FROM 1 BY 1
+                   UNTIL WS-INDICE-TAXA GREATER THAN WS-QTD-TAXAS.
+           PERFORM 0400-FINALIZAR.
+           STOP RUN.
+      ******************************************************************
+       0100-INICIAR            SECTION.
+       0101-INICIAR.
+           DISPLAY "CAPITAL INICIAL: ".
+           ACCEPT WS-CAPITAL-INI.
+
+           DISPLAY "QUANTIDADE DE MESES: ".
+           ACCEPT WS-MESES.
+
+           MOVE ZEROS TO WS-QTD-TAXAS.
+           PERFORM UNTIL WS-QTD-TAXAS GREATER THAN ZEROS
+                   AND WS-QTD-TAXAS NOT GREATER THAN 5
+               DISPLAY "QUANTAS TAXAS DESEJA COMPARAR (1-5): "
+               ACCEPT WS-QTD-TAXAS
+           END-PERFORM.
+
+           PERFORM VARYING WS-INDICE-TAXA FROM 1 BY 1
+                   UNTIL WS-INDICE-TAXA GREATER THAN WS-QTD-TAXAS
+               DISPLAY "TAXA "WS-INDICE-TAXA" (EX: 0,XX): "
+               ACCEPT WS-TAXA(WS-INDICE-TAXA)
+           END-PERFORM.
+
+           OPEN EXTEND HISTORICO.
+           IF FS-HISTORICO EQUAL "35"
+               OPEN OUTPUT HISTORICO
+               CLOSE HISTORICO
+               OPEN EXTEND HISTORICO
+           END-IF.
+       0100-INICIAR-FIM.       EXIT.
+      ******************************************************************
+       0200-PROCESSAR            SECTION.
+       0210-PROCESSAR.
+           MOVE WS-CAPITAL-INI TO WS-CAPITAL-FIN.
+           MOVE 1 TO WS-CONT.
+
+           PERFORM 0220-CALCULAR-MES WS-MESES TIMES.
+
+           MOVE WS-CAPITAL-FIN TO WS-CAPITAL-FIN-TAXA(WS-INDICE-TAXA).
+           PERFORM 0230-GRAVAR-HISTORICO.
+       0200-PROCESSAR-FIM.       EXIT.
+      *
+       0220-CALCULAR-MES.
+           COMPUTE WS-CAPITAL-FIN =
+                   (WS-CAPITAL-FIN * WS-TAXA(WS-INDICE-TAXA))
+                   + WS-CAPITAL-FIN.
+
+           DISPLAY "TAXA "WS-TAXA(WS-INDICE-TAXA)" - MES "WS-CONT
+                   ": "WS-CAPITAL-FIN.
+
+           ADD 1 TO WS-CONT.
+       0220-CALCULAR-MES-FIM.    EXIT.
+      *
+       0230-GRAVAR-HISTORICO.
+           STRING
+               "CAPITAL INICIAL=" WS-CAPITAL-INI
+               " TAXA="           WS-TAXA(WS-INDICE-TAXA)
+               " MESES="          WS-MESES
+               " CAPITAL FINAL="  WS-CAPITAL-FIN
+               DELIMITED BY SIZE INTO REG-HISTORICO
+           END-STRING.
+           WRITE REG-HISTORICO.
+       0230-GRAVAR-HISTORICO-FIM. EXIT.
+      ******************************************************************
+       0400-FINALIZAR            SECTION.
+       0410-FINALIZAR.
+           CLOSE HISTORICO.
+
+           DISPLAY " ".
+           DISPLAY "CAPITAL INICIAL.........." WS-CAPITAL-INI.
+           DISPLAY "MESES...................." WS-MESES.
+           DISPLAY " ".
+           DISPLAY "COMPARATIVO DE TAXAS:".
+
+           PERFORM VARYING WS-INDICE-TAXA FROM 1 BY 1
+                   UNTIL WS-INDICE-TAXA GREATER THAN WS-QTD-TAXAS
+               DISPLAY "TAXA "WS-TAXA(WS-INDICE-TAXA)
+                       " - CAPITAL FINAL............"
+                       WS-CAPITAL-FIN-TAXA(WS-INDICE-TAXA)
+           END-PERFORM.
+       0400-FINALIZAR-FIM.       EXIT.
+       END PROGRAM CALC-CAPITAL-FINAL.
