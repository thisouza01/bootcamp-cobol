@@ -1,52 +1,191 @@
-      ******************************************************************
-      * Author:Thiago Souza
-      * Date:24/03/2025
-      * Purpose:Uso de VETORES
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VETORES.
-      *
-       DATA DIVISION.
-      *
-           WORKING-STORAGE SECTION.
-           01 WS-NOTAS.
-               03 WS-NOTA          PIC 9(02)V99 OCCURS 4 TIMES.
-
-           01 WS-MEDIA             PIC 9(02)V99 VALUE ZEROS.
-
-           01 WS-INDICE          PIC 9        VALUE ZEROS.
-      *
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE
-                                                   GREATER THAN 4
-               DISPLAY "DIGITE NOTA "WS-INDICE
-                   ACCEPT WS-NOTA(WS-INDICE)
-
-           END-PERFORM.
-
-           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE
-                                                   GREATER THAN 4
-
-               DISPLAY "NOTA "WS-INDICE ": " WS-NOTA(WS-INDICE)
-
-               COMPUTE WS-MEDIA = WS-MEDIA + WS-NOTA(WS-INDICE)
-
-           END-PERFORM.
-
-           COMPUTE WS-MEDIA = WS-MEDIA / 4.
-
-            DISPLAY "MEDIA FINAL: "WS-MEDIA.
-
-           IF WS-MEDIA GREATER THAN OR EQUAL 7
-
-               DISPLAY "APROVADO"
-
-           ELSE
-
-               DISPLAY "NOVA PROVA"
-
-           END-IF.
-            STOP RUN.
-       END PROGRAM VETORES.
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:24/03/2025
+      * Purpose:Uso de VETORES
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. VETORES.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO "C:\teste\alunos.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-ALUNOS.
+
+           SELECT BOLETIM ASSIGN TO "C:\teste\boletim.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-BOLETIM.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  ALUNOS.
+       01  REG-ALUNO                   PIC X(100).
+      *
+       FD  BOLETIM.
+       01  REG-BOLETIM                 PIC X(250).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+       77  FS-ALUNOS               PIC X(02)    VALUE SPACES.
+       77  FS-BOLETIM              PIC X(02)    VALUE SPACES.
+       77  WS-FIM-ALUNOS           PIC X        VALUE "N".
+           88 ALUNOS-FIM                        VALUE "S".
+
+       77  WS-ALUNO-ID              PIC X(10)    VALUE SPACES.
+       77  WS-QTD-NOTAS             PIC 9(02)    VALUE ZEROS.
+       01  WS-NOTAS.
+           03 WS-NOTA               PIC 9(02)V99 OCCURS 10 TIMES.
+
+       77  WS-INDICE                PIC 9(02)    VALUE ZEROS.
+       77  WS-SOMA-NOTAS            PIC 9(04)V99 VALUE ZEROS.
+       77  WS-MEDIA                 PIC 9(02)V99 VALUE ZEROS.
+
+       77  WS-NOTA-RECUP            PIC 9(02)V99 VALUE ZEROS.
+       77  WS-MEDIA-FINAL           PIC 9(02)V99 VALUE ZEROS.
+       77  WS-CORTE                 PIC 9(02)V99 VALUE 7,00.
+       77  WS-RESULTADO             PIC X(12)    VALUE SPACES.
+       77  WS-BOL-PTR               PIC 9(03)    VALUE 1.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR UNTIL ALUNOS-FIM.
+           PERFORM 0400-FINALIZAR.
+           STOP RUN.
+      ******************************************************************
+       0100-INICIAR            SECTION.
+       0101-INICIAR.
+           OPEN INPUT ALUNOS.
+           IF FS-ALUNOS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR ALUNOS.TXT: " FS-ALUNOS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT BOLETIM.
+           IF FS-BOLETIM NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR BOLETIM.TXT: " FS-BOLETIM
+               STOP RUN
+           END-IF.
+
+           DISPLAY "MEDIA DE CORTE PARA APROVACAO (EX: 07,00): ".
+           ACCEPT WS-CORTE.
+
+           READ ALUNOS
+               AT END MOVE "S" TO WS-FIM-ALUNOS
+           END-READ.
+       0100-INICIAR-FIM.       EXIT.
+      ******************************************************************
+       0200-PROCESSAR          SECTION.
+       0201-PROCESSAR.
+           PERFORM 0210-LER-ALUNO.
+           PERFORM 0220-CALCULAR-MEDIA.
+           PERFORM 0230-AVALIAR-RESULTADO.
+           PERFORM 0240-GRAVAR-BOLETIM.
+
+           DISPLAY "ALUNO "WS-ALUNO-ID" - MEDIA: "WS-MEDIA
+                   " - MEDIA FINAL: "WS-MEDIA-FINAL.
+           DISPLAY WS-RESULTADO.
+
+           READ ALUNOS
+               AT END MOVE "S" TO WS-FIM-ALUNOS
+           END-READ.
+       0200-PROCESSAR-FIM.     EXIT.
+      *
+       0210-LER-ALUNO.
+           MOVE SPACES TO WS-ALUNO-ID.
+           MOVE ZEROS  TO WS-QTD-NOTAS WS-NOTAS.
+
+           MOVE ZEROS TO WS-NOTA-RECUP.
+
+           UNSTRING REG-ALUNO DELIMITED BY ";"
+               INTO WS-ALUNO-ID WS-QTD-NOTAS
+                    WS-NOTA(01) WS-NOTA(02) WS-NOTA(03) WS-NOTA(04)
+                    WS-NOTA(05) WS-NOTA(06) WS-NOTA(07) WS-NOTA(08)
+                    WS-NOTA(09) WS-NOTA(10) WS-NOTA-RECUP
+           END-UNSTRING.
+
+      *---> WS-NOTA SO TEM 10 POSICOES; UMA QTD-NOTAS MAIOR NO
+      *     ARQUIVO ESTOURARIA A TABELA NO CALCULO DA MEDIA E NO
+      *     BOLETIM, ENTAO O EXCEDENTE E DESCARTADO.
+           IF WS-QTD-NOTAS GREATER THAN 10
+               MOVE 10 TO WS-QTD-NOTAS
+           END-IF.
+       0210-LER-ALUNO-FIM.     EXIT.
+      *
+       0220-CALCULAR-MEDIA.
+           MOVE ZEROS TO WS-SOMA-NOTAS WS-MEDIA.
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE GREATER THAN WS-QTD-NOTAS
+               ADD WS-NOTA(WS-INDICE) TO WS-SOMA-NOTAS
+           END-PERFORM.
+
+           IF WS-QTD-NOTAS GREATER THAN ZEROS
+               COMPUTE WS-MEDIA = WS-SOMA-NOTAS / WS-QTD-NOTAS
+           END-IF.
+       0220-CALCULAR-MEDIA-FIM. EXIT.
+      *
+       0230-AVALIAR-RESULTADO.
+           IF WS-MEDIA GREATER THAN OR EQUAL WS-CORTE
+               MOVE WS-MEDIA      TO WS-MEDIA-FINAL
+               MOVE "APROVADO"    TO WS-RESULTADO
+           ELSE
+               IF WS-NOTA-RECUP GREATER THAN ZEROS
+                   COMPUTE WS-MEDIA-FINAL =
+                           (WS-MEDIA + WS-NOTA-RECUP) / 2
+                   IF WS-MEDIA-FINAL GREATER THAN OR EQUAL WS-CORTE
+                       MOVE "APROVADO REC" TO WS-RESULTADO
+                   ELSE
+                       MOVE "REPROVADO"    TO WS-RESULTADO
+                   END-IF
+               ELSE
+                   MOVE WS-MEDIA     TO WS-MEDIA-FINAL
+                   MOVE "NOVA PROVA" TO WS-RESULTADO
+               END-IF
+           END-IF.
+       0230-AVALIAR-RESULTADO-FIM. EXIT.
+      *
+       0240-GRAVAR-BOLETIM.
+           MOVE SPACES TO REG-BOLETIM.
+           MOVE 1      TO WS-BOL-PTR.
+
+           STRING
+               WS-ALUNO-ID       " NOTAS="  WS-QTD-NOTAS
+               DELIMITED BY SIZE INTO REG-BOLETIM
+               WITH POINTER WS-BOL-PTR
+           END-STRING.
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE GREATER THAN WS-QTD-NOTAS
+               STRING
+                   " NOTA" WS-INDICE "=" WS-NOTA(WS-INDICE)
+                   DELIMITED BY SIZE INTO REG-BOLETIM
+                   WITH POINTER WS-BOL-PTR
+               END-STRING
+           END-PERFORM.
+
+           STRING
+               " MEDIA="         WS-MEDIA
+               " MEDIA FINAL="   WS-MEDIA-FINAL
+               " RESULTADO="     WS-RESULTADO
+               DELIMITED BY SIZE INTO REG-BOLETIM
+               WITH POINTER WS-BOL-PTR
+           END-STRING.
+
+           WRITE REG-BOLETIM.
+       0240-GRAVAR-BOLETIM-FIM. EXIT.
+      ******************************************************************
+       0400-FINALIZAR          SECTION.
+       0401-FINALIZAR.
+           CLOSE ALUNOS BOLETIM.
+       0400-FINALIZAR-FIM.     EXIT.
+      ******************************************************************
+       END PROGRAM VETORES.
