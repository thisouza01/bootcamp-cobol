@@ -1,68 +1,179 @@
-      ******************************************************************
-      * Author:Thiago
-      * Date: 15/05/2025
-      * Purpose: Programa de pagamento de contas
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION          DIVISION.
-       PROGRAM-ID. PAGAMENTO-CONTA.
-      ******************************************************************
-       ENVIRONMENT             DIVISION.
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      ******************************************************************
-       DATA                    DIVISION.
-       WORKING-STORAGE         SECTION.
-       77  WS-SALDO-INI            PIC 9(06)V99   VALUE ZEROS.
-       77  WS-SALDO-INI-EDT        PIC ZZZ.ZZ9,99.
-       77  WS-SALDO-FINAL          PIC 9(08)V99   VALUE ZEROS.
-       77  WS-SALDO-FINAL-EDT      PIC ZZ.ZZZ.ZZ9,99.
-       77  WS-PAGAMENTO            PIC 9(06)V99   VALUE ZEROS.
-       77  WS-ACUM-PAG             PIC 9(06)V99   VALUE ZEROS.
-       77  WS-ACUM-PAG-EDT         PIC ZZZ.ZZ9,99.
-
-       77  WS-FIM-PAG              PIC A          VALUE "N".
-      ******************************************************************
-       PROCEDURE               DIVISION.
-       0000-PRINCIPAL          SECTION.
-       0001-PRINCIPAL.
-           PERFORM 0110-INICIAR.
-           PERFORM 0210-PAGAMENTO.
-           PERFORM 0220-CALCULA-SALDO.
-           PERFORM 0310-MOSTRA-SALDO.
-           STOP RUN.
-      *
-       0100-INICIAR            SECTION.
-       0110-INICIAR.
-           DISPLAY "Saldo inicial: ".
-           ACCEPT WS-SALDO-INI.
-
-           MOVE ZEROS TO WS-ACUM-PAG.
-      *
-       0200-PROCESSAR          SECTION.
-       0210-PAGAMENTO.
-           PERFORM UNTIL WS-FIM-PAG EQUAL "S"
-               DISPLAY "Informe o valor de pagamento: "
-               ACCEPT WS-PAGAMENTO
-
-               ADD WS-PAGAMENTO TO WS-ACUM-PAG
-
-               IF WS-PAGAMENTO EQUAL 0
-                   MOVE "S" TO WS-FIM-PAG
-               END-IF
-           END-PERFORM.
-      *
-       0220-CALCULA-SALDO.
-           COMPUTE WS-SALDO-FINAL = WS-SALDO-INI - WS-ACUM-PAG.
-      *
-       0300-FINALIZAR          SECTION.
-       0310-MOSTRA-SALDO.
-           MOVE WS-SALDO-INI   TO WS-SALDO-INI-EDT.
-           MOVE WS-ACUM-PAG    TO WS-ACUM-PAG-EDT.
-           MOVE WS-SALDO-FINAL TO WS-SALDO-FINAL-EDT.
-           DISPLAY "==================================================".
-           DISPLAY "Saldo inicial: " WS-SALDO-INI-EDT.
-           DISPLAY "Pagamentos: "    WS-ACUM-PAG-EDT.
-           DISPLAY "Saldo final: "   WS-SALDO-FINAL-EDT.
-           DISPLAY "==================================================".
+      ******************************************************************
+      * Author:Thiago
+      * Date: 15/05/2025
+      * Purpose: Programa de pagamento de contas
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. PAGAMENTO-CONTA.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO "C:\teste\contas.dat"
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS REG-CONTA-ID
+               FILE STATUS     IS FS-CONTAS.
+
+           SELECT EXTRATO ASSIGN TO "C:\teste\extrato.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-EXTRATO.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  CONTAS.
+       01  REG-CONTA.
+           05 REG-CONTA-ID          PIC X(10).
+           05 REG-CONTA-SALDO       PIC S9(08)V99.
+      *
+       FD  EXTRATO.
+       01  REG-EXTRATO              PIC X(120).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+       77  FS-CONTAS               PIC X(02)      VALUE SPACES.
+       77  FS-EXTRATO              PIC X(02)      VALUE SPACES.
+
+       77  WS-SALDO-INI            PIC S9(08)V99  VALUE ZEROS.
+       77  WS-SALDO-INI-EDT        PIC -ZZ.ZZZ.ZZ9,99.
+       77  WS-SALDO-FINAL          PIC S9(08)V99  VALUE ZEROS.
+       77  WS-SALDO-FINAL-EDT      PIC -ZZ.ZZZ.ZZ9,99.
+       77  WS-PAGAMENTO            PIC 9(06)V99   VALUE ZEROS.
+       77  WS-ACUM-PAG             PIC 9(06)V99   VALUE ZEROS.
+       77  WS-ACUM-PAG-EDT         PIC ZZZ.ZZ9,99.
+       77  WS-SALDO-ATUAL          PIC S9(08)V99  VALUE ZEROS.
+       77  WS-SALDO-ATUAL-EDT      PIC -ZZ.ZZZ.ZZ9,99.
+
+       77  WS-CATEGORIA            PIC X(10)      VALUE SPACES.
+       77  WS-TECLA                PIC X          VALUE SPACES.
+
+       77  WS-FIM-PAG              PIC A          VALUE "N".
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+       0001-PRINCIPAL.
+           PERFORM 0110-INICIAR.
+           PERFORM 0210-PAGAMENTO.
+           PERFORM 0220-CALCULA-SALDO.
+           PERFORM 0310-MOSTRA-SALDO.
+           PERFORM 0320-ATUALIZAR-CONTA.
+           STOP RUN.
+      *
+       0100-INICIAR            SECTION.
+       0110-INICIAR.
+           OPEN I-O CONTAS.
+           IF FS-CONTAS EQUAL "35"
+               OPEN OUTPUT CONTAS
+               CLOSE CONTAS
+               OPEN I-O CONTAS
+           END-IF.
+
+           OPEN EXTEND EXTRATO.
+           IF FS-EXTRATO EQUAL "35"
+               OPEN OUTPUT EXTRATO
+               CLOSE EXTRATO
+               OPEN EXTEND EXTRATO
+           END-IF.
+
+           DISPLAY "CONTA (IDENTIFICACAO): ".
+           ACCEPT REG-CONTA-ID.
+
+           READ CONTAS
+               INVALID KEY
+                   DISPLAY "CONTA NOVA - SALDO INICIAL: "
+                   ACCEPT WS-SALDO-INI
+                   MOVE WS-SALDO-INI TO REG-CONTA-SALDO
+                   WRITE REG-CONTA
+               NOT INVALID KEY
+                   MOVE REG-CONTA-SALDO TO WS-SALDO-INI
+           END-READ.
+
+           MOVE ZEROS TO WS-ACUM-PAG.
+      *
+       0200-PROCESSAR          SECTION.
+       0210-PAGAMENTO.
+           PERFORM UNTIL WS-FIM-PAG EQUAL "S"
+               DISPLAY "Informe o valor de pagamento: "
+               ACCEPT WS-PAGAMENTO
+
+               IF WS-PAGAMENTO EQUAL 0
+                   MOVE "S" TO WS-FIM-PAG
+               ELSE
+                   DISPLAY "Categoria do pagamento (agua/luz/aluguel): "
+                   ACCEPT WS-CATEGORIA
+
+                   ADD WS-PAGAMENTO TO WS-ACUM-PAG
+                   COMPUTE WS-SALDO-ATUAL =
+                           WS-SALDO-INI - WS-ACUM-PAG
+                   PERFORM 0215-GRAVAR-EXTRATO
+               END-IF
+           END-PERFORM.
+      *
+      *---> WS-SALDO-ATUAL E S9(08)V99 USAGE DISPLAY: O SINAL VAI
+      *     OVERPUNCHED NO ULTIMO DIGITO, ENTAO GRAVA-SE A VERSAO
+      *     EDITADA NO EXTRATO PARA NAO CORROMPER A LINHA QUANDO O
+      *     SALDO FICAR NEGATIVO.
+       0215-GRAVAR-EXTRATO.
+           MOVE WS-SALDO-ATUAL TO WS-SALDO-ATUAL-EDT.
+           STRING
+               FUNCTION CURRENT-DATE(1:8) " CATEGORIA="  WS-CATEGORIA
+               " VALOR="     WS-PAGAMENTO
+               " SALDO="     WS-SALDO-ATUAL-EDT
+               DELIMITED BY SIZE INTO REG-EXTRATO
+           END-STRING.
+           WRITE REG-EXTRATO.
+      *
+       0220-CALCULA-SALDO.
+           COMPUTE WS-SALDO-FINAL = WS-SALDO-INI - WS-ACUM-PAG.
+
+           IF WS-SALDO-FINAL LESS THAN ZEROS
+               DISPLAY "ATENCAO - PAGAMENTOS ULTRAPASSAM O SALDO, "
+                       "CONTA FICARA NEGATIVA. CONFIRMA (S/N)? "
+               ACCEPT WS-TECLA
+           END-IF.
+      *
+       0300-FINALIZAR          SECTION.
+       0310-MOSTRA-SALDO.
+           MOVE WS-SALDO-INI   TO WS-SALDO-INI-EDT.
+           MOVE WS-ACUM-PAG    TO WS-ACUM-PAG-EDT.
+           MOVE WS-SALDO-FINAL TO WS-SALDO-FINAL-EDT.
+           DISPLAY "==================================================".
+           DISPLAY "Saldo inicial: " WS-SALDO-INI-EDT.
+           DISPLAY "Pagamentos: "    WS-ACUM-PAG-EDT.
+           DISPLAY "Saldo final: "   WS-SALDO-FINAL-EDT.
+           DISPLAY "==================================================".
+      *
+       0320-ATUALIZAR-CONTA.
+           IF WS-SALDO-FINAL LESS THAN ZEROS
+                   AND FUNCTION UPPER-CASE(WS-TECLA) NOT EQUAL "S"
+               DISPLAY "OPERACAO CANCELADA - CONTA NAO FOI ATUALIZADA."
+               PERFORM 0325-GRAVAR-CANCELAMENTO
+           ELSE
+               MOVE WS-SALDO-FINAL TO REG-CONTA-SALDO
+               REWRITE REG-CONTA
+           END-IF.
+
+           CLOSE CONTAS EXTRATO.
+      *
+      *---> OS LANCAMENTOS DESTA SESSAO JA FORAM GRAVADOS NO EXTRATO
+      *     PELO 0215-GRAVAR-EXTRATO (UM POR PAGAMENTO, ANTES DE SE
+      *     SABER SE A CONTA FICARIA NEGATIVA); COMO A ATUALIZACAO FOI
+      *     CANCELADA, REGISTRA-SE UMA LINHA DE ESTORNO PARA DEIXAR
+      *     CLARO QUE AQUELES LANCAMENTOS NAO FORAM EFETIVADOS.
+       0325-GRAVAR-CANCELAMENTO.
+           MOVE WS-SALDO-INI TO WS-SALDO-INI-EDT.
+           STRING
+               FUNCTION CURRENT-DATE(1:8)
+               " CATEGORIA=ESTORNO"
+               " VALOR="     WS-ACUM-PAG
+               " SALDO="     WS-SALDO-INI-EDT
+               " OBS=LANCAMENTOS ACIMA CANCELADOS, NAO EFETIVADOS"
+               DELIMITED BY SIZE INTO REG-EXTRATO
+           END-STRING.
+           WRITE REG-EXTRATO.
+       END PROGRAM PAGAMENTO-CONTA.
