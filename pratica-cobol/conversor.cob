@@ -6,21 +6,114 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONVERSOR.
-      ******************************************************************      
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CONVERSOES ASSIGN TO "C:\teste\conversoes.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-CONVERSOES.
+      ******************************************************************
        DATA DIVISION.
+       FILE                    SECTION.
+       FD  CONVERSOES.
+       01  REG-CONVERSAO               PIC X(100).
+      ******************************************************************
        WORKING-STORAGE SECTION.
-       77  VALOR-DOLAR               PIC 9V99       VALUE ZEROS.
-       77  QNT-DOLAR                 PIC 999        VALUE ZEROS.  
-       77  REAIS                     PIC 9(06)V99   VALUE ZEROS.
-      ******************************************************************       
+       77  FS-CONVERSOES           PIC X(02)      VALUE SPACES.
+       77  WS-FIM-CONVERSOES       PIC X          VALUE "N".
+           88 CONVERSOES-FIM                      VALUE "S".
+
+       01  WS-TAXAS.
+           03 WS-TAB-TAXA  OCCURS 3 TIMES.
+              05 WS-TAB-COD    PIC X(03).
+              05 WS-TAB-VALOR  PIC 9V9999.
+
+       77  WS-INDICE                PIC 9          VALUE ZEROS.
+       77  WS-MOEDA                 PIC X(03)      VALUE SPACES.
+       77  WS-QNT                   PIC 9(06)V99   VALUE ZEROS.
+       77  WS-REAIS                 PIC 9(08)V99   VALUE ZEROS.
+       77  WS-ACHOU                 PIC X          VALUE "N".
+      ******************************************************************
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "QUAL O VALOR DO DOLAR: ".
-           ACCEPT VALOR-DOLAR.
-           DISPLAY "QUANTOS DOLARES: ".
-           ACCEPT QNT-DOLAR.
-           COMPUTE REAIS = QNT-DOLAR * VALOR-DOLAR.
-           DISPLAY QNT-DOLAR " DOLARES EM REAL EH: " REAIS.
+       0000-PRINCIPAL          SECTION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR UNTIL CONVERSOES-FIM.
+           PERFORM 0400-FINALIZAR.
            STOP RUN.
-       END PROGRAM CONVERSOR.
+      ******************************************************************
+       0100-INICIAR            SECTION.
+       0101-INICIAR.
+           MOVE "USD" TO WS-TAB-COD(1).
+           DISPLAY "COTACAO DO DOLAR (USD): ".
+           ACCEPT WS-TAB-VALOR(1).
+
+           MOVE "EUR" TO WS-TAB-COD(2).
+           DISPLAY "COTACAO DO EURO (EUR): ".
+           ACCEPT WS-TAB-VALOR(2).
+
+           MOVE "GBP" TO WS-TAB-COD(3).
+           DISPLAY "COTACAO DA LIBRA (GBP): ".
+           ACCEPT WS-TAB-VALOR(3).
 
+           OPEN INPUT CONVERSOES.
+           IF FS-CONVERSOES NOT EQUAL "00"
+               DISPLAY "ARQUIVO CONVERSOES.TXT NAO FOI ABERTO"
+               STOP RUN
+           END-IF.
+
+           READ CONVERSOES
+               AT END MOVE "S" TO WS-FIM-CONVERSOES
+           END-READ.
+       0100-INICIAR-FIM.       EXIT.
+      ******************************************************************
+       0200-PROCESSAR          SECTION.
+       0201-PROCESSAR.
+           PERFORM 0210-LER-CONVERSAO.
+           PERFORM 0220-LOCALIZAR-TAXA.
+
+           IF WS-ACHOU EQUAL "S"
+               COMPUTE WS-REAIS = WS-QNT * WS-TAB-VALOR(WS-INDICE)
+               DISPLAY WS-QNT " " WS-MOEDA " EM REAL EH: " WS-REAIS
+           ELSE
+               DISPLAY "MOEDA NAO CADASTRADA NA TABELA: " WS-MOEDA
+           END-IF.
+
+           READ CONVERSOES
+               AT END MOVE "S" TO WS-FIM-CONVERSOES
+           END-READ.
+       0200-PROCESSAR-FIM.     EXIT.
+      *
+       0210-LER-CONVERSAO.
+           MOVE SPACES TO WS-MOEDA.
+           MOVE ZEROS  TO WS-QNT.
+
+           UNSTRING REG-CONVERSAO DELIMITED BY ";"
+               INTO WS-MOEDA WS-QNT
+           END-UNSTRING.
+       0210-LER-CONVERSAO-FIM. EXIT.
+      *
+       0220-LOCALIZAR-TAXA.
+           MOVE "N" TO WS-ACHOU.
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE GREATER THAN 3
+               IF WS-TAB-COD(WS-INDICE) EQUAL WS-MOEDA
+                   MOVE "S" TO WS-ACHOU
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       0220-LOCALIZAR-TAXA-FIM. EXIT.
+      ******************************************************************
+       0400-FINALIZAR          SECTION.
+       0401-FINALIZAR.
+           CLOSE CONVERSOES.
+       0400-FINALIZAR-FIM.     EXIT.
+      ******************************************************************
+       END PROGRAM CONVERSOR.
