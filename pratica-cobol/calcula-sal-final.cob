@@ -6,25 +6,151 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULA-SAL-FINAL.
-      ******************************************************************      
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT SALARIOS ASSIGN TO "C:\teste\salarios.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-SALARIOS.
+
+           SELECT RELATORIO ASSIGN TO "C:\teste\relatorio.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-RELATORIO.
+      ******************************************************************
        DATA DIVISION.
+       FILE                    SECTION.
+       FD  SALARIOS.
+       01  REG-SALARIO                 PIC X(100).
+      *
+       FD  RELATORIO.
+       01  REG-RELATORIO               PIC X(100).
+      ******************************************************************
        WORKING-STORAGE SECTION.
-       77  WS-SALARIO-BRUTO             PIC 9(06)V99   VALUE ZEROS.  
-       77  WS-IR                        PIC 9999V99    VALUE ZEROS.  
-       77  WS-SALARIO-FINAL             PIC 9(06)V99   VALUE ZEROS.
-      ******************************************************************       
+       77  FS-SALARIOS             PIC X(02)      VALUE SPACES.
+       77  FS-RELATORIO            PIC X(02)      VALUE SPACES.
+
+       77  WS-FIM-SALARIOS         PIC X          VALUE "N".
+           88 SALARIOS-FIM                        VALUE "S".
+
+       01  WS-TAB-FAIXAS-VALORES.
+           03 FILLER               PIC X(19)  VALUE
+              "0000000000200000000".
+           03 FILLER               PIC X(19)  VALUE
+              "0020000100300000010".
+           03 FILLER               PIC X(19)  VALUE
+              "0030000100450000015".
+           03 FILLER               PIC X(19)  VALUE
+              "0045000199999999020".
+
+       01  WS-TAB-FAIXAS REDEFINES WS-TAB-FAIXAS-VALORES.
+           03 WS-FAIXA OCCURS 4 TIMES.
+              05 WS-FAIXA-LIM-INF   PIC 9(06)V99.
+              05 WS-FAIXA-LIM-SUP   PIC 9(06)V99.
+              05 WS-FAIXA-PERC      PIC 9V99.
+
+       77  WS-IND-FAIXA             PIC 9          VALUE ZEROS.
+       77  WS-BASE-FAIXA            PIC 9(06)V99   VALUE ZEROS.
+
+       77  WS-FUNC-ID               PIC X(10)      VALUE SPACES.
+       77  WS-FUNC-NOME             PIC X(20)      VALUE SPACES.
+       77  WS-SALARIO-BRUTO         PIC 9(06)V99   VALUE ZEROS.
+       77  WS-IR                    PIC 9(06)V99   VALUE ZEROS.
+       77  WS-SALARIO-FINAL         PIC 9(06)V99   VALUE ZEROS.
+
+       77  WS-QT-LIDOS              PIC 9(06)      VALUE ZEROS.
+      ******************************************************************
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "QUAL O VALOR DO SALARIO: ".
-           ACCEPT WS-SALARIO-BRUTO.
-           IF WS-SALARIO-BRUTO > 1000
-               COMPUTE WS-IR = WS-SALARIO-BRUTO * 0.15
-           ELSE
-               COMPUTE WS-IR = WS-SALARIO-BRUTO * 0.10       
-           END-IF.
-           COMPUTE WS-SALARIO-FINAL = WS-SALARIO-BRUTO - WS-IR
-           DISPLAY "SALARIO BRUTO   : " WS-SALARIO-BRUTO.
-           DISPLAY "IR              : " WS-IR.
-           DISPLAY "SALARIO FINAL EH: " WS-SALARIO-FINAL.
+       0000-PRINCIPAL          SECTION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR UNTIL SALARIOS-FIM.
+           PERFORM 0400-FINALIZAR.
            STOP RUN.
-       END PROGRAM CALCULA-SAL-FINAL.
\ No newline at end of file
+      ******************************************************************
+       0100-INICIAR            SECTION.
+       0101-INICIAR.
+           OPEN INPUT SALARIOS.
+           IF FS-SALARIOS NOT EQUAL "00"
+               DISPLAY "ARQUIVO SALARIOS.TXT NAO FOI ABERTO"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELATORIO.
+
+           READ SALARIOS
+               AT END MOVE "S" TO WS-FIM-SALARIOS
+           END-READ.
+       0100-INICIAR-FIM.       EXIT.
+      ******************************************************************
+       0200-PROCESSAR          SECTION.
+       0201-PROCESSAR.
+           PERFORM 0210-LER-SALARIO.
+           PERFORM 0220-CALCULAR-IR.
+
+           COMPUTE WS-SALARIO-FINAL = WS-SALARIO-BRUTO - WS-IR.
+           PERFORM 0230-GRAVAR-RELATORIO.
+
+           READ SALARIOS
+               AT END MOVE "S" TO WS-FIM-SALARIOS
+           END-READ.
+       0200-PROCESSAR-FIM.     EXIT.
+      *
+       0210-LER-SALARIO.
+           ADD 1 TO WS-QT-LIDOS.
+
+           MOVE SPACES TO WS-FUNC-ID WS-FUNC-NOME.
+           MOVE ZEROS  TO WS-SALARIO-BRUTO.
+
+           UNSTRING REG-SALARIO DELIMITED BY ";"
+               INTO WS-FUNC-ID WS-FUNC-NOME WS-SALARIO-BRUTO
+           END-UNSTRING.
+       0210-LER-SALARIO-FIM.   EXIT.
+      *
+       0220-CALCULAR-IR.
+           MOVE ZEROS TO WS-IR.
+
+           PERFORM VARYING WS-IND-FAIXA FROM 1 BY 1
+                   UNTIL WS-IND-FAIXA GREATER THAN 4
+               IF WS-SALARIO-BRUTO > WS-FAIXA-LIM-INF(WS-IND-FAIXA)
+                   IF WS-SALARIO-BRUTO < WS-FAIXA-LIM-SUP(WS-IND-FAIXA)
+                       COMPUTE WS-BASE-FAIXA =
+                               WS-SALARIO-BRUTO
+                               - WS-FAIXA-LIM-INF(WS-IND-FAIXA)
+                   ELSE
+                       COMPUTE WS-BASE-FAIXA =
+                               WS-FAIXA-LIM-SUP(WS-IND-FAIXA)
+                               - WS-FAIXA-LIM-INF(WS-IND-FAIXA)
+                   END-IF
+
+                   COMPUTE WS-IR = WS-IR +
+                           (WS-BASE-FAIXA * WS-FAIXA-PERC(WS-IND-FAIXA))
+               END-IF
+           END-PERFORM.
+       0220-CALCULAR-IR-FIM.   EXIT.
+      *
+       0230-GRAVAR-RELATORIO.
+           STRING
+               "FUNCIONARIO=" WS-FUNC-ID
+               " NOME="       WS-FUNC-NOME
+               " BRUTO="      WS-SALARIO-BRUTO
+               " IR="         WS-IR
+               " FINAL="      WS-SALARIO-FINAL
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           END-STRING.
+           WRITE REG-RELATORIO.
+       0230-GRAVAR-RELATORIO-FIM. EXIT.
+      ******************************************************************
+       0400-FINALIZAR          SECTION.
+       0401-FINALIZAR.
+           CLOSE SALARIOS RELATORIO.
+
+           DISPLAY "FUNCIONARIOS PROCESSADOS: " WS-QT-LIDOS.
+       0400-FINALIZAR-FIM.     EXIT.
+      ******************************************************************
+       END PROGRAM CALCULA-SAL-FINAL.
