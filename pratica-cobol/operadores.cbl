@@ -1,40 +1,202 @@
-      ******************************************************************
-      * Author:Thiago Souza
-      * Date:23/03/2025
-      * Purpose:Uso de OPERADORES
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPERADORES.
-      *
-       DATA DIVISION.
-      *
-           WORKING-STORAGE SECTION.
-               01 WS-SALARIO           PIC 9(05)V99 VALUE ZEROS.
-               01 WS-FALTAS            PIC 9(02)    VALUE ZEROS.
-               01 WS-SALARIO-NOVO      PIC 9(06)V99 VALUE ZEROS.
-      *
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "SALARIO ".
-               ACCEPT WS-SALARIO.
-
-            DISPLAY "FALTAS NO MES ".
-               ACCEPT WS-FALTAS.
-
-
-            IF WS-SALARIO LESS THAN OR EQUAL 2000 AND
-                WS-FALTAS EQUAL 0
-
-               COMPUTE WS-SALARIO-NOVO = WS-SALARIO * 1.10
-
-            ELSE
-
-                COMPUTE WS-SALARIO-NOVO = WS-SALARIO
-
-            END-IF.
-
-            DISPLAY "SALARIO ATUALIZADO: "WS-SALARIO-NOVO.
-
-            STOP RUN.
-       END PROGRAM OPERADORES.
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:23/03/2025
+      * Purpose:Uso de OPERADORES
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. OPERADORES.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO "C:\teste\funcionarios.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-FUNCIONARIOS.
+
+           SELECT FALTAS ASSIGN TO "C:\teste\faltas.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-FALTAS.
+
+           SELECT FOLHA ASSIGN TO "C:\teste\folha.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-FOLHA.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  FUNCIONARIOS.
+       01  REG-FUNCIONARIO             PIC X(100).
+      *
+       FD  FALTAS.
+       01  REG-FALTA                   PIC X(100).
+      *
+       FD  FOLHA.
+       01  REG-FOLHA                   PIC X(100).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+       77  FS-FUNCIONARIOS         PIC X(02)    VALUE SPACES.
+       77  FS-FALTAS                PIC X(02)    VALUE SPACES.
+       77  FS-FOLHA                PIC X(02)    VALUE SPACES.
+       77  WS-FIM-FUNCIONARIOS      PIC X        VALUE "N".
+           88 FUNCIONARIOS-FIM                   VALUE "S".
+       77  WS-FIM-FALTAS            PIC X        VALUE "N".
+           88 FALTAS-FIM                         VALUE "S".
+
+       77  WS-MATRICULA             PIC X(10)    VALUE SPACES.
+       77  WS-SALARIO               PIC 9(06)V99 VALUE ZEROS.
+       77  WS-FALTAS                PIC 9(02)    VALUE ZEROS.
+       77  WS-SALARIO-NOVO          PIC 9(06)V99 VALUE ZEROS.
+
+      *--> TABELA DE FALTAS MENSAIS POR MATRICULA, CARREGADA UMA VEZ
+       77  WS-QTD-TAB-FALTAS        PIC 9(02)    VALUE ZEROS.
+       01  WS-TAB-FALTAS            OCCURS 50 TIMES.
+           05 WS-TAB-FALTAS-MATRICULA  PIC X(10).
+           05 WS-TAB-FALTAS-QTD        PIC 9(02).
+
+      *--> TABELA DE FAIXAS DE BONIFICACAO, EDITAVEL SEM ALTERAR A
+      *    LOGICA DE CALCULO EM 0230-APLICAR-BONUS
+       77  WS-INDICE                PIC 9(02)    VALUE ZEROS.
+       01  WS-TAB-BONUS.
+           05 WS-TAB-BONUS-FAIXA OCCURS 4 TIMES.
+              10 WS-TAB-LIMITE      PIC 9(06)V99.
+              10 WS-TAB-PERCENTUAL  PIC 9V99.
+              10 WS-TAB-FALTAS-OK   PIC 9(02).
+
+       01  WS-TAB-BONUS-VALORES.
+           05 FILLER PIC X(13) VALUE "0010000001501".
+           05 FILLER PIC X(13) VALUE "0020000001001".
+           05 FILLER PIC X(13) VALUE "0040000000500".
+           05 FILLER PIC X(13) VALUE "9999999900000".
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR UNTIL FUNCIONARIOS-FIM.
+           PERFORM 0400-FINALIZAR.
+           STOP RUN.
+      ******************************************************************
+       0100-INICIAR            SECTION.
+       0101-INICIAR.
+           MOVE WS-TAB-BONUS-VALORES TO WS-TAB-BONUS.
+
+           OPEN INPUT FUNCIONARIOS.
+           IF FS-FUNCIONARIOS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR FUNCIONARIOS.TXT: "
+                       FS-FUNCIONARIOS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT FOLHA.
+           IF FS-FOLHA NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR FOLHA.TXT: " FS-FOLHA
+               STOP RUN
+           END-IF.
+
+           PERFORM 0110-CARREGAR-FALTAS.
+
+           READ FUNCIONARIOS
+               AT END MOVE "S" TO WS-FIM-FUNCIONARIOS
+           END-READ.
+       0100-INICIAR-FIM.       EXIT.
+      *
+       0110-CARREGAR-FALTAS.
+           OPEN INPUT FALTAS.
+           IF FS-FALTAS NOT EQUAL "00"
+               MOVE ZEROS TO WS-QTD-TAB-FALTAS
+           ELSE
+               READ FALTAS
+                   AT END MOVE "S" TO WS-FIM-FALTAS
+               END-READ
+
+               PERFORM UNTIL FALTAS-FIM OR WS-QTD-TAB-FALTAS EQUAL 50
+                   ADD 1 TO WS-QTD-TAB-FALTAS
+                   UNSTRING REG-FALTA DELIMITED BY ";"
+                       INTO WS-TAB-FALTAS-MATRICULA(WS-QTD-TAB-FALTAS)
+                            WS-TAB-FALTAS-QTD(WS-QTD-TAB-FALTAS)
+                   END-UNSTRING
+
+                   READ FALTAS
+                       AT END MOVE "S" TO WS-FIM-FALTAS
+                   END-READ
+               END-PERFORM
+
+               CLOSE FALTAS
+           END-IF.
+       0110-CARREGAR-FALTAS-FIM. EXIT.
+      ******************************************************************
+       0200-PROCESSAR          SECTION.
+       0201-PROCESSAR.
+           PERFORM 0210-LER-FUNCIONARIO.
+           PERFORM 0220-LOCALIZAR-FALTAS.
+           PERFORM 0230-APLICAR-BONUS.
+           PERFORM 0240-GRAVAR-FOLHA.
+
+           DISPLAY "MATRICULA "WS-MATRICULA" - FALTAS "WS-FALTAS
+                   " - SALARIO ATUALIZADO: "WS-SALARIO-NOVO.
+
+           READ FUNCIONARIOS
+               AT END MOVE "S" TO WS-FIM-FUNCIONARIOS
+           END-READ.
+       0200-PROCESSAR-FIM.     EXIT.
+      *
+       0210-LER-FUNCIONARIO.
+           MOVE SPACES TO WS-MATRICULA.
+           MOVE ZEROS  TO WS-SALARIO WS-FALTAS.
+
+           UNSTRING REG-FUNCIONARIO DELIMITED BY ";"
+               INTO WS-MATRICULA WS-SALARIO
+           END-UNSTRING.
+       0210-LER-FUNCIONARIO-FIM. EXIT.
+      *
+       0220-LOCALIZAR-FALTAS.
+           MOVE ZEROS TO WS-FALTAS.
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE GREATER THAN WS-QTD-TAB-FALTAS
+               IF WS-TAB-FALTAS-MATRICULA(WS-INDICE) EQUAL WS-MATRICULA
+                   MOVE WS-TAB-FALTAS-QTD(WS-INDICE) TO WS-FALTAS
+               END-IF
+           END-PERFORM.
+       0220-LOCALIZAR-FALTAS-FIM. EXIT.
+      *
+       0230-APLICAR-BONUS.
+           MOVE WS-SALARIO TO WS-SALARIO-NOVO.
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE GREATER THAN 4
+               IF WS-SALARIO LESS THAN OR EQUAL
+                               WS-TAB-LIMITE(WS-INDICE)
+                   IF WS-FALTAS LESS THAN OR EQUAL
+                                   WS-TAB-FALTAS-OK(WS-INDICE)
+                       COMPUTE WS-SALARIO-NOVO =
+                               WS-SALARIO + (WS-SALARIO *
+                               WS-TAB-PERCENTUAL(WS-INDICE))
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       0230-APLICAR-BONUS-FIM. EXIT.
+      *
+       0240-GRAVAR-FOLHA.
+           STRING
+               WS-MATRICULA    " SALARIO="       WS-SALARIO
+               " FALTAS="      WS-FALTAS
+               " SALARIO NOVO=" WS-SALARIO-NOVO
+               DELIMITED BY SIZE INTO REG-FOLHA
+           END-STRING.
+           WRITE REG-FOLHA.
+       0240-GRAVAR-FOLHA-FIM.  EXIT.
+      ******************************************************************
+       0400-FINALIZAR          SECTION.
+       0401-FINALIZAR.
+           CLOSE FUNCIONARIOS FOLHA.
+       0400-FINALIZAR-FIM.     EXIT.
+      ******************************************************************
+       END PROGRAM OPERADORES.
