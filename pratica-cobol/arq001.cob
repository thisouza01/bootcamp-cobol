@@ -1,73 +1,142 @@
-      ******************************************************************
-      * Author:Thiago Souza
-      * Date:04/06/2025
-      * Purpose:gravar arquivo
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GRAVA-REG.
-      ******************************************************************
-       ENVIRONMENT        DIVISION.
-       CONFIGURATION      SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT       SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\teste\clientes.txt"
-              FILE STATUS IS FS-CLIENTES.
-      ******************************************************************
-       DATA DIVISION.
-       FILE            SECTION.
-       FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID           PIC  9(04).
-           05 REG-NOME         PIC  A(20).
-           05 REG-TELEFONE     PIC  X(11).
-      ******************************************************************
-       WORKING-STORAGE SECTION.
-       01  FS-CLIENTES         PIC 9(02) VALUE ZEROS.
-       01  WRK-MSG-ERRO        PIC X(30) VALUE SPACES.
-      ******************************************************************
-       PROCEDURE               DIVISION.
-       0000-PRINCIPAL          SECTION.
-             PERFORM 0100-INICIALIZAR.
-             PERFORM 0200-PROCESSAR.
-             PERFORM 0300-FINALIZAR.
-
-             STOP RUN.
-       0000-PRINCIPAL-FIM. EXIT.
-      *
-       0100-INICIALIZAR        SECTION.
-              OPEN OUTPUT CLIENTES.
-              IF FS-CLIENTES EQUAL 35
-                  MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
-                  PERFORM 0900-TRATA-ERRO
-                  STOP RUN
-              END-IF.
-       0100-INICIAL-FIM. EXIT.
-      *
-       0200-PROCESSAR          SECTION.
-               MOVE 0001                   TO REG-ID.
-               MOVE "PAULA               " TO REG-NOME.
-               MOVE "11212167573"          TO REG-TELEFONE.
-               WRITE REG-CLIENTES.
-               MOVE 0002                   TO REG-ID.
-               MOVE "THIAGO              " TO REG-NOME.
-               MOVE "11223167573"          TO REG-TELEFONE.
-               WRITE REG-CLIENTES.
-               MOVE 0003                   TO REG-ID.
-               MOVE "SILVA               " TO REG-NOME.
-               MOVE "17584167573"          TO REG-TELEFONE.
-               WRITE REG-CLIENTES.
-       0200-PROCESSAR-FIM. EXIT.
-      *
-       0300-FINALIZAR          SECTION.
-              CLOSE CLIENTES.
-              IF FS-CLIENTES NOT EQUAL 0
-                  DISPLAY 'ERRO AO FECHAR ' FS-CLIENTES
-              END-IF.
-       0300-FINALIZAR-FIM. EXIT.
-      *
-       0900-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
-           GOBACK.
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:04/06/2025
+      * Purpose:gravar arquivo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRAVA-REG.
+      ******************************************************************
+       ENVIRONMENT        DIVISION.
+       CONFIGURATION      SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "C:\teste\clientes.txt"
+              FILE STATUS IS FS-CLIENTES.
+
+           SELECT ENTRADA ASSIGN TO "C:\teste\entrada.txt"
+              ORGANIZATION     IS LINE SEQUENTIAL
+              FILE STATUS      IS FS-ENTRADA.
+
+           SELECT REJEITADOS ASSIGN TO "C:\teste\rejeitados.txt"
+              ORGANIZATION     IS LINE SEQUENTIAL
+              FILE STATUS      IS FS-REJEITADOS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE            SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID           PIC  9(04).
+           05 REG-NOME         PIC  A(20).
+           05 REG-TELEFONE     PIC  X(11).
+      *
+       FD  ENTRADA.
+       01  REG-ENTRADA                 PIC X(100).
+      *
+       FD  REJEITADOS.
+       01  REG-REJEITADO               PIC X(100).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  FS-CLIENTES         PIC 9(02) VALUE ZEROS.
+       01  FS-ENTRADA          PIC X(02) VALUE SPACES.
+       01  FS-REJEITADOS       PIC X(02) VALUE SPACES.
+       01  WRK-MSG-ERRO        PIC X(30) VALUE SPACES.
+
+       77  WS-FIM-ENTRADA      PIC X     VALUE "N".
+           88 ENTRADA-FIM                VALUE "S".
+
+       77  WS-QT-LIDOS         PIC 9(06) VALUE ZEROS.
+       77  WS-QT-GRAVADOS      PIC 9(06) VALUE ZEROS.
+       77  WS-QT-REJEITADOS    PIC 9(06) VALUE ZEROS.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+             PERFORM 0100-INICIALIZAR.
+             PERFORM 0200-PROCESSAR.
+             PERFORM 0300-FINALIZAR.
+
+             STOP RUN.
+       0000-PRINCIPAL-FIM. EXIT.
+      *
+       0100-INICIALIZAR        SECTION.
+              OPEN OUTPUT CLIENTES.
+              IF FS-CLIENTES EQUAL 35
+                  MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+                  PERFORM 0900-TRATA-ERRO
+                  STOP RUN
+              END-IF.
+
+              OPEN INPUT ENTRADA.
+              IF FS-ENTRADA NOT EQUAL "00"
+                  MOVE "ARQUIVO DE ENTRADA NAO FOI ABERTO " TO
+                       WRK-MSG-ERRO
+                  PERFORM 0900-TRATA-ERRO
+                  STOP RUN
+              END-IF.
+
+              OPEN OUTPUT REJEITADOS.
+
+              READ ENTRADA
+                  AT END MOVE "S" TO WS-FIM-ENTRADA
+              END-READ.
+       0100-INICIALIZAR-FIM. EXIT.
+      *
+       0200-PROCESSAR          SECTION.
+           PERFORM UNTIL ENTRADA-FIM
+               PERFORM 0210-LER-ENTRADA
+               PERFORM 0220-GRAVAR-CLIENTE
+
+               READ ENTRADA
+                   AT END MOVE "S" TO WS-FIM-ENTRADA
+               END-READ
+           END-PERFORM.
+       0200-PROCESSAR-FIM. EXIT.
+      *
+       0210-LER-ENTRADA.
+           ADD 1 TO WS-QT-LIDOS.
+
+           MOVE ZEROS  TO REG-ID.
+           MOVE SPACES TO REG-NOME REG-TELEFONE.
+
+           UNSTRING REG-ENTRADA DELIMITED BY ";"
+               INTO REG-ID REG-NOME REG-TELEFONE
+           END-UNSTRING.
+       0210-LER-ENTRADA-FIM. EXIT.
+      *
+       0220-GRAVAR-CLIENTE.
+           WRITE REG-CLIENTES.
+
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               ADD 1 TO WS-QT-REJEITADOS
+               PERFORM 0230-GRAVAR-REJEITADO
+           ELSE
+               ADD 1 TO WS-QT-GRAVADOS
+           END-IF.
+       0220-GRAVAR-CLIENTE-FIM. EXIT.
+      *
+       0230-GRAVAR-REJEITADO.
+           STRING
+               FUNCTION TRIM(REG-ENTRADA) " ERRO=" FS-CLIENTES
+               DELIMITED BY SIZE INTO REG-REJEITADO
+           END-STRING.
+           WRITE REG-REJEITADO.
+       0230-GRAVAR-REJEITADO-FIM. EXIT.
+      *
+       0300-FINALIZAR          SECTION.
+              CLOSE CLIENTES.
+              IF FS-CLIENTES NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR ' FS-CLIENTES
+              END-IF.
+
+              CLOSE ENTRADA REJEITADOS.
+
+              DISPLAY "LIDOS: "      WS-QT-LIDOS.
+              DISPLAY "GRAVADOS: "   WS-QT-GRAVADOS.
+              DISPLAY "REJEITADOS: " WS-QT-REJEITADOS.
+       0300-FINALIZAR-FIM. EXIT.
+      *
+       0900-TRATA-ERRO.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
