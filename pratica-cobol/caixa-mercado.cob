@@ -1,85 +1,188 @@
-      ******************************************************************
-      * Author:Thiago
-      * Date:19/05/2025
-      * Purpose: Simular caixa de mercado
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION          DIVISION.
-      *
-       PROGRAM-ID. CAIXA-MERCADO.
-      ******************************************************************
-       ENVIRONMENT             DIVISION.
-      *
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      ******************************************************************
-       DATA                    DIVISION.
-      *
-       WORKING-STORAGE         SECTION.
-       01  PRODUTO.
-           05  WS-NOME         PIC A(20)           VALUE SPACES.
-           05  WS-VALOR        PIC 9(04)V99        VALUE ZEROS.
-
-       01  TABELA-NOME.
-           05 WS-TBL-NOME      PIC A(15)           OCCURS 10 TIMES.
-
-       77  WS-INDICE           PIC 99              VALUE 1.
-       77  WS-EXIBIR-INDICE    PIC 99              VALUE 1.
-
-       77  WS-COND             PIC 9               VALUE ZEROS.
-       77  WS-ACUM             PIC 9(05)V99        VALUE ZEROS.
-      ******************************************************************
-       PROCEDURE               DIVISION.
-       0000-PRINCIPAL          SECTION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIAR.
-           PERFORM 0200-PROCESSAR UNTIL WS-COND EQUAL 1.
-           PERFORM 0400-FINALIZAR.
-           STOP RUN.
-      ******************************************************************
-       0100-INICIAR            SECTION.
-       0101-INICIAR.
-           INITIALIZE PRODUTO.
-       0100-INICIAR-FIM.       EXIT.
-      ******************************************************************
-       0200-PROCESSAR          SECTION.
-       0201-PROCESSAR.
-           DISPLAY "QUAL PRODUTO... ".
-           ACCEPT WS-NOME.
-
-           DISPLAY "QUAL VALOR..... ".
-           ACCEPT WS-VALOR.
-
-           IF WS-VALOR GREATER THAN 0
-               ADD WS-VALOR TO WS-ACUM
-
-               MOVE WS-NOME TO WS-TBL-NOME(WS-INDICE)
-
-               ADD 1 TO WS-INDICE
-           END-IF.
-
-           DISPLAY "CONTINUA COMPRANDO (0 - SIM / 1 - NÃO ) ".
-           ACCEPT WS-COND.
-      *
-       0300-EXIBIR-TABELA      SECTION.
-           PERFORM VARYING WS-EXIBIR-INDICE FROM 1 BY 1
-                   UNTIL WS-EXIBIR-INDICE >= WS-INDICE
-
-               DISPLAY WS-TBL-NOME(WS-EXIBIR-INDICE)
-
-           END-PERFORM.
-       0300-EXIBIR-TABELA-FIM. EXIT.
-       0200-PROCESSAR-FIM.     EXIT.
-      ******************************************************************
-       0400-FINALIZAR          SECTION.
-       0401-FINALIZAR.
-           DISPLAY "---------------------------------------".
-           DISPLAY "---------- R E S U L T A D O ----------".
-           DISPLAY "---------------------------------------".
-           DISPLAY "PRODUTOS COMPRADOS.....................".
-           PERFORM 0300-EXIBIR-TABELA.
-           DISPLAY "TOTAL DA COMPRA............... " WS-ACUM.
-       0400-FINALIZAR-FIM.     EXIT.
-      ******************************************************************
-       END PROGRAM CAIXA-MERCADO.
+      ******************************************************************
+      * Author:Thiago
+      * Date:19/05/2025
+      * Purpose: Simular caixa de mercado
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+      *
+       PROGRAM-ID. CAIXA-MERCADO.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO "C:\teste\produtos.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-PRODUTOS.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  PRODUTOS.
+       01  REG-PRODUTO                 PIC X(100).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+       77  FS-PRODUTOS         PIC X(02)           VALUE SPACES.
+
+       01  PRODUTO.
+           05  WS-CODIGO       PIC X(05)           VALUE SPACES.
+           05  WS-NOME         PIC A(20)           VALUE SPACES.
+           05  WS-VALOR        PIC 9(04)V99        VALUE ZEROS.
+
+       77  WS-ACHOU            PIC X               VALUE "N".
+
+       01  TABELA-NOME.
+           05 WS-TBL-NOME      PIC A(20)           OCCURS 10 TIMES.
+       01  TABELA-VALOR.
+           05 WS-TBL-VALOR     PIC 9(04)V99        OCCURS 10 TIMES.
+
+       77  WS-QTD-CATALOGO     PIC 9(02)           VALUE ZEROS.
+       77  WS-IND-CAT          PIC 9(02)           VALUE ZEROS.
+       77  WS-FIM-PRODUTOS     PIC X               VALUE "N".
+           88 PRODUTOS-FIM                         VALUE "S".
+       01  WS-TAB-CATALOGO     OCCURS 50 TIMES.
+           05 WS-CAT-CODIGO    PIC X(05).
+           05 WS-CAT-NOME      PIC A(20).
+           05 WS-CAT-VALOR     PIC 9(04)V99.
+
+       77  WS-INDICE           PIC 99              VALUE 1.
+       77  WS-EXIBIR-INDICE    PIC 99              VALUE 1.
+
+       77  WS-COND             PIC 9               VALUE ZEROS.
+       77  WS-ACUM             PIC 9(05)V99        VALUE ZEROS.
+
+       77  WS-VALOR-DINHEIRO   PIC 9(05)V99        VALUE ZEROS.
+       77  WS-VALOR-CARTAO     PIC 9(05)V99        VALUE ZEROS.
+       77  WS-TOTAL-RECEBIDO   PIC 9(05)V99        VALUE ZEROS.
+       77  WS-TROCO            PIC 9(05)V99        VALUE ZEROS.
+       77  WS-FALTA            PIC 9(05)V99        VALUE ZEROS.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR UNTIL WS-COND EQUAL 1.
+           PERFORM 0400-FINALIZAR.
+           STOP RUN.
+      ******************************************************************
+       0100-INICIAR            SECTION.
+       0101-INICIAR.
+           INITIALIZE PRODUTO.
+           PERFORM 0110-CARREGAR-CATALOGO.
+       0100-INICIAR-FIM.       EXIT.
+      *
+       0110-CARREGAR-CATALOGO.
+           OPEN INPUT PRODUTOS.
+           IF FS-PRODUTOS NOT EQUAL "00"
+               MOVE ZEROS TO WS-QTD-CATALOGO
+           ELSE
+               READ PRODUTOS
+                   AT END MOVE "S" TO WS-FIM-PRODUTOS
+               END-READ
+
+               PERFORM UNTIL PRODUTOS-FIM OR WS-QTD-CATALOGO EQUAL 50
+                   ADD 1 TO WS-QTD-CATALOGO
+                   UNSTRING REG-PRODUTO DELIMITED BY ";"
+                       INTO WS-CAT-CODIGO(WS-QTD-CATALOGO)
+                            WS-CAT-NOME(WS-QTD-CATALOGO)
+                            WS-CAT-VALOR(WS-QTD-CATALOGO)
+                   END-UNSTRING
+
+                   READ PRODUTOS
+                       AT END MOVE "S" TO WS-FIM-PRODUTOS
+                   END-READ
+               END-PERFORM
+
+               CLOSE PRODUTOS
+           END-IF.
+       0110-CARREGAR-CATALOGO-FIM. EXIT.
+      ******************************************************************
+       0200-PROCESSAR          SECTION.
+       0201-PROCESSAR.
+           IF WS-INDICE GREATER THAN 10
+               DISPLAY "LIMITE DE 10 ITENS POR COMPRA ATINGIDO, "
+                       "FINALIZE A COMPRA"
+               MOVE 1 TO WS-COND
+           ELSE
+               DISPLAY "CODIGO DO PRODUTO... "
+               ACCEPT WS-CODIGO
+
+               PERFORM 0202-LOCALIZAR-PRODUTO
+
+               IF WS-ACHOU EQUAL "S"
+                   ADD WS-VALOR TO WS-ACUM
+
+                   MOVE WS-NOME  TO WS-TBL-NOME(WS-INDICE)
+                   MOVE WS-VALOR TO WS-TBL-VALOR(WS-INDICE)
+
+                   ADD 1 TO WS-INDICE
+               ELSE
+                   DISPLAY "PRODUTO NAO ENCONTRADO NO CATALOGO"
+               END-IF
+
+               DISPLAY "CONTINUA COMPRANDO (0 - SIM / 1 - NAO ) "
+               ACCEPT WS-COND
+           END-IF.
+      *
+       0202-LOCALIZAR-PRODUTO.
+           MOVE "N"    TO WS-ACHOU.
+           MOVE SPACES TO WS-NOME.
+           MOVE ZEROS  TO WS-VALOR.
+
+           PERFORM VARYING WS-IND-CAT FROM 1 BY 1
+                   UNTIL WS-IND-CAT GREATER THAN WS-QTD-CATALOGO
+               IF WS-CAT-CODIGO(WS-IND-CAT) EQUAL WS-CODIGO
+                   MOVE WS-CAT-NOME(WS-IND-CAT)  TO WS-NOME
+                   MOVE WS-CAT-VALOR(WS-IND-CAT) TO WS-VALOR
+                   MOVE "S" TO WS-ACHOU
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+      *
+       0300-EXIBIR-TABELA      SECTION.
+           PERFORM VARYING WS-EXIBIR-INDICE FROM 1 BY 1
+                   UNTIL WS-EXIBIR-INDICE >= WS-INDICE
+
+               DISPLAY WS-TBL-NOME(WS-EXIBIR-INDICE) " "
+                       WS-TBL-VALOR(WS-EXIBIR-INDICE)
+
+           END-PERFORM.
+       0300-EXIBIR-TABELA-FIM. EXIT.
+       0200-PROCESSAR-FIM.     EXIT.
+      ******************************************************************
+       0400-FINALIZAR          SECTION.
+       0401-FINALIZAR.
+           DISPLAY "---------------------------------------".
+           DISPLAY "---------- R E S U L T A D O ----------".
+           DISPLAY "---------------------------------------".
+           DISPLAY "PRODUTOS COMPRADOS.....................".
+           PERFORM 0300-EXIBIR-TABELA.
+           DISPLAY "TOTAL DA COMPRA............... " WS-ACUM.
+           PERFORM 0410-RECEBER-PAGAMENTO.
+       0400-FINALIZAR-FIM.     EXIT.
+      *
+       0410-RECEBER-PAGAMENTO.
+           DISPLAY "VALOR RECEBIDO EM DINHEIRO..... ".
+           ACCEPT WS-VALOR-DINHEIRO.
+
+           DISPLAY "VALOR RECEBIDO NO CARTAO....... ".
+           ACCEPT WS-VALOR-CARTAO.
+
+           COMPUTE WS-TOTAL-RECEBIDO =
+                   WS-VALOR-DINHEIRO + WS-VALOR-CARTAO.
+
+           IF WS-TOTAL-RECEBIDO LESS THAN WS-ACUM
+               COMPUTE WS-FALTA = WS-ACUM - WS-TOTAL-RECEBIDO
+               DISPLAY "VALOR RECEBIDO INSUFICIENTE - FALTAM " WS-FALTA
+           ELSE
+               COMPUTE WS-TROCO = WS-TOTAL-RECEBIDO - WS-ACUM
+               DISPLAY "TROCO A DEVOLVER............... " WS-TROCO
+           END-IF.
+       0410-RECEBER-PAGAMENTO-FIM. EXIT.
+      ******************************************************************
+       END PROGRAM CAIXA-MERCADO.
